@@ -0,0 +1,63 @@
+       identification division.
+      *
+      *2026-08-09 Ny körning: avstämningsrapport mellan SQL Server-
+      *           och Db2-anslutningen för Rapp - radantal och senaste
+      *           BestNummer per RappTyp, via db-reconciliera-rapp.
+      *
+       program-id. SpadReconCbl.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+       01  work.
+           05  vz            pic s9(4) comp.
+           05  wdisprad.
+               10  filler pic x(9)  value 'RappTyp '.
+               10  wd-rapptyp     pic zzzzzzzz9.
+               10  filler pic x(12) value '  SpadAntal'.
+               10  wd-antalspad   pic zzzzzzzz9.
+               10  filler pic x(11) value '  Db2Antal'.
+               10  wd-antaldb2    pic zzzzzzzz9.
+               10  filler pic x(15) value '  SpadMaxBest '.
+               10  wd-maxbestspad pic zzzzzzzz9.
+               10  filler pic x(13) value '  Db2MaxBest'.
+               10  wd-maxbestdb2  pic zzzzzzzz9.
+       01  wkomu. copy "komu.cpy"
+               replacing leading ==xxxx== by ==wkomu==.
+           copy "vrek".
+       01  wreko. copy "rappreko.cpy"
+               replacing leading ==xxxx== by ==wreko==.
+
+       procedure division.
+       main section.
+       main010.
+           display 'SpadRecon - avstämning Rapp, SQL Server mot Db2'.
+           call 'db-reconciliera-rapp' using wkomu, vrek.
+
+           if wkomu-RETURKOD = 9
+               display 'Fel mot databasen: ' wkomu-MFSQLMESSAGETEXT
+               display 'SQLSTATE=' wkomu-SQLSTATE
+                 ' SQLCODE=' wkomu-SQLCODE
+               go to main999
+           end-if.
+           if wkomu-RETURKOD = 1
+               display 'Obs: fler RappTyp fanns än vad listan rymmer, '
+                 'visar max 99'
+           end-if.
+
+           move 0 to vz.
+       main020.
+           add 1 to vz.
+           if vz > vrek-antal
+               go to main999
+           end-if.
+           move vrek-rek(vz)      to wreko.
+           move wreko-rapptyp     to wd-rapptyp.
+           move wreko-antalspad   to wd-antalspad.
+           move wreko-antaldb2    to wd-antaldb2.
+           move wreko-maxbestspad to wd-maxbestspad.
+           move wreko-maxbestdb2  to wd-maxbestdb2.
+           display wdisprad.
+           go to main020.
+       main999.
+           stop run.
