@@ -0,0 +1,6 @@
+      *(( vaa.cpy ))
+      * Vektor med upp till 20 Admi-poster (samtliga FunktionsNummer),
+      * för en underhållsbild över styrfälten (se admi-bin.cpy).
+       01  vaa.
+           05  vaa-antal pic 9(9) comp.
+           05  vaa-sa    pic x(68) occurs 20.
