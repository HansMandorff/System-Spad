@@ -0,0 +1,35 @@
+       identification division.
+      *
+      *2026-08-08 Ny k�rning: arkivering av avslutade best�llningar
+      *           (Kommando 4/7) fr�n Best till BestHist.
+      *
+       program-id. SpadArkivCbl.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+       01  work.
+           05  wdatamode          pic 9.
+           05  wpath              pic x(80).
+           05  wstyrfunknr        pic 9(9).
+           05  wantal             pic 9(9).
+           05  wdisprad.
+               10  filler pic x(30) value 'SpadArkiv klar, arkiverade '.
+               10  wd-antal pic zzzzzzzz9.
+               10  filler pic x(4) value ' st.'.
+
+       procedure division.
+       main section.
+       main010.
+           call 'sd-hantera-inifil-datamode-path' using
+             wdatamode, wpath, wstyrfunknr.
+           call 'sf-taemot-datamode-path' using wdatamode, wpath.
+           call 'sd-lagradatamode' using wdatamode.
+
+           call 'sd-ArkiveraSpadBest' using wantal.
+
+           move wantal to wd-antal.
+           display wdisprad.
+           stop run.
+       main999.
+           exit.
