@@ -28,8 +28,12 @@
           , Param1                 int
           , Param2                 int
           , Param3                 int
-          ) 
-          
+          , WorkerHost             char(20)
+          , WorkerHjartslagDatum   int
+          , WorkerHjartslagKlock   int
+          , Version                int
+          )
+
           END-EXEC.
        
        exec sql declare Best table 
@@ -55,12 +59,114 @@
 	        KorPostAntal int  ,
 	        ResultatBelopp1 int  ,
 	        ResultatBelopp2 int  ,
-	        ResultatBelopp3 int  
+	        ResultatBelopp3 int  ,
+	        Prioritet int  ,
+	        Bestallare char(20)
            )
        end-exec.
        
-      *exec sql declare BestHist table end-exec.
-      *exec sql declare MessArci table end-exec.
+       exec sql declare BestHist table
+       (
+       	    BestID int,
+	        FunktionsNummer int  ,
+	        Kommando int  ,
+	        ReturKod int  ,
+	        SenasteDatum int  ,
+	        SenasteKlock int  ,
+	        BestNummer int  ,
+	        BestDatum int  ,
+	        BestKlock int  ,
+	        BestTitel char(50)  ,
+	        BestAntal int  ,
+	        KorstartDatum int  ,
+	        KorstartKlock int  ,
+	        ProgressNummer int  ,
+	        ProgressDatum int  ,
+	        ProgressKlock int  ,
+	        KorslutDatum int  ,
+	        KorslutKlock int  ,
+	        KorPostAntal int  ,
+	        ResultatBelopp1 int  ,
+	        ResultatBelopp2 int  ,
+	        ResultatBelopp3 int  ,
+	        Prioritet int  ,
+	        Bestallare char(20)
+           )
+       end-exec.
+       exec sql declare AdmiAudit table
+       (
+            FunktionsNummer int,
+            Kommando        int,
+            Operator        char(20),
+            Datum           int,
+            Klock           int
+       )
+       end-exec.
+
+      * best�ende h�ndelselogg, se s-entry-db-LoggaMessArci nedan och
+      * messarci-bin.cpy
+       exec sql declare spad.dbo.MessArci table
+       (
+            FunktionsNummer int,
+            BestID          int,
+            Kommando        int,
+            Titel           char(50),
+            Datum           int,
+            Klock           int
+       )
+       end-exec.
+
+       EXEC SQL
+       DECLARE Text TABLE
+
+       ( TextID                 int
+       , Typ                    int
+       , Kod                    int
+       , Ktext                  char(30)
+       )
+
+       END-EXEC.
+
+       EXEC SQL
+       DECLARE SelectKommandoText CURSOR FOR
+               select Ktext
+               from spad.dbo.Text
+               where Typ = 2
+               and Kod = :wkommando
+       END-EXEC.
+
+       exec sql
+           DECLARE SelectSpadBestArkiv CURSOR FOR SELECT
+
+            BestID,
+            FunktionsNummer,
+	        Kommando,
+	        ReturKod,
+	        SenasteDatum,
+	        SenasteKlock,
+	        BestNummer,
+	        BestDatum,
+	        BestKlock,
+	        BestTitel,
+	        BestAntal,
+	        KorstartDatum,
+	        KorstartKlock,
+	        ProgressNummer,
+	        ProgressDatum,
+	        ProgressKlock,
+	        KorslutDatum,
+	        KorslutKlock,
+	        KorPostAntal,
+	        ResultatBelopp1,
+	        ResultatBelopp2,
+	        ResultatBelopp3,
+	        Prioritet,
+	        Bestallare
+
+           FROM spad.dbo.Best
+           where Kommando in (4, 7)
+           order by BestID
+       end-exec.
        
        01  wa1. copy "admi-bin.cpy" 
                 replacing leading ==xxxx== by ==wa1==.
@@ -72,34 +178,67 @@
            05  vx pic s9(9) comp.
            
        EXEC SQL
-       
-           DECLARE SelectSpadAdmiFunk CURSOR FOR SELECT 
-                 AdmiID,     
-                 FunktionsNummer,  
+
+           DECLARE SelectSpadAdmiFunk CURSOR FOR SELECT
+                 AdmiID,
+                 FunktionsNummer,
                  Kommando,
-                 SniffintervallSekunder,      
+                 SniffintervallSekunder,
                  KorVarvSekunder,
                  AliveRapp,
                  Param1,
                  Param2,
-                 Param3      
+                 Param3,
+                 Version
            FROM spad.dbo.Admi
            WHERE (FunktionsNummer = :wfunktionsnummer)
         end-exec
-        
-        exec sql   
-           DECLARE SelectSpadAdmiAll CURSOR FOR SELECT 
-                 AdmiID,     
-                 FunktionsNummer,  
+
+      * DB2-motsvarighet till kurserna ovan/nedan (oschemakvalificerade
+      * tabellnamn) - se wdbtyp/sd-HamtaDbTyp, samma v�xel som Form1:s
+      * rapportvy redan har via lkomu-KOMMANDO1 i SpadDbCbl2
+        exec sql
+           DECLARE SelectSpadAdmiFunkDb2 CURSOR FOR SELECT
+                 AdmiID,
+                 FunktionsNummer,
                  Kommando,
-                 SniffintervallSekunder,      
+                 SniffintervallSekunder,
                  KorVarvSekunder,
                  AliveRapp,
                  Param1,
                  Param2,
-                 Param3      
+                 Param3,
+                 Version
+           FROM Admi
+           WHERE (FunktionsNummer = :wfunktionsnummer)
+        end-exec
+
+        exec sql
+           DECLARE SelectSpadAdmiAll CURSOR FOR SELECT
+                 AdmiID,
+                 FunktionsNummer,
+                 Kommando,
+                 SniffintervallSekunder,
+                 KorVarvSekunder,
+                 AliveRapp,
+                 Param1,
+                 Param2,
+                 Param3,
+                 WorkerHost,
+                 WorkerHjartslagDatum,
+                 WorkerHjartslagKlock,
+                 Version
+           FROM spad.dbo.Admi
+       END-EXEC.
+
+        exec sql
+           DECLARE SelectSpadAdmiWorker CURSOR FOR SELECT
+                 WorkerHost,
+                 WorkerHjartslagDatum,
+                 WorkerHjartslagKlock
            FROM spad.dbo.Admi
-       END-EXEC. 
+           WHERE (FunktionsNummer = :wfunktionsnummer)
+       END-EXEC.
        
         exec sql   
            DECLARE SelectSpadBestNya CURSOR FOR SELECT 
@@ -125,70 +264,316 @@
 	        KorPostAntal,
 	        ResultatBelopp1,
 	        ResultatBelopp2,
-	        ResultatBelopp3             
-                 
+	        ResultatBelopp3,
+	        Prioritet,
+	        Bestallare
+
            FROM spad.dbo.Best
            where (FunktionsNummer = :wfunktionsnummer and
            Kommando = 1 and Returkod = 0)
-           order by BestID
-           
+           order by Prioritet desc, BestID
+
        end-exec.
-        
+
        exec sql
-           DECLARE RaknaAdmiFunkKommando CURSOR FOR 
-           SELECT COUNT(*)              
-           FROM     spad.dbo.Admi  
+           DECLARE SelectSpadBestNyaDb2 CURSOR FOR SELECT
+
+            BestID,
+            FunktionsNummer,
+	        Kommando,
+	        ReturKod,
+	        SenasteDatum,
+	        SenasteKlock,
+	        BestNummer,
+	        BestDatum,
+	        BestKlock,
+	        BestTitel,
+	        BestAntal,
+	        KorstartDatum,
+	        KorstartKlock,
+	        ProgressNummer,
+	        ProgressDatum,
+	        ProgressKlock,
+	        KorslutDatum,
+	        KorslutKlock,
+	        KorPostAntal,
+	        ResultatBelopp1,
+	        ResultatBelopp2,
+	        ResultatBelopp3,
+	        Prioritet,
+	        Bestallare
+
+           FROM Best
+           where (FunktionsNummer = :wfunktionsnummer and
+           Kommando = 1 and Returkod = 0)
+           order by Prioritet desc, BestID
+
+       end-exec.
+
+       exec sql
+           DECLARE RaknaAdmiFunkKommando CURSOR FOR
+           SELECT COUNT(*)
+           FROM     spad.dbo.Admi
 		   WHERE    FunktionsNummer = :wfunktionsnummer
 		   AND      Kommando        = :wkommando
        end-exec.
-        
+
+       exec sql
+           DECLARE RaknaAdmiFunkKommandoDb2 CURSOR FOR
+           SELECT COUNT(*)
+           FROM     Admi
+		   WHERE    FunktionsNummer = :wfunktionsnummer
+		   AND      Kommando        = :wkommando
+       end-exec.
+
+       exec sql
+      * nästa lediga BestNummer - se req012 (SpadBestallningCbl)
+           DECLARE NastaBestNummer CURSOR FOR
+           SELECT ISNULL(MAX(BestNummer), 0) + 1
+           FROM     spad.dbo.Best
+       end-exec.
+
+       exec sql
+           DECLARE NastaBestNummerDb2 CURSOR FOR
+           SELECT COALESCE(MAX(BestNummer), 0) + 1
+           FROM     Best
+       end-exec.
+
+       exec sql
+           DECLARE SelectSpadBestAktiv CURSOR FOR SELECT
+
+            BestID,
+            FunktionsNummer,
+	        Kommando,
+	        ReturKod,
+	        SenasteDatum,
+	        SenasteKlock,
+	        BestNummer,
+	        BestDatum,
+	        BestKlock,
+	        BestTitel,
+	        BestAntal,
+	        KorstartDatum,
+	        KorstartKlock,
+	        ProgressNummer,
+	        ProgressDatum,
+	        ProgressKlock,
+	        KorslutDatum,
+	        KorslutKlock,
+	        KorPostAntal,
+	        ResultatBelopp1,
+	        ResultatBelopp2,
+	        ResultatBelopp3,
+	        Prioritet,
+	        Bestallare
+
+           FROM spad.dbo.Best
+           where (FunktionsNummer = :wfunktionsnummer and
+           Kommando in (2, 3))
+           order by BestID desc
+       end-exec.
+
+       exec sql
+           DECLARE SelectSpadBestAktivDb2 CURSOR FOR SELECT
+
+            BestID,
+            FunktionsNummer,
+	        Kommando,
+	        ReturKod,
+	        SenasteDatum,
+	        SenasteKlock,
+	        BestNummer,
+	        BestDatum,
+	        BestKlock,
+	        BestTitel,
+	        BestAntal,
+	        KorstartDatum,
+	        KorstartKlock,
+	        ProgressNummer,
+	        ProgressDatum,
+	        ProgressKlock,
+	        KorslutDatum,
+	        KorslutKlock,
+	        KorPostAntal,
+	        ResultatBelopp1,
+	        ResultatBelopp2,
+	        ResultatBelopp3,
+	        Prioritet,
+	        Bestallare
+
+           FROM Best
+           where (FunktionsNummer = :wfunktionsnummer and
+           Kommando in (2, 3))
+           order by BestID desc
+       end-exec.
+
+       01 wantalpaverkade pic 9(9) comp.
+       01 wdsn1           pic x(30) value 'Spad'.
+
        EXEC SQL END DECLARE SECTION END-EXEC.
-        
+
+       01 wdsn2           pic x(30).
+       01 wretryantal     pic 9(9).
+       01 wretrysekunder  pic 9(9).
+      * vilken databas motorns egna anrop g�r mot n�r wdatamode = 1
+      * (1=SQL Server, 2=DB2), h�mtad ur spad.ini (DB=) via
+      * sd-HamtaDbTyp - se k/l/lb/m/n/p/q nedan
+       01 wdbtyp          pic 9(9) value 1.
+
+      * satt medan en uppringare håller anslutningen öppen över flera
+      * entries (se b-entry-db-OppnaPersistentAnslutning nedan) - de
+      * enskilda entries nedan kopplar då inte upp/ner för varje anrop
+       01 wconnected      pic x value 'N'.
+
        linkage section.
        01  wfunktionsnummer    pic 9(9).
        01  wreturkod           pic 9(9).
        01  wbestid             pic 9(9).
        01  wkommando           pic 9(9).
        01  wantal              pic 9(9).
+       01  lktext              pic x(30).
+       01  lclaimatJN          pic x.
+       01  loperator           pic x(20).
+       01  ldatum              pic 9(9).
+       01  lklock              pic 9(9).
+       01  lworkerid           pic x(20).
+       01  lcurrentowner       pic x(20).
+       01  lcurrentdatum       pic 9(9).
+       01  lcurrentklock       pic 9(9).
        01  sa. copy "admi-bin.cpy" 
                replacing leading ==xxxx== by ==sa==.
-       01  sb. copy "best-bin.cpy" 
+       01  sb. copy "best-bin.cpy"
                replacing leading ==xxxx== by ==sb==.
        copy "vsb-bin.cpy".
-       
+       copy "vaa.cpy".
+       01  lsniffsekunder      pic 9(9).
+       01  lkorvarvsekunder    pic 9(9).
+       01  laliverapp          pic 9(9).
+       01  lparam1             pic 9(9).
+       01  lparam2             pic 9(9).
+       01  lparam3             pic 9(9).
+       01  wversion            pic 9(9) comp.
+       01  wupdatedJN          pic x.
+       01  ltitel              pic x(50).
+       01  lbestnummer         pic 9(9).
+
        procedure division.
        a-huvud section.
        a010.
        a999.
        
            exit.
-           
+
+       b-entry-db-OppnaPersistentAnslutning section.
+       b010.
+      * håller anslutningen uppe över flera entries, tänkt att
+      * anropas en gång per sniffrunda i motorn istället för att
+      * varje entry kopplar upp/ner för sig (se wconnected ovan)
+           entry 'db-OppnaPersistentAnslutning'.
+           if wconnected not = 'J'
+               call 'sd-HamtaDbParametrar' using
+                 wdsn1, wdsn2, wretryantal, wretrysekunder
+               call 'sd-HamtaDbTyp' using wdbtyp
+               EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+               move 'J' to wconnected
+           end-if.
+       b999.
+           exit program.
+
+       bb-entry-db-StangPersistentAnslutning section.
+       bb010.
+           entry 'db-StangPersistentAnslutning'.
+           if wconnected = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+               move 'N' to wconnected
+           end-if.
+       bb999.
+           exit program.
+
+       c-entry-db-select-kommandotext section.
+       c010.
+           entry "db-select-kommandotext" using wkommando, lktext.
+           move spaces to lktext.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+           EXEC SQL OPEN SelectKommandoText end-exec.
+           EXEC SQL FETCH SelectKommandoText INTO :lktext end-exec.
+           exec sql close SelectKommandoText end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       c999.
+           exit program.
+
        k-entry-db-selectspadadmifunk section.
        k010.    
            entry "db-selectspadadmifunk" using wfunktionsnummer, sa.
            EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
-           EXEC SQL CONNECT TO 'Spad' end-exec.
-           
-           EXEC SQL OPEN SelectSpadAdmiFunk end-exec.
-           EXEC SQL FETCH SelectSpadAdmiFunk  INTO
-           
-            :sa-AdmiID,
-            :sa-FunktionsNummer,
-            :sa-Kommando,
-            :sa-SniffSekunder,
-            :sa-KorvarvSekunder,
-            :sa-AliveRapp,
-            :sa-Param1,
-            :sa-Param2,
-            :sa-Param3
-        
-           end-exec.
-           
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+
+           if wdbtyp = 2
+               EXEC SQL OPEN SelectSpadAdmiFunkDb2 end-exec
+               EXEC SQL FETCH SelectSpadAdmiFunkDb2  INTO
+
+                :sa-AdmiID,
+                :sa-FunktionsNummer,
+                :sa-Kommando,
+                :sa-SniffSekunder,
+                :sa-KorvarvSekunder,
+                :sa-AliveRapp,
+                :sa-Param1,
+                :sa-Param2,
+                :sa-Param3,
+                :sa-Version
+
+               end-exec
+               if SQLSTATE = "02000"
+                   move 999999 to sa-AdmiID
+               end-if
+               exec sql close selectspadadmifunkdb2 end-exec
+           else
+               EXEC SQL OPEN SelectSpadAdmiFunk end-exec
+               EXEC SQL FETCH SelectSpadAdmiFunk  INTO
+
+                :sa-AdmiID,
+                :sa-FunktionsNummer,
+                :sa-Kommando,
+                :sa-SniffSekunder,
+                :sa-KorvarvSekunder,
+                :sa-AliveRapp,
+                :sa-Param1,
+                :sa-Param2,
+                :sa-Param3,
+                :sa-Version
+
+               end-exec
                if SQLSTATE = "02000"
-               move 999999 to sa-AdmiID.
-               
-           exec sql close selectspadadmifunk end-exec.
-           EXEC SQL DISCONNECT CURRENT END-EXEC.
+                   move 999999 to sa-AdmiID
+               end-if
+               exec sql close selectspadadmifunk end-exec
+           end-if.
+
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
        
        k999.
            exit program.
@@ -197,48 +582,99 @@
        l010.
            entry "db-SelectSpadBestNya" using wfunktionsnummer, vsb.
            EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
-           EXEC SQL CONNECT TO 'Spad' end-exec.
-           
-           EXEC SQL OPEN SelectSpadBestNya end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+
            move 0 to vx.
-           PERFORM UNTIL (SQLSTATE >= "02000" or vx >= 10)
-               EXEC SQL FETCH SelectSpadBestNya  INTO
-           
-            :wsb-BestID,
-            :wsb-FunktionsNummer,
-	        :wsb-Kommando,
-	        :wsb-ReturKod,
-	        :wsb-SenasteDatum,
-	        :wsb-SenasteKlock,
-	        :wsb-BestNummer,
-	        :wsb-BestDatum,
-	        :wsb-BestKlock,
-	        :wsb-BestTitel,
-	        :wsb-BestAntal,
-	        :wsb-KorstartDatum,
-	        :wsb-KorstartKlock,
-	        :wsb-ProgressNummer,
-	        :wsb-ProgressDatum,
-	        :wsb-ProgressKlock,
-	        :wsb-KorslutDatum,
-	        :wsb-KorslutKlock,
-	        :wsb-KorPostAntal,
-	        :wsb-ResultatBelopp1,
-	        :wsb-ResultatBelopp2,
-	        :wsb-ResultatBelopp3    
-            
-            end-exec
-            
-               IF SQLSTATE < "02000" 
-                   add 1 to vx
-                   move wsb to vsb-sb(vx)  
-                   move vx to vsb-antal
-               END-IF
-           
-           end-perform
-           
-           exec sql close selectspadbestnya end-exec
-           EXEC SQL DISCONNECT CURRENT END-EXEC.
+           if wdbtyp = 2
+               EXEC SQL OPEN SelectSpadBestNyaDb2 end-exec
+               PERFORM UNTIL (SQLSTATE >= "02000" or vx >= 10)
+                   EXEC SQL FETCH SelectSpadBestNyaDb2  INTO
+
+                    :wsb-BestID,
+                    :wsb-FunktionsNummer,
+	                :wsb-Kommando,
+	                :wsb-ReturKod,
+	                :wsb-SenasteDatum,
+	                :wsb-SenasteKlock,
+	                :wsb-BestNummer,
+	                :wsb-BestDatum,
+	                :wsb-BestKlock,
+	                :wsb-BestTitel,
+	                :wsb-BestAntal,
+	                :wsb-KorstartDatum,
+	                :wsb-KorstartKlock,
+	                :wsb-ProgressNummer,
+	                :wsb-ProgressDatum,
+	                :wsb-ProgressKlock,
+	                :wsb-KorslutDatum,
+	                :wsb-KorslutKlock,
+	                :wsb-KorPostAntal,
+	                :wsb-ResultatBelopp1,
+	                :wsb-ResultatBelopp2,
+	                :wsb-ResultatBelopp3,
+	                :wsb-Prioritet,
+	                :wsb-Bestallare
+
+                    end-exec
+                    IF SQLSTATE < "02000"
+                        add 1 to vx
+                        move wsb to vsb-sb(vx)
+                        move vx to vsb-antal
+                    END-IF
+               end-perform
+               exec sql close selectspadbestnyadb2 end-exec
+           else
+               EXEC SQL OPEN SelectSpadBestNya end-exec
+               PERFORM UNTIL (SQLSTATE >= "02000" or vx >= 10)
+                   EXEC SQL FETCH SelectSpadBestNya  INTO
+
+                    :wsb-BestID,
+                    :wsb-FunktionsNummer,
+	                :wsb-Kommando,
+	                :wsb-ReturKod,
+	                :wsb-SenasteDatum,
+	                :wsb-SenasteKlock,
+	                :wsb-BestNummer,
+	                :wsb-BestDatum,
+	                :wsb-BestKlock,
+	                :wsb-BestTitel,
+	                :wsb-BestAntal,
+	                :wsb-KorstartDatum,
+	                :wsb-KorstartKlock,
+	                :wsb-ProgressNummer,
+	                :wsb-ProgressDatum,
+	                :wsb-ProgressKlock,
+	                :wsb-KorslutDatum,
+	                :wsb-KorslutKlock,
+	                :wsb-KorPostAntal,
+	                :wsb-ResultatBelopp1,
+	                :wsb-ResultatBelopp2,
+	                :wsb-ResultatBelopp3,
+	                :wsb-Prioritet,
+	                :wsb-Bestallare
+
+                    end-exec
+                    IF SQLSTATE < "02000"
+                        add 1 to vx
+                        move wsb to vsb-sb(vx)
+                        move vx to vsb-antal
+                    END-IF
+               end-perform
+               exec sql close selectspadbestnya end-exec
+           end-if.
+
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
            
         l999.
            exit program.
@@ -247,127 +683,768 @@
        m010.
            entry "db-InsertSpadBest" using sb.
            EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
-           EXEC SQL CONNECT TO 'Spad' end-exec.
-           
-           exec sql begin tran end-exec
-           EXEC SQL
-           
-           INSERT into spad.dbo.Best (
-      *     BestID,  
-            FunktionsNummer,
-	        Kommando,
-	        ReturKod,
-	        SenasteDatum,
-	        SenasteKlock,
-	        BestNummer,
-	        BestDatum,
-	        BestKlock,
-	        BestTitel,
-	        BestAntal,
-	        KorstartDatum,
-	        KorstartKlock,
-	        ProgressNummer,
-	        ProgressDatum,
-	        ProgressKlock,
-	        KorslutDatum,
-	        KorslutKlock,
-	        KorPostAntal,
-	        ResultatBelopp1,
-	        ResultatBelopp2,
-	        ResultatBelopp3   )
-            values (
-      *     :sb-BestID,
-            :sb-FunktionsNummer,
-	        :sb-Kommando,
-	        :sb-ReturKod,
-	        :sb-SenasteDatum,
-	        :sb-SenasteKlock,
-	        :sb-BestNummer,
-	        :sb-BestDatum,
-	        :sb-BestKlock,
-	        :sb-BestTitel,
-	        :sb-BestAntal,
-	        :sb-KorstartDatum,
-	        :sb-KorstartKlock,
-	        :sb-ProgressNummer,
-	        :sb-ProgressDatum,
-	        :sb-ProgressKlock,
-	        :sb-KorslutDatum,
-	        :sb-KorslutKlock,
-	        :sb-KorPostAntal,
-	        :sb-ResultatBelopp1,
-	        :sb-ResultatBelopp2,
-	        :sb-ResultatBelopp3    )
-           
-           end-exec 
-           
-           exec sql commit end-exec
-           
-          EXEC SQL DISCONNECT CURRENT END-EXEC.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+
+           exec sql begin tran end-exec.
+           if wdbtyp = 2
+               EXEC SQL
+
+               INSERT into Best (
+      *        BestID,
+               FunktionsNummer,
+	           Kommando,
+	           ReturKod,
+	           SenasteDatum,
+	           SenasteKlock,
+	           BestNummer,
+	           BestDatum,
+	           BestKlock,
+	           BestTitel,
+	           BestAntal,
+	           KorstartDatum,
+	           KorstartKlock,
+	           ProgressNummer,
+	           ProgressDatum,
+	           ProgressKlock,
+	           KorslutDatum,
+	           KorslutKlock,
+	           KorPostAntal,
+	           ResultatBelopp1,
+	           ResultatBelopp2,
+	           ResultatBelopp3,
+	           Prioritet,
+	           Bestallare   )
+               values (
+      *        :sb-BestID,
+               :sb-FunktionsNummer,
+	           :sb-Kommando,
+	           :sb-ReturKod,
+	           :sb-SenasteDatum,
+	           :sb-SenasteKlock,
+	           :sb-BestNummer,
+	           :sb-BestDatum,
+	           :sb-BestKlock,
+	           :sb-BestTitel,
+	           :sb-BestAntal,
+	           :sb-KorstartDatum,
+	           :sb-KorstartKlock,
+	           :sb-ProgressNummer,
+	           :sb-ProgressDatum,
+	           :sb-ProgressKlock,
+	           :sb-KorslutDatum,
+	           :sb-KorslutKlock,
+	           :sb-KorPostAntal,
+	           :sb-ResultatBelopp1,
+	           :sb-ResultatBelopp2,
+	           :sb-ResultatBelopp3,
+	           :sb-Prioritet,
+	           :sb-Bestallare    )
+
+               end-exec
+           else
+               EXEC SQL
+
+               INSERT into spad.dbo.Best (
+      *        BestID,
+               FunktionsNummer,
+	           Kommando,
+	           ReturKod,
+	           SenasteDatum,
+	           SenasteKlock,
+	           BestNummer,
+	           BestDatum,
+	           BestKlock,
+	           BestTitel,
+	           BestAntal,
+	           KorstartDatum,
+	           KorstartKlock,
+	           ProgressNummer,
+	           ProgressDatum,
+	           ProgressKlock,
+	           KorslutDatum,
+	           KorslutKlock,
+	           KorPostAntal,
+	           ResultatBelopp1,
+	           ResultatBelopp2,
+	           ResultatBelopp3,
+	           Prioritet,
+	           Bestallare   )
+               values (
+      *        :sb-BestID,
+               :sb-FunktionsNummer,
+	           :sb-Kommando,
+	           :sb-ReturKod,
+	           :sb-SenasteDatum,
+	           :sb-SenasteKlock,
+	           :sb-BestNummer,
+	           :sb-BestDatum,
+	           :sb-BestKlock,
+	           :sb-BestTitel,
+	           :sb-BestAntal,
+	           :sb-KorstartDatum,
+	           :sb-KorstartKlock,
+	           :sb-ProgressNummer,
+	           :sb-ProgressDatum,
+	           :sb-ProgressKlock,
+	           :sb-KorslutDatum,
+	           :sb-KorslutKlock,
+	           :sb-KorPostAntal,
+	           :sb-ResultatBelopp1,
+	           :sb-ResultatBelopp2,
+	           :sb-ResultatBelopp3,
+	           :sb-Prioritet,
+	           :sb-Bestallare    )
+
+               end-exec
+           end-if.
+
+           exec sql commit end-exec.
+
+          if wconnected not = 'J'
+              EXEC SQL DISCONNECT CURRENT END-EXEC
+          end-if.
        m999.
            exit program.
         
+       lb-entry-db-SelectSpadBestAktiv section.
+       lb010.
+           entry "db-SelectSpadBestAktiv" using wfunktionsnummer, sb.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+
+           move 0 to sb-BestID.
+           if wdbtyp = 2
+               EXEC SQL OPEN SelectSpadBestAktivDb2 end-exec
+               EXEC SQL FETCH SelectSpadBestAktivDb2 INTO
+
+                :sb-BestID,
+                :sb-FunktionsNummer,
+	            :sb-Kommando,
+	            :sb-ReturKod,
+	            :sb-SenasteDatum,
+	            :sb-SenasteKlock,
+	            :sb-BestNummer,
+	            :sb-BestDatum,
+	            :sb-BestKlock,
+	            :sb-BestTitel,
+	            :sb-BestAntal,
+	            :sb-KorstartDatum,
+	            :sb-KorstartKlock,
+	            :sb-ProgressNummer,
+	            :sb-ProgressDatum,
+	            :sb-ProgressKlock,
+	            :sb-KorslutDatum,
+	            :sb-KorslutKlock,
+	            :sb-KorPostAntal,
+	            :sb-ResultatBelopp1,
+	            :sb-ResultatBelopp2,
+	            :sb-ResultatBelopp3,
+	            :sb-Prioritet,
+	            :sb-Bestallare
+
+               end-exec
+               if SQLSTATE = "02000"
+                   move 0 to sb-BestID
+               end-if
+               exec sql close SelectSpadBestAktivDb2 end-exec
+           else
+               EXEC SQL OPEN SelectSpadBestAktiv end-exec
+               EXEC SQL FETCH SelectSpadBestAktiv INTO
+
+                :sb-BestID,
+                :sb-FunktionsNummer,
+	            :sb-Kommando,
+	            :sb-ReturKod,
+	            :sb-SenasteDatum,
+	            :sb-SenasteKlock,
+	            :sb-BestNummer,
+	            :sb-BestDatum,
+	            :sb-BestKlock,
+	            :sb-BestTitel,
+	            :sb-BestAntal,
+	            :sb-KorstartDatum,
+	            :sb-KorstartKlock,
+	            :sb-ProgressNummer,
+	            :sb-ProgressDatum,
+	            :sb-ProgressKlock,
+	            :sb-KorslutDatum,
+	            :sb-KorslutKlock,
+	            :sb-KorPostAntal,
+	            :sb-ResultatBelopp1,
+	            :sb-ResultatBelopp2,
+	            :sb-ResultatBelopp3,
+	            :sb-Prioritet,
+	            :sb-Bestallare
+
+               end-exec
+               if SQLSTATE = "02000"
+                   move 0 to sb-BestID
+               end-if
+               exec sql close SelectSpadBestAktiv end-exec
+           end-if.
+
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       lb999.
+           exit program.
+
        n-entry-sd-UppdateraSpadBestBestIDReturkod section.
        n010.
            entry 'db-UppdateraSpadBestBestIDReturkod'
-             using wbestid, wreturkod.
+             using wbestid, wreturkod, lclaimatJN.
+           move 'N' to lclaimatJN.
            EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
-           EXEC SQL CONNECT TO 'Spad' end-exec. 
-           
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+
       *  test med begin, oklart när måste klämma i med exec sql
-      *  kanske bara klarar ett "statement" i taget?  
-           exec sql begin tran end-exec
-           
-           exec sql
-       
-           UPDATE spad.dbo.best
-           set ReturKod = :wreturkod
-           where BestID = :wbestid
-           
-           end-exec
-           
+      *  kanske bara klarar ett "statement" i taget?
+           exec sql begin tran end-exec.
+
+      * villkorad uppdatering - enda sättet att atomärt avgöra vem
+      * som får beställningen, ingen separat select f�re detta
+           if wdbtyp = 2
+               exec sql
+
+               UPDATE best
+               set ReturKod = :wreturkod
+               where BestID = :wbestid
+               and ReturKod = 0
+
+               end-exec
+           else
+               exec sql
+
+               UPDATE spad.dbo.best
+               set ReturKod = :wreturkod
+               where BestID = :wbestid
+               and ReturKod = 0
+
+               end-exec
+           end-if.
+
+           exec sql GET DIAGNOSTICS :wantalpaverkade = ROW_COUNT end-exec.
+
            exec sql commit end-exec.
-           
-           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+           if wantalpaverkade > 0
+               move 'J' to lclaimatJN
+           end-if.
         n999.
             exit program.
        
        p-RaknaAdmiFunkKommando section.
        p010.
-           entry 'db-RaknaAdmiFunkKommando' 
-             using wfunktionsnummer, wkommando, wantal.  
+           entry 'db-RaknaAdmiFunkKommando'
+             using wfunktionsnummer, wkommando, wantal.
            EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
-           EXEC SQL CONNECT TO 'Spad' end-exec. 
-           EXEC SQL OPEN RaknaAdmiFunkKommando end-exec.
-           EXEC SQL FETCH RaknaAdmiFunkKommando INTO :wantal
-           end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+           if wdbtyp = 2
+               EXEC SQL OPEN RaknaAdmiFunkKommandoDb2 end-exec
+               EXEC SQL FETCH RaknaAdmiFunkKommandoDb2 INTO :wantal
+               end-exec
+           else
+               EXEC SQL OPEN RaknaAdmiFunkKommando end-exec
+               EXEC SQL FETCH RaknaAdmiFunkKommando INTO :wantal
+               end-exec
+           end-if.
            if SQLSTATE >= "02000"
                perform OpenESQL-Error.
-           EXEC SQL DISCONNECT CURRENT END-EXEC.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
        p999.
            exit program.
-           
+
+       p2-HamtaNastaBestNummer section.
+       p2010.
+      * MAX(BestNummer)+1 - undviker att operat�ren f�r skriva in ett
+      * BestNummer f�r hand i SpadBestallningCbl (se req012-review)
+           entry 'db-HamtaNastaBestNummer' using lbestnummer.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+           if wdbtyp = 2
+               EXEC SQL OPEN NastaBestNummerDb2 end-exec
+               EXEC SQL FETCH NastaBestNummerDb2 INTO :lbestnummer
+               end-exec
+           else
+               EXEC SQL OPEN NastaBestNummer end-exec
+               EXEC SQL FETCH NastaBestNummer INTO :lbestnummer
+               end-exec
+           end-if.
+           if SQLSTATE >= "02000"
+               perform OpenESQL-Error.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       p2999.
+           exit program.
+
        q-UpdateAdmiFunkKommando section.
        q010.
+      * wversion = den radversion anroparen senast l�ste - uppdateras
+      * bara om raden fortfarande st�r p� den (optimistisk l�sning),
+      * se Version i DECLARE TABLE Admi ovan och
+      * qf-UppdateraAdmiKommandoMedVersion i SpadDataCbl. wupdatedJN =
+      * 'J' om uppdateringen slog igenom.
            entry 'db-UpdateAdmiFunkKommando' using
-             wfunktionsnummer, wkommando.
+             wfunktionsnummer, wkommando, wversion, wupdatedJN.
+           move 'N' to wupdatedJN.
            EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error end-exec.
-           EXEC SQL CONNECT TO 'Spad' end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           call 'sd-HamtaDbTyp' using wdbtyp.
+           if wconnected not = 'J'
+               if wdbtyp = 2
+                   EXEC SQL CONNECT TO :wdsn2 end-exec
+               else
+                   EXEC SQL CONNECT TO :wdsn1 end-exec
+               end-if
+           end-if.
+           exec sql begin tran end-exec.
+           if wdbtyp = 2
+               exec sql
+                 UPDATE admi
+                 SET Kommando = :wkommando, Version = Version + 1
+                 WHERE FunktionsNummer = :wfunktionsnummer
+                   AND Version = :wversion
+               end-exec
+           else
+               exec sql
+                 UPDATE spad.dbo.admi
+                 SET Kommando = :wkommando, Version = Version + 1
+                 WHERE FunktionsNummer = :wfunktionsnummer
+                   AND Version = :wversion
+               end-exec
+           end-if.
+           EXEC SQL GET DIAGNOSTICS :wantalpaverkade = ROW_COUNT
+             END-EXEC.
+           if wantalpaverkade > 0
+               move 'J' to wupdatedJN
+           end-if.
+           exec sql commit end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+
+       q999.
+           exit program.
+
+       s-entry-db-LoggaMessArci section.
+       s010.
+      * best�ende h�ndelselogg f�r de status- och meddelandev�xlingar
+      * mellan motor och operat�r som �r v�rda att beh�lla �ven sedan
+      * Best-raden de kom ifr�n arkiverats/rensats, se messarci-bin.cpy.
+      * SQL Server-motorns egen tabell precis som AdmiAudit - se
+      * db-UpdateAdmiParametrar ovan om varf�r ingen wdbtyp-gren h�r.
+           entry 'db-LoggaMessArci' using
+             wfunktionsnummer, wbestid, wkommando, ltitel, ldatum,
+             lklock.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+           exec sql begin tran end-exec.
+           exec sql
+             INSERT into spad.dbo.MessArci (
+               FunktionsNummer, BestID, Kommando, Titel, Datum, Klock )
+             values (
+               :wfunktionsnummer, :wbestid, :wkommando, :ltitel,
+               :ldatum, :lklock )
+           end-exec
+           exec sql commit end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       s999.
+           exit program.
+
+       y-entry-db-LoggaAdmiKommandoAudit section.
+       y010.
+      * spårbarhet f�r vem som satt/nollst�llt Admi.Kommando, se
+      * qb-SattAdmiFunkKommando/q-NollstallBegaran i SpadDataCbl
+           entry 'db-LoggaAdmiKommandoAudit' using
+             wfunktionsnummer, wkommando, loperator, ldatum, lklock.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
            exec sql begin tran end-exec.
            exec sql
-             UPDATE spad.dbo.admi 
-             SET Kommando = :wkommando 
+             INSERT into spad.dbo.AdmiAudit (
+               FunktionsNummer, Kommando, Operator, Datum, Klock )
+             values (
+               :wfunktionsnummer, :wkommando, :loperator, :ldatum,
+               :lklock )
+           end-exec
+           exec sql commit end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       y999.
+           exit program.
+
+       v-entry-db-ArkiveraSpadBest section.
+       v010.
+           entry 'db-ArkiveraSpadBest' using wantal.
+           move 0 to wantal.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+
+           EXEC SQL OPEN SelectSpadBestArkiv end-exec.
+           move 0 to vx.
+           PERFORM UNTIL SQLSTATE >= "02000"
+               EXEC SQL FETCH SelectSpadBestArkiv INTO
+
+                :wsb-BestID,
+                :wsb-FunktionsNummer,
+	            :wsb-Kommando,
+	            :wsb-ReturKod,
+	            :wsb-SenasteDatum,
+	            :wsb-SenasteKlock,
+	            :wsb-BestNummer,
+	            :wsb-BestDatum,
+	            :wsb-BestKlock,
+	            :wsb-BestTitel,
+	            :wsb-BestAntal,
+	            :wsb-KorstartDatum,
+	            :wsb-KorstartKlock,
+	            :wsb-ProgressNummer,
+	            :wsb-ProgressDatum,
+	            :wsb-ProgressKlock,
+	            :wsb-KorslutDatum,
+	            :wsb-KorslutKlock,
+	            :wsb-KorPostAntal,
+	            :wsb-ResultatBelopp1,
+	            :wsb-ResultatBelopp2,
+	            :wsb-ResultatBelopp3,
+	            :wsb-Prioritet,
+	            :wsb-Bestallare
+
+               end-exec
+
+               IF SQLSTATE < "02000"
+                   exec sql begin tran end-exec
+                   exec sql
+                   INSERT into spad.dbo.BestHist (
+                        BestID,
+                        FunktionsNummer,
+	                    Kommando,
+	                    ReturKod,
+	                    SenasteDatum,
+	                    SenasteKlock,
+	                    BestNummer,
+	                    BestDatum,
+	                    BestKlock,
+	                    BestTitel,
+	                    BestAntal,
+	                    KorstartDatum,
+	                    KorstartKlock,
+	                    ProgressNummer,
+	                    ProgressDatum,
+	                    ProgressKlock,
+	                    KorslutDatum,
+	                    KorslutKlock,
+	                    KorPostAntal,
+	                    ResultatBelopp1,
+	                    ResultatBelopp2,
+	                    ResultatBelopp3,
+	                    Prioritet,
+	                    Bestallare   )
+                   values (
+                        :wsb-BestID,
+                        :wsb-FunktionsNummer,
+	                    :wsb-Kommando,
+	                    :wsb-ReturKod,
+	                    :wsb-SenasteDatum,
+	                    :wsb-SenasteKlock,
+	                    :wsb-BestNummer,
+	                    :wsb-BestDatum,
+	                    :wsb-BestKlock,
+	                    :wsb-BestTitel,
+	                    :wsb-BestAntal,
+	                    :wsb-KorstartDatum,
+	                    :wsb-KorstartKlock,
+	                    :wsb-ProgressNummer,
+	                    :wsb-ProgressDatum,
+	                    :wsb-ProgressKlock,
+	                    :wsb-KorslutDatum,
+	                    :wsb-KorslutKlock,
+	                    :wsb-KorPostAntal,
+	                    :wsb-ResultatBelopp1,
+	                    :wsb-ResultatBelopp2,
+	                    :wsb-ResultatBelopp3,
+	                    :wsb-Prioritet,
+	                    :wsb-Bestallare    )
+                   end-exec
+                   exec sql
+                       DELETE FROM spad.dbo.Best
+                       WHERE BestID = :wsb-BestID
+                   end-exec
+                   exec sql commit end-exec
+                   add 1 to vx
+                   add 1 to wantal
+               END-IF
+           end-perform
+
+           exec sql close SelectSpadBestArkiv end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       v999.
+           exit program.
+
+       w-select-admi-all section.
+       w010.
+      * lista �ver samtliga Admi-poster, f�r en underh�llsbild
+      * (SelectSpadAdmiAll var deklarerad men aldrig �ppnad tidigare)
+           entry 'db-select-admi-all' using vaa.
+           move 0 to vaa-antal.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error END-EXEC.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+           EXEC SQL OPEN SelectSpadAdmiAll end-exec.
+           move 0 to vx.
+           PERFORM UNTIL (SQLSTATE >= "02000" or vx >= 20)
+               EXEC SQL FETCH SelectSpadAdmiAll INTO
+                 :wa1-AdmiID,
+                 :wa1-FunktionsNummer,
+                 :wa1-Kommando,
+                 :wa1-SniffSekunder,
+                 :wa1-KorVarvSekunder,
+                 :wa1-AliveRapp,
+                 :wa1-Param1,
+                 :wa1-Param2,
+                 :wa1-Param3,
+                 :wa1-WorkerHost,
+                 :wa1-WorkerHjartslagDatum,
+                 :wa1-WorkerHjartslagKlock,
+                 :wa1-Version
+               end-exec
+               IF SQLSTATE < "02000"
+                   add 1 to vx
+                   move wa1 to vaa-sa(vx)
+                   move vx to vaa-antal
+               END-IF
+           end-perform.
+           exec sql close SelectSpadAdmiAll end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       w999.
+           exit program.
+
+       x-UpdateAdmiParametrar section.
+       x010.
+      * uppdaterar de styrf�lt en operat�r ska kunna justera live
+      * (sniffintervall, varvf�rdr�jning, alive-rapportering, Param1-3)
+      * ist�llet f�r att bara Kommando kan s�ttas (q-UpdateAdmiFunkKommando).
+      * wversion/wupdatedJN - se q-UpdateAdmiFunkKommando ovan f�r
+      * optimistisk l�sning. Bara SQL Server-motorn s�tter Param1-3
+      * idag (SpadDbCbl2 ger inte heller sina k/l/m/n/p/q-motsvarigheter
+      * DB2-st�d), s� ingen wdbtyp-gren h�r.
+           entry 'db-UpdateAdmiParametrar' using
+             wfunktionsnummer, lsniffsekunder, lkorvarvsekunder,
+             laliverapp, lparam1, lparam2, lparam3, wversion,
+             wupdatedJN.
+           move 'N' to wupdatedJN.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+           exec sql begin tran end-exec.
+           exec sql
+             UPDATE spad.dbo.admi
+             SET SniffintervallSekunder = :lsniffsekunder,
+                 KorVarvSekunder        = :lkorvarvsekunder,
+                 AliveRapp              = :laliverapp,
+                 Param1                 = :lparam1,
+                 Param2                 = :lparam2,
+                 Param3                 = :lparam3,
+                 Version                = Version + 1
              WHERE FunktionsNummer = :wfunktionsnummer
+               AND Version = :wversion
            end-exec
+           EXEC SQL GET DIAGNOSTICS :wantalpaverkade = ROW_COUNT
+             END-EXEC.
+           if wantalpaverkade > 0
+               move 'J' to wupdatedJN
+           end-if.
            exec sql commit end-exec.
-           EXEC SQL DISCONNECT CURRENT END-EXEC.
-           
-       q999.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       x999.
+           exit program.
+
+       y1-entry-db-TryClaimAdmiWorker section.
+       y1010.
+      * fr�mst f�rs�k att ta en FunktionsNummer ur poolen - lyckas bara
+      * om den �r ledig eller redan �gs av oss sj�lva, se
+      * sd-KlaimaFunktionsNummer i SpadDataCbl
+           entry 'db-TryClaimAdmiWorker' using
+             wfunktionsnummer, lworkerid, ldatum, lklock, lclaimatJN,
+             lcurrentowner, lcurrentdatum, lcurrentklock.
+           move 'N' to lclaimatJN.
+           move spaces to lcurrentowner.
+           move 0 to lcurrentdatum.
+           move 0 to lcurrentklock.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+           exec sql begin tran end-exec.
+           exec sql
+             UPDATE spad.dbo.admi
+             SET WorkerHost             = :lworkerid,
+                 WorkerHjartslagDatum   = :ldatum,
+                 WorkerHjartslagKlock   = :lklock
+             WHERE FunktionsNummer = :wfunktionsnummer
+             AND (WorkerHost = ' ' OR WorkerHost = :lworkerid)
+           end-exec
+           exec sql GET DIAGNOSTICS :wantalpaverkade = ROW_COUNT end-exec
+           exec sql commit end-exec.
+           if wantalpaverkade > 0
+               move 'J' to lclaimatJN
+           else
+               EXEC SQL OPEN SelectSpadAdmiWorker end-exec.
+               EXEC SQL FETCH SelectSpadAdmiWorker INTO
+                 :lcurrentowner, :lcurrentdatum, :lcurrentklock
+               end-exec.
+               if SQLSTATE >= "02000"
+                   move spaces to lcurrentowner
+                   move 0 to lcurrentdatum
+                   move 0 to lcurrentklock
+               end-if.
+               exec sql close SelectSpadAdmiWorker end-exec.
+           end-if.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       y1999.
+           exit program.
+
+       y2-entry-db-ForceClaimAdmiWorker section.
+       y2010.
+      * tar en FunktionsNummer villkorsl�st fr�n en tidigare �gare vars
+      * hj�rtslag bed�mts f�r gammalt (se sd-KlaimaFunktionsNummer)
+           entry 'db-ForceClaimAdmiWorker' using
+             wfunktionsnummer, lworkerid, ldatum, lklock.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+           exec sql begin tran end-exec.
+           exec sql
+             UPDATE spad.dbo.admi
+             SET WorkerHost             = :lworkerid,
+                 WorkerHjartslagDatum   = :ldatum,
+                 WorkerHjartslagKlock   = :lklock
+             WHERE FunktionsNummer = :wfunktionsnummer
+           end-exec
+           exec sql commit end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       y2999.
            exit program.
-            
+
+       y3-entry-db-FornyaWorkerHjartslag section.
+       y3010.
+      * uppdaterar tidsst�mpeln p� en redan claimad FunktionsNummer,
+      * s� en annan motor inte tror att vi krachat och tar �ver den -
+      * anropas periodiskt fr�n b-OnTimer i SpadFunkCblMain
+           entry 'db-FornyaWorkerHjartslag' using
+             wfunktionsnummer, lworkerid, ldatum, lklock.
+           EXEC SQL WHENEVER SQLERROR perform OpenESQL-Error end-exec.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           if wconnected not = 'J'
+               EXEC SQL CONNECT TO :wdsn1 end-exec
+           end-if.
+           exec sql begin tran end-exec.
+           exec sql
+             UPDATE spad.dbo.admi
+             SET WorkerHjartslagDatum   = :ldatum,
+                 WorkerHjartslagKlock   = :lklock
+             WHERE FunktionsNummer = :wfunktionsnummer
+             AND WorkerHost = :lworkerid
+           end-exec
+           exec sql commit end-exec.
+           if wconnected not = 'J'
+               EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if.
+       y3999.
+           exit program.
+
         OpenESQL-Error Section.
-       
-           display "SQL Error = " sqlstate " " sqlcode 
+
+           display "SQL Error = " sqlstate " " sqlcode
            display MFSQLMESSAGETEXT.
            stop ' '.
            stop run.
\ No newline at end of file
