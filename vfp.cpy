@@ -0,0 +1,6 @@
+      *(( vfp.cpy ))
+      * Vektor med FunktionsNummer i en motors pool (spad.ini POOL=),
+      * för samordnad flerinstans-körning, se sd-KlaimaFunktionsNummer.
+       01  vfp.
+           05  vfp-antal  pic 9(9) comp.
+           05  vfp-funknr pic 9(9) comp occurs 20.
