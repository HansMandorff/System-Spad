@@ -1,194 +1,777 @@
-       identification division.
-       program-id. SpadDataCbl.
-
-       Environment Division.
-       Input-Output Section.
-       File-Control.
-           Select inifil  assign "c:\spadfiler\spad.ini"
-             ORGANIZATION IS LINE SEQUENTIAL.
-       
-       Data Division.
-       File Section.
-       fd  inifil.
-       01  infile-record     pic x(80).
-
-       working-storage section.
-       
-       01  work.
-           05  wantal        pic 9(9).
-           05  wkommando     pic 9(9).
-           05  wdatamode     pic 9 value 1.
-           05  wpath         pic x(80).
-           05  winirad.
-               10  wir-parm  pic x(9).
-               10  wir-vard  pic 9.
-               10  filler    pic x(75).
-           05  winirad-re redefines winirad.
-               10  wir-parm2 pic x(5).
-               10  wir-vard2 pic x(80).
-           05  weofinifil    pic x.
-         
-       linkage section.
-       
-       01  wfunktionsnummer  pic 9(9).
-       01  wreturkod         pic 9(9).
-       01  wbestid           pic 9(9).
-       01  wfinnsJN          pic x.
-       01  ldatamode         pic 9.
-       01  lpath             pic x(80).
-       01  sa. copy "admi-bin.cpy" replacing leading ==xxxx== by ==sa==.
-       01  sb. copy "best-bin.cpy" replacing leading ==xxxx== by ==sb==.
-       01  vsb.
-           10  vsb-antal  pic 9(9).
-           10  vsb-sb pic x(240) occurs 10.
-       
-       procedure division.
-       a-huvud section.
-       a010.
-       a999.
-           exit program.
-       
-       b-inifil section.
-       b010.
-           entry 'sd-hantera-inifil-datamode-path' 
-             using ldatamode, lpath.
-      * i inifilen står vilket datamode som gäller just nu
-      * 1 för databas, 2 för enkla filer
-           move space to wpath.
-           move 0 to wdatamode.
-           open input inifil.
-           move 'N' to weofinifil.
-           read inifil into winirad at end move 'J' to weofinifil.
-       b100.
-           if weofinifil = 'J'
-               go to b200
-           end-if.
-           if wir-parm = 'DataMode=' 
-               move wir-vard to wdatamode.
-           if wir-parm2 = 'Path='
-               move wir-vard2 to wpath.
-           read inifil into winirad at end move 'J' to weofinifil.
-           go to b100.
-           
-       b200.    
-           move wpath to lpath.
-           move wdatamode to ldatamode.
-       b999.
-           exit program.
-       
-       c-lagradatamode section.
-       c010.
-           entry 'sd-lagradatamode' using ldatamode.
-           move ldatamode to wdatamode.
-       c999.
-           exit program.
-       
-       k-selectspadadmifunk section.
-       kk010.
-           entry "sd-selectspadadmifunk" using wfunktionsnummer, sa.
-           if wdatamode = 1
-             call  "db-selectspadadmifunk" using wfunktionsnummer, sa.
-           if wdatamode = 2
-             call  "sf-selectspadadmifunk" using wfunktionsnummer, sa.
-       kk999.
-           exit program.
-           
-       l-Selectspadbestny section.
-       l010.
-           entry "sd-SelectSpadBestNya" using wfunktionsnummer, vsb.
-           if wdatamode = 1
-             call  "db-SelectSpadBestNya" using wfunktionsnummer, vsb.
-           if wdatamode = 2
-             call  "sf-SelectSpadBestNya" using wfunktionsnummer, vsb.  
-       l999.
-           exit program.
-           
-       m-InsertSpadBest section.
-       m010.
-           entry "sd-InsertSpadBest" using wfunktionsnummer, sb         .
-           if wdatamode = 1
-             call  "db-InsertSpadBest" using wfunktionsnummer, sb.
-           if wdatamode = 2  
-             call  "sf-InsertSpadBest" using wfunktionsnummer, sb.
-       m999.
-           exit program.
-       
-       n-UppdateraSpadBestBestIDReturkod section.
-       n010.
-           entry 'sd-UppdateraSpadBestBestIDReturkod'
-             using wbestid, wreturkod.
-           if wdatamode = 1
-             call  'db-UppdateraSpadBestBestIDReturkod'
-             using wbestid, wreturkod.
-           if wdatamode = 2
-             call 'sf-UppdateraSpadBestBestIDReturkod'
-             using wbestid, wreturkod.
-       n999.
-           exit program.
-           
-       p-KollaBegaranAvbrytExekveringFinns section.
-       p010.  
-           entry 'sd-KollaBegaranAvbrytExekveringFinns' 
-             using wfunktionsnummer, wfinnsJN. 
-           move  0 to wantal.
-           move 99 to wkommando.
-           if wdatamode = 1
-             call 'db-RaknaAdmiFunkKommando' 
-             using wfunktionsnummer, wkommando, wantal.  
-           if wdatamode = 2
-             call 'sf-RaknaAdmiFunkKommando' 
-             using wfunktionsnummer, wkommando, wantal.      
-           move 'N' to wfinnsJN.
-           if wantal > 0
-               move 'J' to wfinnsJN.  
-       p999.
-           exit program.
-       
-       q-NollstallBegaran section.
-       q010.
-           entry 'sd-NollstallBegaran' using wfunktionsnummer.
-           move 0 to wkommando.
-           if wdatamode = 1    
-             call 'db-UpdateAdmiFunkKommando' using 
-               wfunktionsnummer, wkommando.
-           if wdatamode = 2    
-             call 'sf-UpdateAdmiFunkKommando' using 
-               wfunktionsnummer, wkommando.        
-       q999.
-           exit program.
-           
-       r-KollaBegaranPausaKorningFinns section.
-       r010.    
-           entry 'sd-KollaBegaranPausaKorningFinns' 
-             using wfunktionsnummer, wfinnsJN.
-           move  0 to wantal.
-           move 16 to wkommando.
-           if wdatamode = 1
-             call 'db-RaknaAdmiFunkKommando' 
-               using wfunktionsnummer, wkommando, wantal.  
-           if wdatamode = 2
-             call 'sf-RaknaAdmiFunkKommando' 
-               using wfunktionsnummer, wkommando, wantal.          
-           move 'N' to wfinnsJN.
-           if wantal > 0
-               move 'J' to wfinnsJN.        
-       r999.
-           exit program.
-           
-       s-KollaBegaranAvbrytKorningFinns section.
-       s010.    
-           entry 'sd-KollaBegaranAvbrytKorningFinns' 
-             using wfunktionsnummer, wfinnsJN.
-           move  0 to wantal.
-           move 6 to wkommando.
-           if wdatamode = 1
-             call 'db-RaknaAdmiFunkKommando' 
-               using wfunktionsnummer, wkommando, wantal.  
-           if wdatamode = 2
-             call 'sf-RaknaAdmiFunkKommando' 
-               using wfunktionsnummer, wkommando, wantal.   
-           move 'N' to wfinnsJN.
-           if wantal > 0
-               move 'J' to wfinnsJN.
-       s999.
-           exit.                                                                                                                   
\ No newline at end of file
+       identification division.
+       program-id. SpadDataCbl.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select inifil  assign "c:\spadfiler\spad.ini"
+             ORGANIZATION IS LINE SEQUENTIAL.
+       
+       Data Division.
+       File Section.
+       fd  inifil.
+       01  infile-record     pic x(80).
+
+       working-storage section.
+       
+       01  work.
+           05  wantal        pic 9(9).
+           05  wkommando     pic 9(9).
+           05  wdatamode     pic 9 value 1.
+           05  wpath         pic x(80).
+           05  winirad.
+               10  wir-parm  pic x(9).
+               10  wir-vard  pic 9.
+               10  filler    pic x(75).
+           05  winirad-re redefines winirad.
+               10  wir-parm2 pic x(5).
+               10  wir-vard2 pic x(80).
+           05  winirad-re2 redefines winirad.
+               10  wir-parm3    pic x(3).
+               10  wir-eq1      pic x.
+               10  wir-dmfunknr pic 9(9).
+               10  wir-eq2      pic x.
+               10  wir-dmmode   pic 9.
+               10  filler       pic x(65).
+           05  winirad-re3 redefines winirad.
+               10  wir-parm4    pic x(3).
+               10  wir-retryval pic 9(9).
+               10  filler       pic x(68).
+           05  winirad-re4 redefines winirad.
+               10  wir-parm5    pic x(7).
+               10  wir-funknrval pic 9(9).
+               10  filler       pic x(64).
+           05  winirad-re5 redefines winirad.
+               10  wir-parm6    pic x(3).
+               10  wir-rtval    pic 9(9).
+               10  filler       pic x(68).
+           05  winirad-re6 redefines winirad.
+               10  wir-parm7    pic x(7).
+               10  wir-vard7    pic x(73).
+           05  winirad-re7 redefines winirad.
+               10  wir-parm8    pic x(5).
+               10  wir-poolval  pic 9(9).
+               10  filler       pic x(66).
+           05  winirad-re8 redefines winirad.
+               10  wir-parm9    pic x(4).
+               10  wir-widval   pic x(76).
+           05  weofinifil    pic x.
+      * per-FunktionsNummer datamode-overrides, läses ur spad.ini
+      * som rader "DM=<funktionsnummer>=<datamode>"
+           05  wdmo-antal    pic 9(9) value 0.
+           05  wdmo-funknr   pic 9(9) occurs 20.
+           05  wdmo-mode     pic 9    occurs 20.
+           05  wdmox         pic 9(9).
+           05  wlokaldatamode pic 9.
+      * vilka backend-typer som n�gon FunktionsNummer �r styrd mot,
+      * globalt eller via override - se t-ArkiveraSpadBest
+           05  wark1jn        pic x.
+           05  wark2jn        pic x.
+      * DSN-namn och omf�rs�ksv�rden f�r databasanslutning, l�ses ur
+      * spad.ini (rader "DSN1=", "DSN2=", "RA=" och "RS="). Om de inte
+      * finns i inifilen g�ller samma v�rden som tidigare var inkodade.
+           05  wdsn1          pic x(30) value 'Spad'.
+           05  wdsn2          pic x(30) value 'SpadDb2'.
+           05  wretryantal    pic 9(9)  value 10.
+           05  wretrysekunder pic 9(9)  value 1.
+      * vilken databas motorns egna Admi/Best-anrop g�r mot n�r
+      * wdatamode = 1, l�st ur spad.ini som raden "DB=<1 eller 2>"
+      * (1 = SQL Server, 2 = DB2) - samma v�xel som Form1:s
+      * rapportvy redan har haft via lkomu-KOMMANDO1, se db-*Db2-
+      * kurserna i SpadDbCbl. Sätts ingen DB= i inifilen körs SQL
+      * Server precis som förut.
+           05  wdbtyp         pic 9(9)  value 1.
+      * styrande funktionsnummer f�r motorns egen Admi-kontrollpost,
+      * l�st ur spad.ini som raden "FUNKNR=<funktionsnummer>" - s�
+      * flera milj�er (test/prod) kan k�ra utan att dela kontrollpost
+           05  wstyrfunknr    pic 9(9)  value 1000.
+      * inst�llningar f�r den obemannade rapportexporten (spad.ini),
+      * rader "RT=<rapptyp>" (en rad per typ som ska exporteras),
+      * "EXPDIR=<delad mapp>" och "ES=<sekunder mellan k�rningar>"
+           05  wrto-antal     pic 9(9) value 0.
+           05  wrto-rapptyp   pic 9(9) occurs 20.
+           05  wrtox          pic 9(9).
+           05  wexportmapp    pic x(73) value spaces.
+           05  wexportsekunder pic 9(9) value 3600.
+      * pool av FunktionsNummer denna motorinstans f�r ta hand om
+      * (spad.ini "POOL=<funktionsnummer>", en rad per nummer), samt
+      * instansens eget namn ("WID=<namn>") och hur gammalt ett
+      * hj�rtslag f�r vara innan en annan instans f�r ta �ver
+      * ("PS=<sekunder>") - se sd-KlaimaFunktionsNummer
+           05  wpool-antal    pic 9(9) value 0.
+           05  wpool-funknr   pic 9(9) occurs 20.
+           05  wpoolx         pic 9(9).
+           05  wworkerid      pic x(20) value 'WORKER'.
+           05  wworkerstalesek pic 9(9) value 90.
+      * hj�lpf�lt f�r att j�mf�ra tv� HHMMSS-tidpunkter i sekunder,
+      * se y-ar-hjartslag-daligt
+           05  wklocktal      pic 9(9).
+           05  wklocktal-re redefines wklocktal.
+               10  filler     pic 9(3).
+               10  wkt-hh     pic 9(2).
+               10  wkt-mi     pic 9(2).
+               10  wkt-ss     pic 9(2).
+           05  wsecberak      pic 9(9) comp.
+           05  wsecnu         pic 9(9) comp.
+           05  wsecgammal     pic 9(9) comp.
+           05  wsekdiff       pic 9(9) comp.
+           05  wstaledJN      pic x.
+      * optimistisk l�sning (radversion) vid uppdatering av
+      * Admi.Kommando/Param1-3 - se qf-UppdateraAdmiKommandoMedVersion,
+      * qg-UppdateraAdmiParametrarMedVersion och xxxx-Version i
+      * admi-bin.cpy. wversionforsok r�knar f�rs�k, wretryantal (RA=)
+      * s�tter taket, precis som f�r db-anslutningens open-omf�rs�k.
+           05  wversion       pic 9(9) comp.
+           05  wversionforsok pic 9(9).
+           05  wupdatedJN     pic x.
+       01  sa2. copy "admi-bin.cpy"
+                replacing leading ==xxxx== by ==sa2==.
+
+       linkage section.
+       
+       01  wfunktionsnummer  pic 9(9).
+       01  wreturkod         pic 9(9).
+       01  wbestid           pic 9(9).
+       01  wfinnsJN          pic x.
+       01  lantal            pic 9(9).
+       01  lkommando         pic 9(9).
+       01  lktext            pic x(30).
+       01  lclaimatJN        pic x.
+       01  lupdatedJN        pic x.
+       01  ldatamode         pic 9.
+       01  lpath             pic x(80).
+       01  lwdsn1            pic x(30).
+       01  lwdsn2            pic x(30).
+       01  lwretryantal      pic 9(9).
+       01  lwretrysekunder   pic 9(9).
+       01  ldbtyp            pic 9(9).
+       01  lstyrfunknr       pic 9(9).
+       01  lexportmapp       pic x(73).
+       01  lexportsekunder   pic 9(9).
+       01  lrtantal          pic 9(9).
+       01  lrttab            pic 9(9) occurs 20.
+       01  sa. copy "admi-bin.cpy" replacing leading ==xxxx== by ==sa==.
+       01  sb. copy "best-bin.cpy" replacing leading ==xxxx== by ==sb==.
+       01  vsb.
+           10  vsb-antal  pic 9(9).
+           10  vsb-sb pic x(240) occurs 10.
+       copy "vaa.cpy".
+       01  lsniffsekunder      pic 9(9).
+       01  lkorvarvsekunder    pic 9(9).
+       01  laliverapp          pic 9(9).
+       01  lparam1             pic 9(9).
+       01  lparam2             pic 9(9).
+       01  lparam3             pic 9(9).
+       01  loperator           pic x(20).
+       01  wau-datum           pic 9(9).
+       01  wau-klock           pic 9(9).
+       01  wau-falt            pic 9(8).
+       copy "vfp.cpy".
+       01  lworkerid           pic x(20).
+       01  lclaimfunknr        pic 9(9).
+       01  lcurrentowner       pic x(20).
+       01  lcurrentdatum       pic 9(9).
+       01  lcurrentklock       pic 9(9).
+       01  ltitel              pic x(50).
+       01  lbestnummer         pic 9(9).
+
+       procedure division.
+       a-huvud section.
+       a010.
+       a999.
+           exit program.
+       
+       b-inifil section.
+       b010.
+           entry 'sd-hantera-inifil-datamode-path'
+             using ldatamode, lpath, lstyrfunknr.
+      * i inifilen står vilket datamode som gäller just nu
+      * 1 för databas, 2 för enkla filer
+           move space to wpath.
+           move 0 to wdatamode.
+           open input inifil.
+           move 'N' to weofinifil.
+           read inifil into winirad at end move 'J' to weofinifil.
+       b100.
+           if weofinifil = 'J'
+               go to b200
+           end-if.
+           if wir-parm = 'DataMode='
+               move wir-vard to wdatamode.
+           if wir-parm2 = 'Path='
+               move wir-vard2 to wpath.
+           if wir-parm3 = 'DM=' and wdmo-antal < 20
+               add 1 to wdmo-antal
+               move wir-dmfunknr to wdmo-funknr(wdmo-antal)
+               move wir-dmmode   to wdmo-mode(wdmo-antal)
+           end-if.
+           if wir-parm2 = 'DSN1='
+               move wir-vard2 to wdsn1.
+           if wir-parm2 = 'DSN2='
+               move wir-vard2 to wdsn2.
+           if wir-parm4 = 'RA='
+               move wir-retryval to wretryantal.
+           if wir-parm4 = 'RS='
+               move wir-retryval to wretrysekunder.
+           if wir-parm4 = 'ES='
+               move wir-retryval to wexportsekunder.
+           if wir-parm5 = 'FUNKNR='
+               move wir-funknrval to wstyrfunknr.
+           if wir-parm6 = 'RT=' and wrto-antal < 20
+               add 1 to wrto-antal
+               move wir-rtval to wrto-rapptyp(wrto-antal)
+           end-if.
+           if wir-parm7 = 'EXPDIR='
+               move wir-vard7 to wexportmapp.
+           if wir-parm8 = 'POOL=' and wpool-antal < 20
+               add 1 to wpool-antal
+               move wir-poolval to wpool-funknr(wpool-antal)
+           end-if.
+           if wir-parm9 = 'WID='
+               move wir-widval to wworkerid.
+           if wir-parm4 = 'PS='
+               move wir-retryval to wworkerstalesek.
+           if wir-parm4 = 'DB='
+               move wir-retryval to wdbtyp.
+           read inifil into winirad at end move 'J' to weofinifil.
+           go to b100.
+
+       b200.
+           move wpath to lpath.
+           move wdatamode to ldatamode.
+           move wstyrfunknr to lstyrfunknr.
+       b999.
+           exit program.
+       
+       c-lagradatamode section.
+       c010.
+           entry 'sd-lagradatamode' using ldatamode.
+           move ldatamode to wdatamode.
+       c999.
+           exit program.
+
+       cb-HamtaDbParametrar section.
+       cb010.
+      * DSN-namn samt antal omf�rs�k/v�ntesekunder, h�mtade ur spad.ini
+      * (b-inifil) ist�llet f�r inkodade i respektive anropande program
+           entry 'sd-HamtaDbParametrar' using
+             lwdsn1, lwdsn2, lwretryantal, lwretrysekunder.
+           move wdsn1          to lwdsn1.
+           move wdsn2          to lwdsn2.
+           move wretryantal    to lwretryantal.
+           move wretrysekunder to lwretrysekunder.
+       cb999.
+           exit program.
+
+       ce-HamtaDbTyp section.
+       ce010.
+      * vilken databas (1=SQL Server, 2=DB2) motorns egna db-anrop
+      * ska g�ra mot n�r wdatamode = 1, l�st ur spad.ini (DB=), se
+      * db-selectspadadmifunk m fl i SpadDbCbl
+           entry 'sd-HamtaDbTyp' using ldbtyp.
+           move wdbtyp to ldbtyp.
+       ce999.
+           exit program.
+
+       cc-OppnaPersistentAnslutning section.
+       cc010.
+      * håller databasanslutningen uppe över en hel sniffrunda
+      * istället för att varje sd-entry kopplar upp/ner för sig -
+      * filläget har ingen motsvarande anslutning, så det är ett no-op
+      * när datamode = 2
+           entry 'sd-OppnaPersistentAnslutning'.
+           if wdatamode = 1
+               call 'db-OppnaPersistentAnslutning'
+           end-if.
+       cc999.
+           exit program.
+
+       cd-StangPersistentAnslutning section.
+       cd010.
+           entry 'sd-StangPersistentAnslutning'.
+           if wdatamode = 1
+               call 'db-StangPersistentAnslutning'
+           end-if.
+       cd999.
+           exit program.
+
+       j-berakna-effektiv-datamode section.
+       j010.
+      * slår upp ev. override för denna FunktionsNummer, annars
+      * gäller den globala wdatamode från spad.ini
+           move wdatamode to wlokaldatamode.
+           perform varying wdmox from 1 by 1 until wdmox > wdmo-antal
+               if wdmo-funknr(wdmox) = wfunktionsnummer
+                   move wdmo-mode(wdmox) to wlokaldatamode
+               end-if
+           end-perform.
+       j999.
+           exit.
+
+       k-selectspadadmifunk section.
+       kk010.
+           entry "sd-selectspadadmifunk" using wfunktionsnummer, sa.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call  "db-selectspadadmifunk" using wfunktionsnummer, sa.
+           if wlokaldatamode = 2
+             call  "sf-selectspadadmifunk" using wfunktionsnummer, sa.
+       kk999.
+           exit program.
+           
+       l-Selectspadbestny section.
+       l010.
+           entry "sd-SelectSpadBestNya" using wfunktionsnummer, vsb.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call  "db-SelectSpadBestNya" using wfunktionsnummer, vsb.
+           if wlokaldatamode = 2
+             call  "sf-SelectSpadBestNya" using wfunktionsnummer, vsb.
+       l999.
+           exit program.
+
+       lb-SelectSpadBestAktiv section.
+       lb010.
+           entry "sd-SelectSpadBestAktiv" using wfunktionsnummer, sb.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call  "db-SelectSpadBestAktiv" using wfunktionsnummer, sb.
+           if wlokaldatamode = 2
+             call  "sf-SelectSpadBestAktiv" using wfunktionsnummer, sb.
+       lb999.
+           exit program.
+           
+       m-InsertSpadBest section.
+       m010.
+           entry "sd-InsertSpadBest" using wfunktionsnummer, sb         .
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call  "db-InsertSpadBest" using wfunktionsnummer, sb.
+           if wlokaldatamode = 2
+             call  "sf-InsertSpadBest" using wfunktionsnummer, sb.
+       m999.
+           exit program.
+       
+       mb-HamtaNastaBestNummer section.
+       mb010.
+      * n�sta lediga BestNummer - se req012-review, SpadBestallningCbl
+      * fr�gade tidigare operat�ren efter ett BestNummer rakt av
+           entry 'sd-HamtaNastaBestNummer' using
+             wfunktionsnummer, lbestnummer.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call 'db-HamtaNastaBestNummer' using lbestnummer.
+           if wlokaldatamode = 2
+             call 'sf-HamtaNastaBestNummer' using lbestnummer.
+       mb999.
+           exit program.
+
+       n-UppdateraSpadBestBestIDReturkod section.
+       n010.
+           entry 'sd-UppdateraSpadBestBestIDReturkod'
+             using wfunktionsnummer, wbestid, wreturkod, lclaimatJN.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call  'db-UppdateraSpadBestBestIDReturkod'
+             using wbestid, wreturkod, lclaimatJN.
+           if wlokaldatamode = 2
+             call 'sf-UppdateraSpadBestBestIDReturkod'
+             using wbestid, wreturkod, lclaimatJN.
+       n999.
+           exit program.
+           
+       p-KollaBegaranAvbrytExekveringFinns section.
+       p010.  
+           entry 'sd-KollaBegaranAvbrytExekveringFinns' 
+             using wfunktionsnummer, wfinnsJN. 
+           move  0 to wantal.
+           move 99 to wkommando.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call 'db-RaknaAdmiFunkKommando' 
+             using wfunktionsnummer, wkommando, wantal.  
+           if wlokaldatamode = 2
+             call 'sf-RaknaAdmiFunkKommando' 
+             using wfunktionsnummer, wkommando, wantal.      
+           move 'N' to wfinnsJN.
+           if wantal > 0
+               move 'J' to wfinnsJN.  
+       p999.
+           exit program.
+       
+       qb-SattAdmiFunkKommando section.
+       qb010.
+      * loperator identifierar vem som beg�rde �tg�rden, s� byte av
+      * Admi.Kommando g�r att sp�ra i efterhand - se qe-LoggaAudit.
+      * lupdatedJN g�r tillbaka 'N' om l�sf�rs�ken i
+      * qf-UppdateraAdmiKommandoMedVersion tog slut utan att raden
+      * kunde uppdateras - d� ska ingen audit-post skrivas, eftersom
+      * Admi.Kommando i s�  fall inte �ndrades.
+           entry 'sd-SattAdmiFunkKommando' using
+             wfunktionsnummer, lkommando, loperator, lupdatedJN.
+           perform qf-UppdateraAdmiKommandoMedVersion.
+           move wupdatedJN to lupdatedJN.
+           if wupdatedJN = 'J'
+               perform qe-LoggaAudit
+           end-if.
+       qb999.
+           exit program.
+
+       q-NollstallBegaran section.
+       q010.
+           entry 'sd-NollstallBegaran' using
+             wfunktionsnummer, loperator, lupdatedJN.
+           move 0 to lkommando.
+           perform qf-UppdateraAdmiKommandoMedVersion.
+           move wupdatedJN to lupdatedJN.
+           if wupdatedJN = 'J'
+               perform qe-LoggaAudit
+           end-if.
+       q999.
+           exit program.
+
+       qf-UppdateraAdmiKommandoMedVersion section.
+       qf010.
+      * optimistisk l�sning: l�ser aktuell radversion och f�rs�ker en
+      * villkorad uppdatering mot just den - g�r om (h�gst wretryantal
+      * g�nger, spad.ini RA=) om en annan process hunnit �ndra raden
+      * emellan. Anropas fr�n b�de qb-SattAdmiFunkKommando och
+      * q-NollstallBegaran, se xxxx-Version i admi-bin.cpy.
+           move 'N' to wupdatedJN.
+           perform varying wversionforsok from 1 by 1
+             until wversionforsok > wretryantal or wupdatedJN = 'J'
+             perform j-berakna-effektiv-datamode
+             if wlokaldatamode = 1
+                 call 'db-selectspadadmifunk' using
+                   wfunktionsnummer, sa2
+             end-if
+             if wlokaldatamode = 2
+                 call 'sf-selectspadadmifunk' using
+                   wfunktionsnummer, sa2
+             end-if
+             move sa2-Version to wversion
+             if wlokaldatamode = 1
+                 call 'db-UpdateAdmiFunkKommando' using
+                   wfunktionsnummer, lkommando, wversion, wupdatedJN
+             end-if
+             if wlokaldatamode = 2
+                 call 'sf-UpdateAdmiFunkKommando' using
+                   wfunktionsnummer, lkommando, wversion, wupdatedJN
+             end-if
+           end-perform.
+       qf999.
+           exit.
+
+       qe-LoggaAudit section.
+       qe010.
+      * gemensam sp�rlogg f�r b�de sd-SattAdmiFunkKommando och
+      * sd-NollstallBegaran - anropas alltid n�r Admi.Kommando �ndras
+           accept wau-datum from date yyyymmdd.
+           accept wau-falt  from time.
+           divide wau-falt by 100 giving wau-klock.
+           if wlokaldatamode = 1
+             call 'db-LoggaAdmiKommandoAudit' using
+               wfunktionsnummer, lkommando, loperator,
+               wau-datum, wau-klock.
+           if wlokaldatamode = 2
+             call 'sf-LoggaAdmiKommandoAudit' using
+               wfunktionsnummer, lkommando, loperator,
+               wau-datum, wau-klock.
+       qe999.
+           exit.
+
+       qk-LoggaMessArci section.
+       qk010.
+      * best�ende h�ndelselogg f�r de status- och meddelandev�xlingar
+      * mellan motor och operat�r som �r v�rda att beh�lla �ven sedan
+      * Best-raden de kom ifr�n arkiverats/rensats - anropas av
+      * SpadFunkCblMain vid Kommando 526/528/77/16/17/4/7, se
+      * messarci-bin.cpy
+           entry 'sd-LoggaMessArci' using
+             wfunktionsnummer, wbestid, lkommando, ltitel.
+           accept wau-datum from date yyyymmdd.
+           accept wau-falt  from time.
+           divide wau-falt by 100 giving wau-klock.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call 'db-LoggaMessArci' using
+               wfunktionsnummer, wbestid, lkommando, ltitel,
+               wau-datum, wau-klock.
+           if wlokaldatamode = 2
+             call 'sf-LoggaMessArci' using
+               wfunktionsnummer, wbestid, lkommando, ltitel,
+               wau-datum, wau-klock.
+       qk999.
+           exit program.
+
+       r-KollaBegaranPausaKorningFinns section.
+       r010.    
+           entry 'sd-KollaBegaranPausaKorningFinns' 
+             using wfunktionsnummer, wfinnsJN.
+           move  0 to wantal.
+           move 16 to wkommando.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call 'db-RaknaAdmiFunkKommando' 
+               using wfunktionsnummer, wkommando, wantal.  
+           if wlokaldatamode = 2
+             call 'sf-RaknaAdmiFunkKommando' 
+               using wfunktionsnummer, wkommando, wantal.          
+           move 'N' to wfinnsJN.
+           if wantal > 0
+               move 'J' to wfinnsJN.        
+       r999.
+           exit program.
+           
+       t-ArkiveraSpadBest section.
+       t010.
+      * arkivering g�r inte mot en enda FunktionsNummer, s� den vanliga
+      * j-berakna-effektiv-datamode-uppslagningen passar inte h�r -
+      * ist�llet m�ste b�da backend-typerna arkiveras var f�r sig, om
+      * n�gon FunktionsNummer �r styrd (globalt via wdatamode, eller
+      * via ett DM=-override i wdmo-mode) mot dem, annars missas Best-
+      * raderna f�r en �verstyrd funktionsnummer helt.
+           entry 'sd-ArkiveraSpadBest' using lantal.
+           move 0 to lantal.
+           move 'N' to wark1jn.
+           move 'N' to wark2jn.
+           if wdatamode = 1
+               move 'J' to wark1jn
+           end-if.
+           if wdatamode = 2
+               move 'J' to wark2jn
+           end-if.
+           perform varying wdmox from 1 by 1 until wdmox > wdmo-antal
+               if wdmo-mode(wdmox) = 1
+                   move 'J' to wark1jn
+               end-if
+               if wdmo-mode(wdmox) = 2
+                   move 'J' to wark2jn
+               end-if
+           end-perform.
+           if wark1jn = 'J'
+               call 'db-ArkiveraSpadBest' using wantal
+               add wantal to lantal
+           end-if.
+           if wark2jn = 'J'
+               call 'sf-ArkiveraSpadBest' using wantal
+               add wantal to lantal
+           end-if.
+       t999.
+           exit program.
+
+       s-KollaBegaranAvbrytKorningFinns section.
+       s010.    
+           entry 'sd-KollaBegaranAvbrytKorningFinns' 
+             using wfunktionsnummer, wfinnsJN.
+           move  0 to wantal.
+           move 6 to wkommando.
+           perform j-berakna-effektiv-datamode.
+           if wlokaldatamode = 1
+             call 'db-RaknaAdmiFunkKommando' 
+               using wfunktionsnummer, wkommando, wantal.  
+           if wlokaldatamode = 2
+             call 'sf-RaknaAdmiFunkKommando' 
+               using wfunktionsnummer, wkommando, wantal.   
+           move 'N' to wfinnsJN.
+           if wantal > 0
+               move 'J' to wfinnsJN.
+       s999.
+           exit.
+
+       v-HamtaExportParametrar section.
+       v010.
+      * inst�llningarna f�r den obemannade rapportexporten (b-inifil),
+      * s� SpadRappExportCbl slipper l�sa spad.ini sj�lv
+           entry 'sd-HamtaExportParametrar' using
+             lexportmapp, lexportsekunder, lrtantal, lrttab.
+           move wexportmapp     to lexportmapp.
+           move wexportsekunder to lexportsekunder.
+           move wrto-antal      to lrtantal.
+           perform varying wrtox from 1 by 1 until wrtox > 20
+               move wrto-rapptyp(wrtox) to lrttab(wrtox)
+           end-perform.
+       v999.
+           exit program.
+
+       w-select-admi-all section.
+       w010.
+      * lista �ver samtliga Admi-poster, till underh�llsbilden i Form1
+           entry 'sd-select-admi-all' using vaa.
+           if wdatamode = 1
+             call 'db-select-admi-all' using vaa.
+           if wdatamode = 2
+             call 'sf-select-admi-all' using vaa.
+       w999.
+           exit program.
+
+       x-UpdateAdmiParametrar section.
+       x010.
+      * uppdaterar de styrf�lt en operat�r ska kunna justera live
+      * (sniffintervall, varvf�rdr�jning, alive-rapportering, Param1-3)
+           entry 'sd-UpdateAdmiParametrar' using
+             wfunktionsnummer, lsniffsekunder, lkorvarvsekunder,
+             laliverapp, lparam1, lparam2, lparam3, lupdatedJN.
+           perform qg-UppdateraAdmiParametrarMedVersion.
+           move wupdatedJN to lupdatedJN.
+       x999.
+           exit program.
+
+       qg-UppdateraAdmiParametrarMedVersion section.
+       qg010.
+      * optimistisk l�sning, se qf-UppdateraAdmiKommandoMedVersion ovan
+      * f�r resonemanget - h�r g�ller den villkorade uppdateringen
+      * Param1-3 med flera ist�llet f�r Kommando.
+           move 'N' to wupdatedJN.
+           perform varying wversionforsok from 1 by 1
+             until wversionforsok > wretryantal or wupdatedJN = 'J'
+             perform j-berakna-effektiv-datamode
+             if wlokaldatamode = 1
+                 call 'db-selectspadadmifunk' using
+                   wfunktionsnummer, sa2
+             end-if
+             if wlokaldatamode = 2
+                 call 'sf-selectspadadmifunk' using
+                   wfunktionsnummer, sa2
+             end-if
+             move sa2-Version to wversion
+             if wlokaldatamode = 1
+                 call 'db-UpdateAdmiParametrar' using
+                   wfunktionsnummer, lsniffsekunder, lkorvarvsekunder,
+                   laliverapp, lparam1, lparam2, lparam3, wversion,
+                   wupdatedJN
+             end-if
+             if wlokaldatamode = 2
+                 call 'sf-UpdateAdmiParametrar' using
+                   wfunktionsnummer, lsniffsekunder, lkorvarvsekunder,
+                   laliverapp, lparam1, lparam2, lparam3, wversion,
+                   wupdatedJN
+             end-if
+           end-perform.
+       qg999.
+           exit.
+
+       y1-HamtaPoolLista section.
+       y1010.
+      * poolen med FunktionsNummer denna motorinstans f�r ta hand om
+      * samt instansens namn (spad.ini POOL=/WID=), s� SpadFunkCblMain
+      * slipper l�sa spad.ini sj�lv - se sd-KlaimaFunktionsNummer
+           entry 'sd-HamtaPoolLista' using vfp, lworkerid.
+           move wpool-antal to vfp-antal.
+           move wworkerid   to lworkerid.
+           perform varying wpoolx from 1 by 1 until wpoolx > 20
+               move wpool-funknr(wpoolx) to vfp-funknr(wpoolx)
+           end-perform.
+       y1999.
+           exit program.
+
+       y2-KlaimaFunktionsNummer section.
+       y2010.
+      * f�rs�ker ta en FunktionsNummer ur den pool motorn f�tt
+      * (vfp, se sd-HamtaPoolLista) - g�r igenom kandidaterna i
+      * tur och ordning och stannar vid den f�rsta lediga, eller en
+      * som en annan instans slutat rapportera hj�rtslag fr�n
+           entry 'sd-KlaimaFunktionsNummer' using
+             vfp, lworkerid, lclaimfunknr, lclaimatJN.
+           move 'N' to lclaimatJN.
+           move 0 to lclaimfunknr.
+           accept wau-datum from date yyyymmdd.
+           accept wau-falt  from time.
+           divide wau-falt by 100 giving wau-klock.
+           perform varying wpoolx from 1 by 1
+             until wpoolx > vfp-antal or lclaimatJN = 'J'
+               move vfp-funknr(wpoolx) to wfunktionsnummer
+               perform j-berakna-effektiv-datamode
+               if wlokaldatamode = 1
+                   call 'db-TryClaimAdmiWorker' using
+                     wfunktionsnummer, lworkerid, wau-datum, wau-klock,
+                     lclaimatJN, lcurrentowner, lcurrentdatum,
+                     lcurrentklock
+               end-if
+               if wlokaldatamode = 2
+                   call 'sf-TryClaimAdmiWorker' using
+                     wfunktionsnummer, lworkerid, wau-datum, wau-klock,
+                     lclaimatJN, lcurrentowner, lcurrentdatum,
+                     lcurrentklock
+               end-if
+               if lclaimatJN = 'N'
+                   perform y3-ar-hjartslag-daligt
+                   if wstaledJN = 'J'
+                       if wlokaldatamode = 1
+                           call 'db-ForceClaimAdmiWorker' using
+                             wfunktionsnummer, lworkerid, wau-datum,
+                             wau-klock
+                       end-if
+                       if wlokaldatamode = 2
+                           call 'sf-ForceClaimAdmiWorker' using
+                             wfunktionsnummer, lworkerid, wau-datum,
+                             wau-klock
+                       end-if
+                       move 'J' to lclaimatJN
+                   end-if
+               end-if
+               if lclaimatJN = 'J'
+                   move wfunktionsnummer to lclaimfunknr
+               end-if
+           end-perform.
+       y2999.
+           exit program.
+
+       y3-ar-hjartslag-daligt section.
+       y3010.
+      * avg�r om ett tidigare claimat hj�rtslag (lcurrentdatum/klock)
+      * �r s� gammalt att en ny instans f�r ta �ver FunktionsNummer,
+      * anropas bara fr�n y2-KlaimaFunktionsNummer
+           move 'N' to wstaledJN.
+           if lcurrentowner = spaces or lcurrentdatum = 0
+               move 'J' to wstaledJN
+           else
+               if lcurrentdatum not = wau-datum
+                   move 'J' to wstaledJN
+               else
+                   move wau-klock to wklocktal
+                   perform y4-hhmmss-till-sekunder
+                   move wsecberak to wsecnu
+                   move lcurrentklock to wklocktal
+                   perform y4-hhmmss-till-sekunder
+                   move wsecberak to wsecgammal
+                   if wsecnu >= wsecgammal
+                       compute wsekdiff = wsecnu - wsecgammal
+                   else
+                       move 0 to wsekdiff
+                   end-if
+                   if wsekdiff > wworkerstalesek
+                       move 'J' to wstaledJN
+                   end-if
+               end-if
+           end-if.
+       y3999.
+           exit.
+
+       y4-hhmmss-till-sekunder section.
+       y4010.
+      * bryter ner en HHMMSS-tidpunkt (wklocktal) till sekunder sedan
+      * midnatt (wsecberak), f�r att kunna j�mf�ra tv� tidpunkter
+           compute wsecberak =
+             (wkt-hh * 3600) + (wkt-mi * 60) + wkt-ss.
+       y4999.
+           exit.
+
+       y5-FornyaWorkerHjartslag section.
+       y5010.
+      * uppdaterar hj�rtslaget f�r en redan claimad FunktionsNummer,
+      * anropas periodiskt fr�n b-OnTimer i SpadFunkCblMain
+           entry 'sd-FornyaWorkerHjartslag' using
+             wfunktionsnummer, lworkerid.
+           perform j-berakna-effektiv-datamode.
+           accept wau-datum from date yyyymmdd.
+           accept wau-falt  from time.
+           divide wau-falt by 100 giving wau-klock.
+           if wlokaldatamode = 1
+             call 'db-FornyaWorkerHjartslag' using
+               wfunktionsnummer, lworkerid, wau-datum, wau-klock.
+           if wlokaldatamode = 2
+             call 'sf-FornyaWorkerHjartslag' using
+               wfunktionsnummer, lworkerid, wau-datum, wau-klock.
+       y5999.
+           exit program.                                                                                                                   
