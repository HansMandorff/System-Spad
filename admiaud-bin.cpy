@@ -0,0 +1,11 @@
+      *(( admiaud-bin.cpy ))
+      * AdmiAudit-post, en rad per gång Admi.Kommando sätts eller
+      * nollställs (paus/forts�tt/avbrott), se qb-SattAdmiFunkKommando
+      * och q-NollstallBegaran i SpadDataCbl.
+      * Bytes vänds vid filläsning/skrivning i datamode 2, se
+      * zc-fixa-admiaud i SpadzFileCbl.
+       10  xxxx-FunktionsNummer    pic 9(9) comp.
+       10  xxxx-Kommando           pic 9(9) comp.
+       10  xxxx-Operator           pic x(20).
+       10  xxxx-Datum              pic 9(9) comp.
+       10  xxxx-Klock              pic 9(9) comp.
