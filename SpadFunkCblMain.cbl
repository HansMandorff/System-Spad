@@ -1,330 +1,528 @@
-       identification division.
-      *
-      *2016-02-24 G�tt �ver till bin i copyposter
-      *2016-02-25 haft problem med vem som �r huvudprogram
-      *           vid till�gg av spadzfilecbl
-      *           
-       program-id. SpadFunkCblMain.
-       environment division.
-       configuration section.
-       data division.
-       working-storage section.
-       01  work.
-           05  wfunknrvi          pic 9(9) value 1003.
-           05  wdatamode          pic 9.
-           05  wpath              pic x(80).
-           05  b-sniffsekunder    pic 9(9).
-           05  b-returkod         pic 9.
-           05  wkorvarvsekunder   pic 9(9).
-           05  waliverapp         pic 9(9).
-           
-           05  wontimerant        pic 9(9) comp.
-           05  wfalt              pic 9(8).
-           05  wdate              pic 9(6).
-           05  wtime              pic 9(6).
-           
-           05  wfunktionsnummer   pic 9(9).
-           05  wreturkod          pic 9(9).
-           05  wbestid            pic 9(9).
-           05  wfinnsJN           pic x.
-           05  wreturkodkorning   pic 9(9).
-           
-           05  varv               pic s9(4) comp.
-           
-           05  wdisprad.
-               10  filler pic x(19) value 'sniff-sniff-sniff '.
-               10  wd-ontimerant pic zz9.
-               10  filler pic x(7) value ', funk '.
-               10  wd-funknrvi   pic zzz9.
-               10  filler pic x(8) value ', sniff '.
-               10  wd-sniffsekunder pic zz9.
-               10  filler pic x(7) value ', varv '.      
-               10  wd-korvarvsekunder pic zz9.
-               10  filler pic x(7) value ', rapp '.      
-               10  wd-aliverapp pic 9.
-               10  filler pic x(11) value ', datamode '.
-               10  wd-datamode pic 9.
-          
-           05  wdisprad2.
-               10  filler pic x(15) value 'Best�llning nr '.
-               10  wd2-bestnummer pic zzz9.
-               10  filler pic xx value '  '.
-               10  wd2-besttitel   pic x(20).
-               10  wd2-bestantal pic zzz.
-               10  wd2-text pic x(18) value ' varv k�rs ig�ng '.      
-               10  wd2-korstartdatum pic zzzzz9.
-               10  wd2-korstartklock pic z9(6).
-                  
-           05  sa.
-           copy "admi-bin.cpy" replacing leading ==xxxx== by ==sa==.
-           
-           05  sb.
-           copy "best-bin.cpy" replacing leading ==xxxx== by ==sb==.
-           
-           copy "vsb-bin.cpy".    
-      
-       procedure division.
-       main section.
-       main010.
-           perform x-initiera.
-           perform b-OnTimer.
-           perform until b-returkod = 9
-               call 'c$sleep' using b-sniffsekunder
-               perform b-OnTimer
-           end-perform.    
-           stop run.
-       main999.
-           exit.
-       
-       b-OnTimer section. *> namnet ett arv fr�n c-l�sningen
-       b010.
-           move 0 to b-returkod.
-           add 1 to wontimerant.
-           
-      * h�mta f�rsk admi 1000, ta hand om param1 = datametod
-      * och korvarvsekunder = v�rt funknummer 
-           initialize sa.
-           move 1000 to wfunktionsnummer.
-           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
-           move sa-Param1 to wdatamode.
-           move sa-KorVarvSekunder to wfunknrvi.
-           
-      * vi kan ha f�tt ett skifte i datamode, delge sd-datacbl   
-           call 'sd-lagradatamode' using wdatamode.
-      
-      * h�mta hem f�rsk info f�r v�rt funknummer fr�n spad   
-           initialize sa.
-           move wfunknrvi to wfunktionsnummer.
-           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
-           move sa-SniffSekunder   to b-sniffsekunder.
-           move sa-KorVarvSekunder to wkorvarvsekunder.
-           move sa-AliveRapp       to waliverapp.
-           
-      * kolla om avbryt-beg�ran finns
-           call 'sd-KollaBegaranAvbrytExekveringFinns'
-             using wfunknrvi, wfinnsJN.
-           if wfinnsJN = 'J'
-               call 'sd-NollstallBegaran' using wfunknrvi
-      * meddela i best med 528
-               move low-value to sb
-               move wfunknrvi to sb-FunktionsNummer
-               perform za-hamta-dag-klocka
-               move wdate to sb-SenasteDatum
-               move wtime to sb-SenasteKlock
-               move 528 to sb-Kommando
-               call 'sd-InsertSpadBest' using sb
-      * visa att avbrott har beg�rts
-               move 9 to b-returkod
-               go to b999
-           end-if.
-           
-           move wontimerant      to wd-ontimerant.
-           move wfunknrvi        to wd-funknrvi.
-           move b-sniffsekunder   to wd-sniffsekunder.
-           move wkorvarvsekunder to wd-korvarvsekunder.
-           move waliverapp       to wd-aliverapp.
-           move wdatamode        to wd-datamode.
-      * sniff-sniff-display    
-           display wdisprad.
-           
-      * kolla efter om det finns best�llning(ar) till oss
-      * kunde r�ckt med bara en best i taget, g�r �nd� som i C 
-           move wfunknrvi to wfunktionsnummer. 
-           initialize vsb.
-           call 'sd-SelectSpadBestNya' using wfunktionsnummer, vsb.
-           if vsb-antal = 0
-      * nix, inget jobb 
-      * eventuellt skicka en 77:a 
-               if waliverapp = 1
-                   move low-value to sb
-                   move wfunknrvi to sb-FunktionsNummer
-                   perform za-hamta-dag-klocka
-                   move wdate to sb-SenasteDatum
-                   move wtime to sb-SenasteKlock
-                   move 77 to sb-Kommando
-                   call 'sd-InsertSpadBest' using sb
-               end-if
-      * visa att inget fanns att g�ra        
-               move 1 to b-returkod
-               go to b999
-           end-if.
-               
-      * Jobb finns att g�ra        
-      * Markera att best�llningen, kommando 1, �r omh�n-
-      * dertagen av k�raren
-      * genom att m�rka den i returkod
-          
-           initialize sb.
-           move vsb-sb(1) to sb.
-           move 181 to wreturkod.
-           move sb-BestID to wbestid.
-           call 'sd-UppdateraSpadBestBestIDReturkod'
-               using wbestid, wreturkod.
-               
-           perform za-hamta-dag-klocka.
-           move wdate to sb-KorstartDatum, sb-SenasteDatum.
-           move wtime to sb-KorstartKlock, sb-SenasteKlock.
-           move 2 to sb-Kommando.
-           call 'sd-InsertSpadBest' using sb.
-           
-           move sb-BestNummer    to wd2-bestnummer.
-           move sb-BestTitel     to wd2-besttitel.
-           move sb-BestAntal     to wd2-bestantal.
-           move sb-KorstartDatum to wd2-korstartdatum.
-           move sb-KorstartKlock to wd2-korstartklock.
-           move ' varv K�RS IG�NG ' to wd2-text.
-      * best-startar-display
-           display wdisprad2.
-        
-      * k�rning dras ig�ng    
-           perform c-korning-0000.
-           
-      *  skapa en kommando 4 bestpost; k�rning klar alt
-      *  skapa en 7:a, k�rning avbruten
-           if wreturkodkorning = 0
-               move 4 to sb-Kommando
-               move 'KLAR' to wd2-text
-           else
-               move 7 to sb-Kommando
-               move 'AVBRUTEN' to wd2-text
-           end-if.
-           
-           move 999999 to sb-ProgressNummer.
-           perform za-hamta-dag-klocka.
-           move wdate to sb-KorslutDatum, sb-SenasteDatum.
-           move wtime to sb-KorslutKlock, sb-SenasteKlock. 
-           call 'sd-InsertSpadBest' using sb.
-           
-      * messa i rutan    
-           move 0 to wd2-bestantal.
-           move sb-KorslutDatum to wd2-korstartdatum.
-           move sb-KorslutKlock to wd2-korstartklock.
-           display wdisprad2.
-           
-      * visa att k�rning genomf�rts    
-           move 2 to b-returkod.  
- 
-       b999.
-           exit.
-       
-       c-korning-0000 section.
-       c010.
-       
-      * st�d saknas �nnu f�r paus-forts�tt och avbrott
-        
-           move 1 to varv.
-           move 0 to wreturkodkorning.
-           
-      * g�r en loop med goto-konstruktion   
-       c020.
-           if varv > sb-BestAntal
-               go to c100.
-           call 'c$sleep' using wkorvarvsekunder.
-           
-      * skapa en kommando 3 bestpost; progress
-           move 3 to sb-Kommando.
-           move varv to sb-ProgressNummer.
-           perform za-hamta-dag-klocka.
-           move wdate to sb-ProgressDatum, sb-SenasteDatum.
-           move wtime to sb-ProgressKlock, sb-SenasteKlock. 
-           multiply varv by 1200 giving sb-ResultatBelopp1.
-           multiply varv by 1500 giving sb-ResultatBelopp2.
-           multiply varv by 1800 giving sb-ResultatBelopp3.
-           multiply varv by 900  giving sb-KorPostAntal.
-       
-           call 'sd-InsertSpadBest' using sb.
-           
-      * kolla upp om beg�ran om paus finns
-       c030.
-           call 'sd-KollaBegaranPausaKorningFinns' 
-             using wfunknrvi, wfinnsJN.
-           if wfinnsJN = 'J'
-      * skicka en 16 om att vi har paus    
-               move wfunknrvi to sb-FunktionsNummer
-               perform za-hamta-dag-klocka
-               move wdate to sb-SenasteDatum
-               move wtime to sb-SenasteKlock
-               move 16 to sb-Kommando
-               call 'sd-InsertSpadBest' using sb
-      * sov en stund, hoppa tillbaka f�r f�rnyad test        
-               call 'c$sleep' using wkorvarvsekunder
-               go to c030
-           end-if.
-           
-      * ber�tta med en 17 att vi �r ig�ng igen om vi haft en paus    
-           if sb-Kommando = 16
-               move wfunknrvi to sb-FunktionsNummer
-               perform za-hamta-dag-klocka
-               move wdate to sb-SenasteDatum
-               move wtime to sb-SenasteKlock
-               move 17 to sb-Kommando
-               call 'sd-InsertSpadBest' using sb
-           end-if.
-      
-	  * kolla efter om avbrott av k�rningen beg�rts  
-           call 'sd-KollaBegaranAvbrytKorningFinns' 
-             using wfunknrvi, wfinnsJN.
-           if wfinnsJN = 'J'
-               call 'sd-NollstallBegaran' using wfunknrvi
-               move 7 to wreturkodkorning
-               go to c999
-           end-if.  
-           
-      * upp igen, n�sta varv eller slut       
-           add 1 to varv.
-           go to c020.
-           
-       c100.
-      * slut p� loopen
-       c999.
-           exit.
-       
-       x-initiera section.
-       x010.
-           display 'SpadFunkCbl ver 2.0'.
-      * l�t datamodulen h�mta gemensam init-fil
-      * och lagra datamode f�r fortsatt bruk  
-      * Lite soppigt men tanken �r att inte blanda in db alls
-      * om vi k�r mode 2, filer, fr�n start
-      * V�xling kan ske flygande i i b�rjan av ontimer 
-        
-           call 'sd-hantera-inifil-datamode-path' using 
-             wdatamode, wpath.
-           call 'sf-taemot-datamode-path' using wdatamode, wpath.
-           
-      * h�mta admi 1000, ta hand om korvarvsek: v�rt funknummer 
-           initialize sa.
-           move 1000 to wfunktionsnummer.
-           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
-           move sa-KorVarvSekunder to wfunknrvi.
-       
-      * meddela via nytt bestmess med kommando 526 att vi �r ig�ng
-           move low-value to sb. *> f�r titelns skull, utredning p�g�r
-           move wfunknrvi to sb-FunktionsNummer.
-           move 526 to sb-Kommando.
-           perform za-hamta-dag-klocka.
-           move wdate to sb-SenasteDatum.
-           move wtime to sb-SenasteKlock.
-           call 'sd-InsertSpadBest' using sb.    
-           
-      * h�mta hem info f�r v�rt funknummer fr�n spad 
-           initialize sa.
-           move wfunknrvi to wfunktionsnummer.
-           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
-           move sa-SniffSekunder   to b-sniffsekunder.
-           move sa-KorVarvSekunder to wkorvarvsekunder.
-           move sa-AliveRapp       to waliverapp.
-           
-      * diverse 
-           move 0 to wontimerant.
-       x999.
-           exit.
-           
-       za-hamta-dag-klocka section.
-       za010.
-          accept wfalt from date.
-          move wfalt to wdate.
-          accept wfalt from time.
-          divide wfalt by 100 giving wtime.
-       za999.
+       identification division.
+      *
+      *2016-02-24 G�tt �ver till bin i copyposter
+      *2016-02-25 haft problem med vem som �r huvudprogram
+      *           vid till�gg av spadzfilecbl
+      *           
+       program-id. SpadFunkCblMain.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+       01  work.
+           05  wfunknrvi          pic 9(9) value 1003.
+           05  wdatamode          pic 9.
+           05  wpath              pic x(80).
+           05  b-sniffsekunder    pic 9(9).
+           05  b-returkod         pic 9.
+           05  wkorvarvsekunder   pic 9(9).
+           05  waliverapp         pic 9(9).
+           
+           05  wontimerant        pic 9(9) comp.
+           05  wfalt              pic 9(8).
+           05  wdate              pic 9(8).
+           05  wtime              pic 9(6).
+           
+           05  wfunktionsnummer   pic 9(9).
+           05  wreturkod          pic 9(9).
+           05  wbestid            pic 9(9).
+           05  wfinnsJN           pic x.
+           05  wreturkodkorning   pic 9(9).
+           05  wclaimatJN         pic x.
+           05  wupdatedJN         pic x.
+
+           05  varv               pic s9(4) comp.
+           05  wbestix            pic s9(4) comp.
+           05  wstartvarv         pic s9(4) comp.
+           05  wjobbtyp           pic 9(9).
+           05  wjobbtyp-disp      pic 99.
+           05  wjobbnamn          pic x(10).
+           05  wmaxsekunder       pic 9(9).
+           05  wloptid            pic 9(9) comp.
+           05  wengineloggrad     pic x(100).
+      * host/version-identitet f�r den h�r motorinstansen, s� en
+      * monitoreringsskärm kan skilja en levande instans från en
+      * sedan l�nge d�d process som �teranv�nder samma funknummer
+           05  wenvname           pic x(20) value 'COMPUTERNAME'.
+           05  whostnamn          pic x(30).
+           05  wengineversion     pic x(20) value 'SpadFunkCbl ver 2.0'.
+      * operatörsidentitet motorn själv anger vid Admi-audit-loggning
+      * n�r den kvitterar sina egna paus/avbrott-beg�ran
+           05  wengineoperator    pic x(20) value 'ENGINE'.
+           05  wid-titel.
+               10  wid-host       pic x(30).
+               10  filler         pic x value '|'.
+               10  wid-version    pic x(19).
+      * styrande funktionsnummer f�r motorns egen Admi-post (FUNKNR=
+      * i spad.ini), s� test och prod kan k�ra samtidigt utan att
+      * dela samma kontrollpost - 1000 om inget annat �r satt
+           05  wstyrfunknr        pic 9(9) value 1000.
+
+           05  wdisprad.
+               10  filler pic x(19) value 'sniff-sniff-sniff '.
+               10  wd-ontimerant pic zz9.
+               10  filler pic x(7) value ', funk '.
+               10  wd-funknrvi   pic zzz9.
+               10  filler pic x(8) value ', sniff '.
+               10  wd-sniffsekunder pic zz9.
+               10  filler pic x(7) value ', varv '.      
+               10  wd-korvarvsekunder pic zz9.
+               10  filler pic x(7) value ', rapp '.      
+               10  wd-aliverapp pic 9.
+               10  filler pic x(11) value ', datamode '.
+               10  wd-datamode pic 9.
+          
+           05  wdisprad2.
+               10  filler pic x(15) value 'Best�llning nr '.
+               10  wd2-bestnummer pic zzz9.
+               10  filler pic xx value '  '.
+               10  wd2-besttitel   pic x(20).
+               10  wd2-bestantal pic zzz.
+               10  wd2-text pic x(18) value ' varv k�rs ig�ng '.      
+               10  wd2-korstartdatum pic zzzzzzz9.
+               10  wd2-korstartklock pic z9(6).
+                  
+           05  sa.
+           copy "admi-bin.cpy" replacing leading ==xxxx== by ==sa==.
+
+           05  sb.
+           copy "best-bin.cpy" replacing leading ==xxxx== by ==sb==.
+
+           copy "vsb-bin.cpy".
+      * pool av FunktionsNummer denna instans f�r dela med andra
+      * parallella motorer (spad.ini POOL=/WID=), se x-initiera
+           copy "vfp.cpy".
+           05  wworkerid          pic x(20) value 'WORKER'.
+           05  wclaimfunknr       pic 9(9).
+
+       procedure division.
+       main section.
+       main010.
+           perform x-initiera.
+           perform y-aterupptaAvbruten.
+           perform b-OnTimer.
+           perform until b-returkod = 9
+               call 'c$sleep' using b-sniffsekunder
+               perform b-OnTimer
+           end-perform.    
+           stop run.
+       main999.
+           exit.
+       
+       b-OnTimer section. *> namnet ett arv fr�n c-l�sningen
+       b010.
+           move 0 to b-returkod.
+           add 1 to wontimerant.
+
+      * h�ll databasanslutningen uppe f�r hela denna sniffrundan
+      * ist�llet f�r att varje sd-anrop nedan kopplar upp/ner f�r sig
+           call 'sd-OppnaPersistentAnslutning'.
+
+      * h�mta f�rsk admi, ta hand om param1 = datametod
+      * och korvarvsekunder = v�rt funknummer
+           initialize sa.
+           move wstyrfunknr to wfunktionsnummer.
+           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
+           move sa-Param1 to wdatamode.
+           move sa-KorVarvSekunder to wfunknrvi.
+
+      * k�r vi mot en pool forts�tter vi med den FunktionsNummer vi en
+      * g�ng claimat i x-initiera, ist�llet f�r att �terg� till
+      * kontrollpostens KorVarvSekunder varje varv - och f�rnyar
+      * hj�rtslaget s� ingen annan instans tror att vi krachat
+           if vfp-antal > 0
+               move wclaimfunknr to wfunknrvi
+               call 'sd-FornyaWorkerHjartslag' using
+                 wfunknrvi, wworkerid
+           end-if.
+
+      * vi kan ha f�tt ett skifte i datamode, delge sd-datacbl
+           call 'sd-lagradatamode' using wdatamode.
+      
+      * h�mta hem f�rsk info f�r v�rt funknummer fr�n spad   
+           initialize sa.
+           move wfunknrvi to wfunktionsnummer.
+           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
+           move sa-SniffSekunder   to b-sniffsekunder.
+           move sa-KorVarvSekunder to wkorvarvsekunder.
+           move sa-AliveRapp       to waliverapp.
+           move sa-Param1          to wjobbtyp.
+           move sa-Param2          to wmaxsekunder.
+           
+      * kolla om avbryt-beg�ran finns
+           call 'sd-KollaBegaranAvbrytExekveringFinns'
+             using wfunknrvi, wfinnsJN.
+           if wfinnsJN = 'J'
+               call 'sd-NollstallBegaran' using wfunknrvi,
+                 wengineoperator, wupdatedJN
+      * lyckas inte nollst�llningen (annan process hann f�re) g�rs
+      * inget speciellt h�r - beg�ran uppt�cks och hanteras d� ist�llet
+      * n�sta g�ng wfinnsJN kontrolleras
+      * meddela i best med 528
+               move low-value to sb
+               move wfunknrvi to sb-FunktionsNummer
+               perform za-hamta-dag-klocka
+               move wdate to sb-SenasteDatum
+               move wtime to sb-SenasteKlock
+               move 528 to sb-Kommando
+               call 'sd-InsertSpadBest' using wfunknrvi, sb
+      * best�ende h�ndelselogg �ven sedan Best-raden arkiverats/rensats
+               call 'sd-LoggaMessArci' using
+                 wfunknrvi, sb-BestID, sb-Kommando, wid-titel
+      * visa att avbrott har beg�rts
+               move 9 to b-returkod
+               go to b999
+           end-if.
+           
+           move wontimerant      to wd-ontimerant.
+           move wfunknrvi        to wd-funknrvi.
+           move b-sniffsekunder   to wd-sniffsekunder.
+           move wkorvarvsekunder to wd-korvarvsekunder.
+           move waliverapp       to wd-aliverapp.
+           move wdatamode        to wd-datamode.
+      * sniff-sniff-display
+           display wdisprad.
+
+      * samma status�verenskommelse, men tidsst�mplad och bevarad i
+      * den rullande motorloggen, s� den syns �ven utan en konsol
+           perform za-hamta-dag-klocka.
+           move spaces to wengineloggrad.
+           move wdisprad to wengineloggrad.
+           call 'sf-SkrivEngineLogg' using wdate, wtime, wengineloggrad.
+
+      * kolla efter om det finns best�llning(ar) till oss
+      * kunde r�ckt med bara en best i taget, g�r �nd� som i C 
+           move wfunknrvi to wfunktionsnummer. 
+           initialize vsb.
+           call 'sd-SelectSpadBestNya' using wfunktionsnummer, vsb.
+           if vsb-antal = 0
+      * nix, inget jobb 
+      * eventuellt skicka en 77:a 
+               if waliverapp = 1
+                   move low-value to sb
+                   move wfunknrvi to sb-FunktionsNummer
+                   perform za-hamta-dag-klocka
+                   move wdate to sb-SenasteDatum
+                   move wtime to sb-SenasteKlock
+                   move 77 to sb-Kommando
+      * host/version-identitet, s� en 77:a g�r att sp�ra till r�tt
+      * fysisk maskin/process - se wid-titel ovan
+                   move wid-titel to sb-BestTitel
+                   call 'sd-InsertSpadBest' using wfunknrvi, sb
+      * best�ende h�ndelselogg �ven sedan Best-raden arkiverats/rensats
+                   call 'sd-LoggaMessArci' using
+                     wfunknrvi, sb-BestID, sb-Kommando, wid-titel
+               end-if
+      * visa att inget fanns att g�ra        
+               move 1 to b-returkod
+               go to b999
+           end-if.
+               
+      * Jobb finns att g�ra
+      * loopa igenom samtliga best�llningar som h�mtades i denna
+      * sniffning, ist�llet f�r att bara ta vsb-sb(1) och l�ta
+      * resten ligga kvar till n�sta sniffintervall
+           move 1 to wbestix.
+       b015.
+           if wbestix > vsb-antal
+               go to b999
+           end-if.
+
+      * Markera att best�llningen, kommando 1, �r omh�n-
+      * dertagen av k�raren
+      * genom att m�rka den i returkod
+
+           initialize sb.
+           move vsb-sb(wbestix) to sb.
+           move 181 to wreturkod.
+           move sb-BestID to wbestid.
+      * villkorad uppdatering - enda s�ttet att avg�ra vem som f�r
+      * best�llningen om flera k�rare sniffar samma FunktionsNummer
+           call 'sd-UppdateraSpadBestBestIDReturkod'
+               using wfunknrvi, wbestid, wreturkod, wclaimatJN.
+           if wclaimatJN not = 'J'
+      * en annan k�rare hann f�re, l�t best�llningen vara
+               add 1 to wbestix
+               go to b015
+           end-if.
+
+           perform za-hamta-dag-klocka.
+           move wdate to sb-KorstartDatum, sb-SenasteDatum.
+           move wtime to sb-KorstartKlock, sb-SenasteKlock.
+           move 2 to sb-Kommando.
+           call 'sd-InsertSpadBest' using wfunknrvi, sb.
+
+           move sb-BestNummer    to wd2-bestnummer.
+           move sb-BestTitel     to wd2-besttitel.
+           move sb-BestAntal     to wd2-bestantal.
+           move sb-KorstartDatum to wd2-korstartdatum.
+           move sb-KorstartKlock to wd2-korstartklock.
+           move ' varv K�RS IG�NG ' to wd2-text.
+      * best-startar-display
+           display wdisprad2.
+
+      * k�rning dras ig�ng, fr�n varv 1 eftersom best�llningen �r ny
+           move 1 to wstartvarv.
+           perform c-korning-0000.
+           perform b080-avslutakorning.
+
+      * visa att k�rning genomf�rts
+           move 2 to b-returkod.
+
+           add 1 to wbestix.
+           go to b015.
+
+       b999.
+      * samtliga vägar ur b-OnTimer passerar här - stäng den
+      * persistenta anslutningen nu när sniffrundan är klar
+           call 'sd-StangPersistentAnslutning'.
+           exit.
+
+       b080-avslutakorning section.
+       b080.
+      *  skapa en kommando 4 bestpost; k�rning klar, en 7:a om
+      *  avbruten eller en 8:a om k�rningen havererat (se c-korning)
+           evaluate wreturkodkorning
+               when 0
+                   move 4 to sb-Kommando
+                   move 'KLAR' to wd2-text
+               when 8
+                   move 8 to sb-Kommando
+                   move 'FEL' to wd2-text
+               when other
+                   move 7 to sb-Kommando
+                   move 'AVBRUTEN' to wd2-text
+           end-evaluate.
+
+           move 999999 to sb-ProgressNummer.
+           perform za-hamta-dag-klocka.
+           move wdate to sb-KorslutDatum, sb-SenasteDatum.
+           move wtime to sb-KorslutKlock, sb-SenasteKlock.
+           call 'sd-InsertSpadBest' using wfunknrvi, sb.
+      * best�ende h�ndelselogg �ven sedan Best-raden arkiverats/rensats
+      * (bara f�r Klar/Avbruten, inte Fel - se sd-LoggaMessArci)
+           if sb-Kommando = 4 or sb-Kommando = 7
+               call 'sd-LoggaMessArci' using
+                 wfunknrvi, sb-BestID, sb-Kommando, wid-titel
+           end-if.
+
+      * messa i rutan
+           move 0 to wd2-bestantal.
+           move sb-KorslutDatum to wd2-korstartdatum.
+           move sb-KorslutKlock to wd2-korstartklock.
+           display wdisprad2.
+       b080999.
+           exit.
+       
+       y-aterupptaAvbruten section.
+       y010.
+      * Om motorn kraschade mitt i en k�rning ligger Best kvar p�
+      * Kommando 2/3 med ProgressNummer dit den hann - h�mta den
+      * senaste s�dana posten f�r v�rt funknummer och forts�tt
+      * varv-loopen d�rifr�n ist�llet f�r att b�rja om p� varv 1.
+           initialize sb.
+           move wfunknrvi to wfunktionsnummer.
+           call 'sd-SelectSpadBestAktiv' using wfunktionsnummer, sb.
+           if sb-BestID = 0
+               go to y999
+           end-if.
+
+           move sb-BestNummer    to wd2-bestnummer.
+           move sb-BestTitel     to wd2-besttitel.
+           move sb-BestAntal     to wd2-bestantal.
+           move sb-KorstartDatum to wd2-korstartdatum.
+           move sb-KorstartKlock to wd2-korstartklock.
+           move ' varv �TERUPPTAS    ' to wd2-text.
+           display wdisprad2.
+
+           add 1 sb-ProgressNummer giving wstartvarv.
+           perform c-korning-0000.
+           perform b080-avslutakorning.
+       y999.
+           exit.
+
+       c-korning-0000 section.
+       c010.
+
+      * st�d saknas �nnu f�r paus-forts�tt och avbrott
+
+           move wstartvarv to varv.
+           move 0 to wreturkodkorning.
+           move 0 to wloptid.
+
+      * g�r en loop med goto-konstruktion
+       c020.
+           if varv > sb-BestAntal
+               go to c100.
+           call 'c$sleep' using wkorvarvsekunder.
+           add wkorvarvsekunder to wloptid.
+
+      * vakthund - Admi-Param2 s�tter en maxtid i sekunder f�r hela
+      * k�rningen, 0 betyder ingen gr�ns
+           if wmaxsekunder > 0 and wloptid > wmaxsekunder
+               move wfunknrvi to sb-FunktionsNummer
+               perform za-hamta-dag-klocka
+               move wdate to sb-SenasteDatum
+               move wtime to sb-SenasteKlock
+               move 520 to sb-Kommando
+               call 'sd-InsertSpadBest' using wfunknrvi, sb
+               move 7 to wreturkodkorning
+               go to c999
+           end-if.
+
+      * skapa en kommando 3 bestpost; progress
+           move 3 to sb-Kommando.
+           move varv to sb-ProgressNummer.
+           perform za-hamta-dag-klocka.
+           move wdate to sb-ProgressDatum, sb-SenasteDatum.
+           move wtime to sb-ProgressKlock, sb-SenasteKlock.
+      * sj�lva varvberi�kningen �r utbytbar per FunktionsNummer, se
+      * Admi-Param1 (JobbTyp) och SpadJobbCbl
+           move wjobbtyp to wjobbtyp-disp.
+           string 'SpadJobb' wjobbtyp-disp delimited by size
+             into wjobbnamn.
+           call wjobbnamn using varv, sb
+             on exception
+      * felaktigt/saknat JobbTyp - ett eget fel, inte ett avbrott,
+      * s� k�rningen ska sluta med Kommando 8 ist�llet f�r 7
+               move 8 to wreturkodkorning
+               go to c999
+           end-call.
+
+           call 'sd-InsertSpadBest' using wfunknrvi, sb.
+           
+      * kolla upp om beg�ran om paus finns
+       c030.
+           call 'sd-KollaBegaranPausaKorningFinns' 
+             using wfunknrvi, wfinnsJN.
+           if wfinnsJN = 'J'
+      * skicka en 16 om att vi har paus    
+               move wfunknrvi to sb-FunktionsNummer
+               perform za-hamta-dag-klocka
+               move wdate to sb-SenasteDatum
+               move wtime to sb-SenasteKlock
+               move 16 to sb-Kommando
+               call 'sd-InsertSpadBest' using wfunknrvi, sb
+      * best�ende h�ndelselogg �ven sedan Best-raden arkiverats/rensats
+               call 'sd-LoggaMessArci' using
+                 wfunknrvi, sb-BestID, sb-Kommando, wid-titel
+      * sov en stund, hoppa tillbaka f�r f�rnyad test
+               call 'c$sleep' using wkorvarvsekunder
+               go to c030
+           end-if.
+
+      * ber�tta med en 17 att vi �r ig�ng igen om vi haft en paus
+           if sb-Kommando = 16
+               move wfunknrvi to sb-FunktionsNummer
+               perform za-hamta-dag-klocka
+               move wdate to sb-SenasteDatum
+               move wtime to sb-SenasteKlock
+               move 17 to sb-Kommando
+               call 'sd-InsertSpadBest' using wfunknrvi, sb
+      * best�ende h�ndelselogg �ven sedan Best-raden arkiverats/rensats
+               call 'sd-LoggaMessArci' using
+                 wfunknrvi, sb-BestID, sb-Kommando, wid-titel
+           end-if.
+      
+      * kolla efter om avbrott av k�rningen beg�rts
+           call 'sd-KollaBegaranAvbrytKorningFinns' 
+             using wfunknrvi, wfinnsJN.
+           if wfinnsJN = 'J'
+               call 'sd-NollstallBegaran' using wfunknrvi,
+                 wengineoperator, wupdatedJN
+      * lyckas inte nollst�llningen (annan process hann f�re) g�rs
+      * inget speciellt h�r - beg�ran uppt�cks och hanteras d� ist�llet
+      * n�sta g�ng wfinnsJN kontrolleras
+               move 7 to wreturkodkorning
+               go to c999
+           end-if.  
+           
+      * upp igen, n�sta varv eller slut       
+           add 1 to varv.
+           go to c020.
+           
+       c100.
+      * slut p� loopen
+       c999.
+           exit.
+       
+       x-initiera section.
+       x010.
+           display wengineversion.
+      * maskinnamnet tas fram en g�ng vid start, och f�r f�lja med i
+      * varje 77:a - se wid-titel
+           display wenvname upon environment-name.
+           accept whostnamn from environment-value.
+           move whostnamn    to wid-host.
+           move wengineversion to wid-version.
+      * l�t datamodulen h�mta gemensam init-fil
+      * och lagra datamode f�r fortsatt bruk  
+      * Lite soppigt men tanken �r att inte blanda in db alls
+      * om vi k�r mode 2, filer, fr�n start
+      * V�xling kan ske flygande i i b�rjan av ontimer 
+        
+           call 'sd-hantera-inifil-datamode-path' using
+             wdatamode, wpath, wstyrfunknr.
+           call 'sf-taemot-datamode-path' using wdatamode, wpath.
+
+      * h�mta admi, ta hand om korvarvsek: v�rt funknummer
+           initialize sa.
+           move wstyrfunknr to wfunktionsnummer.
+           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
+           move sa-KorVarvSekunder to wfunknrvi.
+
+      * flera parallella motorinstanser kan dela en pool av
+      * FunktionsNummer (spad.ini POOL=/WID=/PS=) i st�llet f�r att
+      * bara ta kontrollpostens KorVarvSekunder rakt av - om ingen
+      * pool �r konfigurerad forts�tter det som ovan, of�r�ndrat
+           call 'sd-HamtaPoolLista' using vfp, wworkerid.
+           if vfp-antal > 0
+               if wworkerid = 'WORKER'
+                   move whostnamn to wworkerid
+               end-if
+               call 'sd-KlaimaFunktionsNummer' using
+                 vfp, wworkerid, wclaimfunknr, wclaimatJN
+               if wclaimatJN = 'J'
+                   move wclaimfunknr to wfunknrvi
+               else
+                   display 'Ingen ledig FunktionsNummer i poolen'
+                   stop run
+               end-if
+           end-if.
+
+      * meddela via nytt bestmess med kommando 526 att vi �r ig�ng
+           move low-value to sb. *> f�r titelns skull, utredning p�g�r
+           move wfunknrvi to sb-FunktionsNummer.
+           move 526 to sb-Kommando.
+           perform za-hamta-dag-klocka.
+           move wdate to sb-SenasteDatum.
+           move wtime to sb-SenasteKlock.
+           call 'sd-InsertSpadBest' using wfunknrvi, sb.
+      * best�ende h�ndelselogg �ven sedan Best-raden arkiverats/rensats
+           call 'sd-LoggaMessArci' using
+             wfunknrvi, sb-BestID, sb-Kommando, wid-titel.
+
+      * h�mta hem info f�r v�rt funknummer fr�n spad 
+           initialize sa.
+           move wfunknrvi to wfunktionsnummer.
+           call 'sd-selectspadadmifunk' using wfunktionsnummer, sa.
+           move sa-SniffSekunder   to b-sniffsekunder.
+           move sa-KorVarvSekunder to wkorvarvsekunder.
+           move sa-AliveRapp       to waliverapp.
+           move sa-Param1          to wjobbtyp.
+           move sa-Param2          to wmaxsekunder.
+           
+      * diverse 
+           move 0 to wontimerant.
+       x999.
+           exit.
+           
+       za-hamta-dag-klocka section.
+       za010.
+      * fyrsiffrigt årtal, annars blir det sekelskifte i BestDatum mm
+          accept wfalt from date yyyymmdd.
+          move wfalt to wdate.
+          accept wfalt from time.
+          divide wfalt by 100 giving wtime.
+       za999.
            exit.
\ No newline at end of file
