@@ -16,25 +16,37 @@
        01  Print-rad     pic x(210).
        
        working-storage section.
-       01  wra. copy "rapp.cpy" replacing leading ==xxxx== by wra.
+       01  wra. copy "rapp.cpy" replacing leading ==xxxx== by ==wra==.
        01  work.
            05  wfs.
                10  wfskey1     pic x.
                10  wfskey2     pic x.
            05  wprintfilnamn   pic x(60).
            05  x               pic s9(4) comp.
-           
-       linkage section. 
-       copy "vra.cpy" replacing leading ==xxxx== by vec.
-       
+      * kolumnrad för det riktiga csv/xls-formatet (filtyp 2), byggs
+      * upp av wra-fälten separerade med semikolon (excels listavdelare)
+           05  wcsvrubrik.
+               10  filler pic x(11) value 'BestNummer;'.
+               10  filler pic x(10) value 'RadNummer;'.
+               10  filler pic x(4)  value 'Rad'.
+           05  wcsvrad.
+               10  wcsv-bestnummer pic zzzzzzzz9.
+               10  filler          pic x value ';'.
+               10  wcsv-radnummer  pic zzzzzzzz9.
+               10  filler          pic x value ';'.
+               10  wcsv-rad        pic x(200).
+
+       linkage section.
+       copy "vra.cpy" replacing leading ==xxxx== by ==vec==.
+
        01  filtyp              pic 9. *> txt = 1, xls = 2
-       
+
        procedure division.
        a-huvud section.
        a010.
        a999.
            exit.
-       
+
        b-entry-RappDivSkapaRappfiler section.
        b010.
            entry "RappDivSkapaRappfiler" using vec, filtyp.
@@ -45,13 +57,23 @@
            if filtyp = 2
                move "\spadfiler\print.xls" to wprintfilnamn.
            open output Print.
+           if filtyp = 2
+               write Print-rad from wcsvrubrik
+           end-if.
            move 1 to x.
            perform varying x from 1 by 1 until x > vec-antal
                move vec-ra(x) to wra
-               write Print-rad from wra-Rad
+               if filtyp = 2
+                   move wra-BestNummer to wcsv-bestnummer
+                   move wra-RadNummer  to wcsv-radnummer
+                   move wra-Rad        to wcsv-rad
+                   write Print-rad from wcsvrad
+               else
+                   write Print-rad from wra-Rad
+               end-if
            end-perform.
-           close Print.  
-     
+           close Print.
+
        b999.
            exit program.
            
\ No newline at end of file
