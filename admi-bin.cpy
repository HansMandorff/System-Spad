@@ -0,0 +1,22 @@
+      *(( admi-bin.cpy ))
+      * Admi-post, binärt fältformat (comp), en post per FunktionsNummer.
+      * Bytes vänds vid filläsning/skrivning i datamode 2, se za-fixa-admi.
+       10  xxxx-AdmiID             pic 9(9) comp.
+       10  xxxx-FunktionsNummer    pic 9(9) comp.
+       10  xxxx-Kommando           pic 9(9) comp.
+       10  xxxx-SniffSekunder      pic 9(9) comp.
+       10  xxxx-KorVarvSekunder    pic 9(9) comp.
+       10  xxxx-AliveRapp          pic 9(9) comp.
+       10  xxxx-Param1             pic 9(9) comp.
+       10  xxxx-Param2             pic 9(9) comp.
+       10  xxxx-Param3             pic 9(9) comp.
+      * ägande k�rarinstans (spad.ini WID=) f�r denna FunktionsNummer,
+      * s� flera parallella motorer kan dela en gemensam pool utan att
+      * krocka - se sd-KlaimaFunktionsNummer i SpadDataCbl.
+       10  xxxx-WorkerHost         pic x(20).
+       10  xxxx-WorkerHjartslagDatum pic 9(9) comp.
+       10  xxxx-WorkerHjartslagKlock pic 9(9) comp.
+      * radversion f�r optimistisk l�sning vid uppdatering av
+      * Kommando/Param1-3 - h�js med 1 vid varje lyckad uppdatering,
+      * se qf-UppdateraAdmiKommandoMedVersion i SpadDataCbl.
+       10  xxxx-Version            pic 9(9) comp.
