@@ -8,15 +8,17 @@
       *             Lagt in komu, vidareutveclinh av err
       * 
        working-storage section.
-       01  wkomu. copy "komu.cpy" replacing leading ==xxxx== by ==wkomu==. 
+       01  wkomu. copy "komu.cpy" replacing leading ==xxxx== by ==wkomu==.
            copy "vrt".
        01  wrt. copy "rapptyp.cpy" replacing leading ==xxxx== by ==wrt==.
            copy "vra" replacing leading ==xxxx== by ==vralb2==.
            copy "vra" replacing leading ==xxxx== by ==vralb3==.
        01  wra. copy "rapp.cpy "replacing leading ==xxxx== by ==wra==.
+           copy "vak".
+       01  wak. copy "aktkor.cpy" replacing leading ==xxxx== by ==wak==.
        01  wlb1-rapptyp-grupp.
            05  wlb1-rapptyp occurs 10 pic s9(9) comp-5.  *> mest binära/effektiva nu för tiden?
-       01  wtest pic x(100).   
+       01  wtest pic x(100).
        
        method-id NEW.
        procedure division.
@@ -97,7 +99,11 @@
                move wra-Rad to Rad
                invoke listBox2::Items::Add(redrad)
            end-perform.
-       
+           if wkomu-RETURKOD = 1
+               set textBox1::Text to
+                 "Obs: fler rader fanns än vad listan rymmer, visar max 99"
+           end-if.
+
        end method.
       
        method-id listBox2_SelectedIndexChanged final private.
@@ -122,13 +128,50 @@
                move wra-Rad to Rad
                invoke listBox3::Items::Add(redrad)
            end-perform.
-           
+           if wkomu-RETURKOD = 1
+               set textBox1::Text to
+                 "Obs: fler rader fanns än vad listan rymmer, visar max 99"
+           end-if.
+
        end method.
 
        method-id listBox3_SelectedIndexChanged final private.
        procedure division using by value sender as object e as type System.EventArgs.
        end method.
 
+      * Fliken/gridden med pågående körningar, kör i taget med
+      * en timer i designern (likt Spadfunks egen ontimer).
+       method-id LaddaAktivaKorningar.
+       working-storage section.
+       01  work.
+           05  x        pic s9(9) comp-5.
+           05  lkommando pic 9(9).
+       01  lktext       pic x(30).
+       01  redrad.
+           10  BestNummer   pic zzz9.
+           10  filler       pic xx.
+           10  Status       pic x(30).
+           10  filler       pic xx.
+           10  Klart        pic zz9.
+           10  filler       pic x(4) value ' % av '.
+           10  BestAntal    pic zzzzzzz9.
+
+       procedure division.
+           call "db-select-active-korningar" using wkomu, vak.
+           invoke listBox4::Items::Clear.
+           perform varying x from 1 by 1 until x > vak-antal
+               move vak-ak(x) to wak
+               move spaces to redrad
+               move wak-BestNummer to BestNummer
+               move wak-Kommando   to lkommando
+               call "db-select-kommandotext" using lkommando, lktext
+               move lktext to Status
+               move wak-Procent    to Klart
+               move wak-BestAntal  to BestAntal
+               invoke listBox4::Items::Add(redrad)
+           end-perform.
+       end method.
+
        method-id Ladda_Click final. *> denna kod och knapp kan rensas bort, ersatt av metod utan knapp
        
        working-storage section.
@@ -185,19 +228,142 @@
        method-id Printxls_Click final private.
       *
       * plats för dok om vad och varför Spadstarter2
-      * 
+      * exportsökvägen skickas med som kommandoradsargument, och
+      * motorns avslutningsstatus visas i textBox1 efteråt
        working-storage section.
-       01  command-line  pic x(100) value "\dev\spadstarter2\debug\Spadstarter2.exe".
+       01  exportsokvag  pic x(30) value "\spadfiler\print.xls".
+       01  command-line  pic x(100).
        01  status-val    pic s9.
+       01  wstatustext.
+           05  filler pic x(21) value "Spadstarter2 klar, status: ".
+           05  wst-status pic -9.
        01  filtyp        pic 9.
-       
+
        procedure division using by value sender as object e as type System.EventArgs.
            move 2 to filtyp.
-           call "RappDivSkapaRappfiler" using vralb3, filtyp. 
+           call "RappDivSkapaRappfiler" using vralb3, filtyp.
+           string "\dev\spadstarter2\debug\Spadstarter2.exe"
+             delimited by size
+             " " delimited by size
+             exportsokvag delimited by size
+             into command-line.
            call 'c$run' using command-line giving status-val.
+           move status-val to wst-status.
+           set textBox1::Text to wstatustext.
            move 0 to filtyp.
        end method.
 
+      * S�k_Click - nyckelords�kning i textBox2, tr�ffarna listas i
+      * listBox5 (designer-kontroller f�rutsatta, som f�r listBox4 -
+      * denna repos Designer/resx-filer �r inte incheckade).
+       method-id Sok_Click final private.
+       working-storage section.
+       01  lsokord pic x(50).
+       01  work.
+           05  x pic s9(9) comp-5.
+       copy "vra.cpy" replacing leading ==xxxx== by ==vralb4==.
+       01  wra. copy "rapp.cpy"
+           replacing leading ==xxxx== by ==wra==.
+       01  redrad.
+           10  BestNummer   pic zzz9.
+           10  filler       pic xx.
+           10  Rad          pic x(200).
+
+       procedure division using by value sender as object e as type System.EventArgs.
+           move textBox2::Text to lsokord.
+           call "db-sok-rapp" using wkomu, lsokord, vralb4.
+           invoke listBox5::Items::Clear.
+           perform varying x from 1 by 1 until x > vralb4-antal
+               move vralb4-ra(x) to wra
+               move spaces to redrad
+               move wra-BestNummer to BestNummer
+               move wra-Rad        to Rad
+               invoke listBox5::Items::Add(redrad)
+           end-perform.
+           if wkomu-RETURKOD = 1
+               set textBox1::Text to
+                 "Obs: fler tr�ffar fanns �n vad listan rymmer, visar max 99"
+           end-if.
+       end method.
+
+      * Admi-underh�llsgridden - listar samtliga FunktionsNummer med
+      * deras styrf�lt (listBox6, designer-kontroll f�rutsatt, som
+      * f�r listBox4/listBox5 - denna repos Designer/resx-filer �r
+      * inte incheckade). En rad markeras, v�rdena redigeras i
+      * textBox3-textBox7 och SparaAdmi_Click skriver tillbaka dem.
+       method-id LaddaAdmiLista final private.
+       working-storage section.
+       01  work.
+           05  x pic s9(9) comp-5.
+       copy "vaa.cpy".
+       01  wsa. copy "admi-bin.cpy"
+           replacing leading ==xxxx== by ==wsa==.
+       01  redrad.
+           10  FunktionsNummer pic zzzzzzz9.
+           10  filler          pic xx.
+           10  Kommando        pic zzz9.
+           10  filler          pic xx.
+           10  Sniff           pic zzz9.
+           10  filler          pic xx.
+           10  Varv            pic zzz9.
+           10  filler          pic xx.
+           10  Alive           pic z9.
+           10  filler          pic xx.
+           10  P1              pic zzz9.
+           10  filler          pic xx.
+           10  P2              pic zzz9.
+           10  filler          pic xx.
+           10  P3              pic zzz9.
+
+       procedure division.
+           call "sd-select-admi-all" using vaa.
+           invoke listBox6::Items::Clear.
+           perform varying x from 1 by 1 until x > vaa-antal
+               move vaa-sa(x) to wsa
+               move spaces to redrad
+               move wsa-FunktionsNummer to FunktionsNummer
+               move wsa-Kommando        to Kommando
+               move wsa-SniffSekunder   to Sniff
+               move wsa-KorVarvSekunder to Varv
+               move wsa-AliveRapp       to Alive
+               move wsa-Param1          to P1
+               move wsa-Param2          to P2
+               move wsa-Param3          to P3
+               invoke listBox6::Items::Add(redrad)
+           end-perform.
+       end method.
+
+      * skriver tillbaka de f�lt en operat�r just redigerat f�r det
+      * FunktionsNummer som st�r i textBox3, via sd-UpdateAdmiParametrar
+       method-id SparaAdmi_Click final private.
+       working-storage section.
+       01  lfunktionsnummer   pic 9(9).
+       01  lsniffsekunder     pic 9(9).
+       01  lkorvarvsekunder   pic 9(9).
+       01  laliverapp         pic 9(9).
+       01  lparam1            pic 9(9).
+       01  lparam2            pic 9(9).
+       01  lparam3            pic 9(9).
+       01  lupdatedJN         pic x.
+
+       procedure division using by value sender as object e as type System.EventArgs.
+           move textBox3::Text to lfunktionsnummer.
+           move textBox4::Text to lsniffsekunder.
+           move textBox5::Text to lkorvarvsekunder.
+           move textBox6::Text to laliverapp.
+           move textBox7::Text to lparam1.
+           move textBox8::Text to lparam2.
+           move textBox9::Text to lparam3.
+           call "sd-UpdateAdmiParametrar" using
+             lfunktionsnummer, lsniffsekunder, lkorvarvsekunder,
+             laliverapp, lparam1, lparam2, lparam3, lupdatedJN.
+           if lupdatedJN not = "J"
+               set textBox1::Text to
+                 "Obs: sparat misslyckades, forsok igen"
+           end-if.
+           invoke self::LaddaAdmiLista.
+       end method.
+
        method-id Avsluta_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
        stop run.
