@@ -0,0 +1,7 @@
+      *(( komu.cpy ))
+      * Kommunikationsarea Form1 <-> SpadDbCbl2: databasval och SQL-status.
+       10  xxxx-KOMMANDO1          pic 9(9) comp.
+       10  xxxx-RETURKOD           pic 9(9) comp.
+       10  xxxx-SQLCODE            pic s9(9) comp.
+       10  xxxx-SQLSTATE           pic x(5).
+       10  xxxx-MFSQLMESSAGETEXT   pic x(250).
