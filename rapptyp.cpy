@@ -0,0 +1,5 @@
+      *(( rapptyp.cpy ))
+      * En rad i rapporttyp-listan (Typ/namn/antal förekomster).
+       10  xxxx-RappTyp   pic 9(9) comp.
+       10  xxxx-RappNamn  pic x(30).
+       10  xxxx-Antal     pic 9(9) comp.
