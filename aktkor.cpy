@@ -0,0 +1,10 @@
+      *(( aktkor.cpy ))
+      * En rad i listan över pågående körningar (Kommando 2/3/16),
+      * med procent klart som ProgressNummer/BestAntal.
+       10  xxxx-BestNummer      pic 9(9) comp.
+       10  xxxx-FunktionsNummer pic 9(9) comp.
+       10  xxxx-Kommando        pic 9(9) comp.
+       10  xxxx-BestTitel       pic x(50).
+       10  xxxx-BestAntal       pic 9(9) comp.
+       10  xxxx-ProgressNummer  pic 9(9) comp.
+       10  xxxx-Procent         pic 9(3) comp.
