@@ -0,0 +1,5 @@
+      *(( vsb-bin.cpy ))
+      * Vektor med upp till 10 hämtade Best-poster (binärt fält per post).
+       01  vsb.
+           05  vsb-antal  pic 9(9) comp.
+           05  vsb-sb     pic x(240) occurs 10.
