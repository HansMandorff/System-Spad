@@ -1,340 +1,991 @@
-       identification division.
-       program-id. SpadzFileCbl.
-      *
-      * Hanterar datamode 2 - enkla filer
-      * Under en tid trodde kompilatorn att detta var huvudprogrammet 
-      * Därför z i programnamnet.
-      * 
-       environment division.
-       Input-Output Section.
-       File-Control.
-           Select Admi  assign wadmiselnamn
-             file status is wadmifs
-             ORGANIZATION IS sequential.
-           Select Best  assign wbestselnamn
-             file status is wbestfs    
-             ORGANIZATION IS sequential.
-             
-      * m_safullname = ge_Path + "SpadAdmi.bin";
-      * m_sbfullname = ge_Path + "SpadBest.bin";
-	  * m_shfullname = ge_Path + "SpadBestHist.bin";
-	  * m_smfullname = ge_Path + "SpadMessArci.bin";
-	                
-       data division.
-       File Section.
-       fd  Admi.
-       01  admi-record     pic x(36).
-       fd  Best.
-       01  best-record     pic x(136).
-       
-       working-storage section.
-       01  wsa. copy "admi-bin.cpy" 
-                replacing leading ==xxxx== by ==wsa==.
-       01  wsa-redi redefines wsa.
-               10  wsa-ord         pic x(4) occurs 9.
-               
-       01  wsb. copy "best-bin.cpy" 
-                replacing leading ==xxxx== by ==wsb==.
-       01  wsb-redi redefines wsb.
-           05  wsb-ord1            pic x(4) occurs 9.
-           05  filler              pic x(50).
-           05  wsb-filler          pic xx.
-           05  wsb-ord2            pic x(4) occurs 12.
-           
-       01  work.
-           05  wadmifs.
-               10  wadmifskey1     pic x.
-               10  wadmifskey2     pic x.
-           05  wbestfs.
-               10  wbestfskey1     pic x.
-               10  wbestfskey2     pic x.
-               
-           05  wfelant             pic s9(9) comp.
-           05  vx                  pic s9(9) comp.
-           05  varv                pic 9(4) comp.    
-           05  w-ord-old.
-               10  w-byte-old      pic x occurs 4.
-           05  w-ord-new.
-               10  w-byte-new      pic x occurs 4. 
-           05  w-eof-admi          pic x value 'N'.
-           05  w-eof-best          pic x value 'N'.
-           05  wrak                pic s9(9) comp.
-           05  wvx                 pic s9(9) comp.
-           05  wid                 pic s9(9) comp.
-           05  wdatamode           pic 9.
-           05  wpath               pic x(50).
-           05  wadmiselnamn        pic x(80).
-           05  wbestselnamn        pic x(80).
-           05  wzz-felnr           pic 999.
-           05  wdispfelrad.
-               10  filler pic x(18) value 'FEL vid situation '.
-               10  wdfr-felnr pic zz9.
-               10  filler pic x(16)  value '. Tryck <enter>.'.
-           
-       linkage section.
-       01  lsa. copy "admi-bin.cpy" 
-               replacing leading ==xxxx== by ==lsa==.
-       01  lsb. copy "best-bin.cpy" 
-               replacing leading ==xxxx== by ==lsb==.
-       copy "vsb-bin.cpy" 
-         replacing leading ==vsb== by ==lbv==.
-         
-       01  lfunktionsnummer pic 9(9).
-       01  lantal           pic 9(9).
-       01  lkommando        pic 9(9).
-       01  lbestid          pic 9(9).
-       01  lreturkod        pic 9(9).
-       01  ldatamode        pic 9.
-       01  lpath            pic x(80).
-       
-       procedure division.
-       a-mode-path section.
-       a010.
-           entry 'sf-taemot-datamode-path' using ldatamode, lpath       .
-           move ldatamode to wdatamode.
-           move lpath     to wpath.
-           string wpath "spadadmi.bin" delimited by space
-             into wadmiselnamn.
-           string wpath "spadbest.bin" delimited by space
-             into wbestselnamn.      
-       a999.
-           exit program.
-           
-       k-entry-sf-selectspadadmifunk section.
-       k010.    
-           entry "sf-selectspadadmifunk" using lfunktionsnummer, lsa.
-           move 0 to wfelant.
-           open input sharing with all other Admi.
-       k015.
-           if wadmifskey1 not = '0'
-               add 1 to wfelant
-               if wfelant < 10
-                   call 'c$sleep' using 1
-                   open input sharing with all other Admi
-                   go to k015
-           end-if.
-                   
-           move 'N' to w-eof-admi.
-           read Admi into wsa at end move 'J' to w-eof-admi.
-           
-       k020.
-           if w-eof-admi = 'J'
-               move 501 to wzz-felnr
-               perform zz-felsignalera
-           end-if.
-           perform za-fixa-admi.
-           if wsa-FunktionsNummer = lfunktionsnummer
-               move wsa to lsa
-               go to k999
-           end-if.
-           read Admi into wsa at end move 'J' to w-eof-admi.
-           go to k020.   
-               
-       k999.
-           close Admi.
-           exit program.
-       
-       l-entry-sf-selectspadbestnya section.
-       l010.
-           entry "sf-SelectSpadBestNya" using lfunktionsnummer, lbv.
-           move 'N' to w-eof-best.
-           move 0 to wvx.
-           open input sharing with all other Best.
-           read Best into wsb at end move 'J' to w-eof-best.
-       l020.    
-           if w-eof-best = 'J'
-               go to l999
-           end-if.
-           perform zb-fixa-best.   
-           if (wsb-FunktionsNummer = lfunktionsnummer
-           and wsb-Kommando = 1
-           and wsb-ReturKod = 0)
-               add 1 to wvx
-               move wsb to lbv-sb(wvx)
-           end-if.
-           read Best into wsb at end move 'J' to w-eof-best.
-           go to l020.
-       l999.
-           close Best.
-           move wvx to lbv-antal.
-           exit program.
-           
-       m-entry-sf-InsertSpadBest section.
-       m010.
-           entry "sf-InsertSpadBest" using lsb.
-      * test med sharing 
-           open input sharing with all other Best.
-      *    open input Best.
-           move 0 to wrak.
-           move 0 to wid.
-           move 'N' to w-eof-best.
-           read Best into wsb at end move 'J' to w-eof-best.
-       m020.    
-           if w-eof-best = 'J'
-               go to m100
-           end-if.
-           perform zb-fixa-best.
-           if wsb-BestID > wid
-               move wsb-BestID to wid
-           end-if.
-           add 1 to wrak.
-           read Best into wsb at end move 'J' to w-eof-best.  
-           go to m020.
-           
-       m100.  
-           close Best.
-           move 0 to wfelant.
-           open extend Best.
-       m115.    
-           if wbestfskey1 not = '0'
-               add 1 to wfelant
-               if wfelant < 10
-                   call 'c$sleep' using 1
-                   open extend Best
-                   go to m115
-           end-if.    
-           add 1 to wid.
-           move wid to lsb-BestID.
-           move lsb to wsb.
-           perform zb-fixa-best.
-           write best-record from wsb.
-           close Best.
-       m999.
-           exit program.
-        
-       n-entry-sf-UppdateraSpadBestBestIDReturkod section.
-       n010.
-          entry 'sf-UppdateraSpadBestBestIDReturkod'
-            using lbestid, lreturkod.
-           move 'N' to w-eof-best.
-           open i-o Best.
-           read Best into wsb
-             at end move 'J' to w-eof-best.
-       n020.
-           if w-eof-best = 'J' *> posten måste finnas
-               move 503 to wzz-felnr
-               perform zz-felsignalera
-           end-if.
-           perform zb-fixa-best.
-           if lbestid = wsb-BestID
-               move lreturkod to wsb-ReturKod
-               perform zb-fixa-best
-               rewrite best-record from wsb
-               go to n999
-           end-if.
-           read Best into wsb
-             at end move 'J' to w-eof-best.
-           go to n020.
-       n999.
-           close Best.
-           exit program.
-       
-       p-sf-RaknaAdmiFunkKommando section.
-       p010.
-           entry 'sf-RaknaAdmiFunkKommando' 
-             using lfunktionsnummer, lkommando, lantal. 
-           move 0 to lantal.
-           open input Admi.
-           read Admi into wsa at end move 'J' to w-eof-admi.
-           
-       p020.
-           if w-eof-admi = 'J'
-               go to p999
-           end-if.
-           perform za-fixa-admi.
-           if wsa-FunktionsNummer = lfunktionsnummer
-           and wsa-Kommando = lkommando
-               add 1 to lantal
-           end-if.
-           read Admi into wsa at end move 'J' to w-eof-admi.
-           go to p020.       
-           
-       p999.
-           close Admi.
-           exit program.
-           
-       q-sf-UpdateAdmiFunkKommando section.
-       q010.
-           entry 'sf-UpdateAdmiFunkKommando' using
-             lfunktionsnummer, lkommando.
-           move 'N' to w-eof-admi.
-           open i-o Admi.
-           read Admi into wsa
-             at end move 'J' to w-eof-admi.
-       q020.
-           if w-eof-admi = 'J' *> posten måste finnas
-               move 502 to wzz-felnr
-               perform zz-felsignalera
-           end-if.
-           perform za-fixa-admi.
-           if lfunktionsnummer = wsa-FunktionsNummer
-               move lkommando to wsa-Kommando
-               perform za-fixa-admi
-               rewrite admi-record from wsa
-               go to q030
-           end-if.
-           read Admi into wsa
-             at end move 'J' to w-eof-admi.
-           go to q020.
-       q030.
-           close Admi.
-       q999.
-           exit program.
-            
-       za-fixa-admi Section.
-       za010.
-           move 1 to varv.
-           perform za100 until varv > 9.
-           go to za999.
-           
-       za100.
-           move wsa-ord(varv) to w-ord-old.
-           move w-byte-old(4) to w-byte-new(1).
-           move w-byte-old(3) to w-byte-new(2).    
-           move w-byte-old(2) to w-byte-new(3).   
-           move w-byte-old(1) to w-byte-new(4).  
-           move w-ord-new to wsa-ord(varv).
-           add 1 to varv.
-           
-       za999.
-           exit.
-           
-       zb-fixa-best Section.
-       zb010.
-           move zero to wsb-filler.
-           move 1 to varv.
-           perform zb100 until varv > 9.
-           move 1 to varv.
-           perform zb200 until varv > 12.
-           go to zb999.
-           
-       zb100.
-           move wsb-ord1(varv) to w-ord-old.
-           move w-byte-old(4) to w-byte-new(1).
-           move w-byte-old(3) to w-byte-new(2).    
-           move w-byte-old(2) to w-byte-new(3).   
-           move w-byte-old(1) to w-byte-new(4).  
-           move w-ord-new to wsb-ord1(varv).
-           add 1 to varv.
-           
-       zb200.
-           move wsb-ord2(varv) to w-ord-old.
-           move w-byte-old(4) to w-byte-new(1).
-           move w-byte-old(3) to w-byte-new(2).    
-           move w-byte-old(2) to w-byte-new(3).   
-           move w-byte-old(1) to w-byte-new(4).  
-           move w-ord-new to wsb-ord2(varv).
-           add 1 to varv.
-           
-       zb999.
-           exit.
-           
-       zz-felsignalera section.
-       zz010.
-           move wzz-felnr to wdfr-felnr.
-           stop wdispfelrad.
-           stop run.
-           
-       zz999.
-           exit.
+       identification division.
+       program-id. SpadzFileCbl.
+      *
+      * Hanterar datamode 2 - enkla filer
+      * Under en tid trodde kompilatorn att detta var huvudprogrammet 
+      * Därför z i programnamnet.
+      * 
+       environment division.
+       Input-Output Section.
+       File-Control.
+           Select Admi  assign wadmiselnamn
+             file status is wadmifs
+             ORGANIZATION IS sequential.
+           Select Best  assign wbestselnamn
+             file status is wbestfs
+             ORGANIZATION IS sequential.
+           Select BestHist assign wbesthistselnamn
+             file status is wbesthistfs
+             ORGANIZATION IS sequential.
+           Select BestTmp assign wbesttmpselnamn
+             file status is wbesttmpfs
+             ORGANIZATION IS sequential.
+           Select EngineLogg assign wengineselnamn
+             file status is wenginefs
+             ORGANIZATION IS LINE SEQUENTIAL.
+           Select AdmiAudit assign wadmiaudselnamn
+             file status is wadmiaudfs
+             ORGANIZATION IS sequential.
+      * enkelpost-fil som h�ller senast anv�nda BestID, s� tv�
+      * samtidiga sf-InsertSpadBest inte kan r�kna ut samma "n�sta"
+      * nummer - se m-entry-sf-InsertSpadBest. Exklusiv OPEN I-O h�ller
+      * l�set p� samma s�tt som open extend Best redan g�r nedan.
+           Select BestSeq assign wbestseqselnamn
+             file status is wbestseqfs
+             ORGANIZATION IS sequential.
+      * best�ende h�ndelselogg, se messarci-bin.cpy
+           Select MessArci assign wmessarciselnamn
+             file status is wmessarcifs
+             ORGANIZATION IS sequential.
+
+      * m_safullname = ge_Path + "SpadAdmi.bin";
+      * m_sbfullname = ge_Path + "SpadBest.bin";
+      * m_shfullname = ge_Path + "SpadBestHist.bin";
+      * m_smfullname = ge_Path + "SpadMessArci.bin";
+             data division.
+       File Section.
+       fd  Admi.
+       01  admi-record     pic x(68).
+       fd  Best.
+       01  best-record     pic x(160).
+       fd  BestHist.
+       01  besthist-record pic x(160).
+       fd  BestTmp.
+       01  besttmp-record  pic x(160).
+       fd  EngineLogg.
+       01  enginelogg-record pic x(120).
+       fd  AdmiAudit.
+       01  admiaudit-record  pic x(36).
+       fd  BestSeq.
+       01  bestseq-record    pic x(4).
+       fd  MessArci.
+       01  messarci-record   pic x(70).
+
+       working-storage section.
+       01  wsa. copy "admi-bin.cpy" 
+                replacing leading ==xxxx== by ==wsa==.
+       01  wsa-redi redefines wsa.
+               10  wsa-ord1        pic x(4) occurs 9.
+               10  filler          pic x(20).
+               10  wsa-ord2        pic x(4) occurs 2.
+               10  wsa-ord3        pic x(4) occurs 1.
+
+       01  wsb. copy "best-bin.cpy" 
+                replacing leading ==xxxx== by ==wsb==.
+       01  wsb-redi redefines wsb.
+           05  wsb-ord1            pic x(4) occurs 9.
+           05  filler              pic x(50).
+           05  wsb-filler          pic xx.
+           05  wsb-ord2            pic x(4) occurs 13.
+           05  filler              pic x(20).
+
+       01  wau. copy "admiaud-bin.cpy"
+                replacing leading ==xxxx== by ==wau==.
+       01  wau-redi redefines wau.
+           05  wau-ord1            pic x(4) occurs 2.
+           05  filler              pic x(20).
+           05  wau-ord2            pic x(4) occurs 2.
+
+       01  wmc. copy "messarci-bin.cpy"
+                replacing leading ==xxxx== by ==wmc==.
+       01  wmc-redi redefines wmc.
+           05  wmc-ord1            pic x(4) occurs 3.
+           05  filler              pic x(50).
+           05  wmc-ord2            pic x(4) occurs 2.
+
+       01  work.
+           05  wadmifs.
+               10  wadmifskey1     pic x.
+               10  wadmifskey2     pic x.
+           05  wbestfs.
+               10  wbestfskey1     pic x.
+               10  wbestfskey2     pic x.
+           05  wbesthistfs.
+               10  wbesthistfskey1 pic x.
+               10  wbesthistfskey2 pic x.
+           05  wbesttmpfs.
+               10  wbesttmpfskey1  pic x.
+               10  wbesttmpfskey2  pic x.
+
+           05  wfelant             pic s9(9) comp.
+      * omf�rs�ksv�rden f�r open-konflikter, h�mtade fr�n spad.ini
+           05  wretryantal         pic 9(9).
+           05  wretrysekunder      pic 9(9).
+           05  wdsn1               pic x(30).
+           05  wdsn2               pic x(30).
+           05  vx                  pic s9(9) comp.
+           05  varv                pic 9(4) comp.
+           05  w-ord-old.
+               10  w-byte-old      pic x occurs 4.
+           05  w-ord-new.
+               10  w-byte-new      pic x occurs 4.
+           05  w-eof-admi          pic x value 'N'.
+           05  w-eof-best          pic x value 'N'.
+           05  wvx                 pic s9(9) comp.
+           05  wid                 pic s9(9) comp.
+           05  wzz-arkivkommando   pic 9(9) comp.
+           05  wdatamode           pic 9.
+           05  wpath               pic x(50).
+           05  wadmiselnamn        pic x(80).
+           05  wbestselnamn        pic x(80).
+           05  wbesthistselnamn    pic x(80).
+           05  wbesttmpselnamn     pic x(80).
+           05  wbestbakselnamn     pic x(80).
+           05  wengineselnamn      pic x(80).
+           05  wenginefs.
+               10  wenginefskey1   pic x.
+               10  wenginefskey2   pic x.
+           05  wadmiaudfs.
+               10  wadmiaudfskey1  pic x.
+               10  wadmiaudfskey2  pic x.
+           05  wadmiaudselnamn     pic x(80).
+           05  wbestseqfs.
+               10  wbestseqfskey1  pic x.
+               10  wbestseqfskey2  pic x.
+           05  wbestseqselnamn     pic x(80).
+           05  wmessarcifs.
+               10  wmessarcifskey1 pic x.
+               10  wmessarcifskey2 pic x.
+           05  wmessarciselnamn    pic x(80).
+           05  wsq                 pic 9(9) comp.
+           05  wsq-redi redefines wsq.
+               10  wsq-ord         pic x(4).
+           05  wzz-felnr           pic 999.
+           05  lc-i                pic s9(4) comp.
+           05  lc-j                pic s9(4) comp.
+           05  wprio-i             pic 9(9) comp.
+           05  wprio-j             pic 9(9) comp.
+           05  wsbtmp              pic x(240).
+      * versionstaggat huvud, skrivs som f�rsta post i spadbest.bin
+      * n�r filen skrivs om i sin helhet (se sf-ArkiveraSpadBest).
+      * �ldre filer utan ett s�dant huvud l�ses som tidigare - de
+      * f�rsta 8 byten j�mf�rs bara mot taggen, tr�ffar den inte
+      * tolkas posten som en vanlig data-post.
+           05  wheader-admi.
+               10  wha-tag         pic x(8) value 'ADMIHDR1'.
+               10  filler          pic x(28).
+           05  wheader-best.
+               10  whb-tag         pic x(8) value 'BESTHDR1'.
+               10  filler          pic x(152).
+           05  wdispfelrad.
+               10  filler pic x(18) value 'FEL vid situation '.
+               10  wdfr-felnr pic zz9.
+               10  filler pic x(16)  value '. Tryck <enter>.'.
+           
+       linkage section.
+       01  lsa. copy "admi-bin.cpy" 
+               replacing leading ==xxxx== by ==lsa==.
+       01  lsb. copy "best-bin.cpy" 
+               replacing leading ==xxxx== by ==lsb==.
+       copy "vsb-bin.cpy" 
+         replacing leading ==vsb== by ==lbv==.
+         
+       01  lfunktionsnummer pic 9(9).
+       01  lantal           pic 9(9).
+       01  lkommando        pic 9(9).
+       01  lbestid          pic 9(9).
+       01  lreturkod        pic 9(9).
+       01  lclaimatJN       pic x.
+       01  ldatamode        pic 9.
+       01  lpath            pic x(80).
+       01  lktext           pic x(30).
+       01  lengdatum        pic 9(8).
+       01  lengklock        pic 9(6).
+       01  lenginetext      pic x(100).
+       01  loperator        pic x(20).
+       01  ldatum           pic 9(9).
+       01  lklock           pic 9(9).
+       01  lworkerid        pic x(20).
+       01  lcurrentowner    pic x(20).
+       01  lcurrentdatum    pic 9(9).
+       01  lcurrentklock    pic 9(9).
+       copy "vaa.cpy".
+       01  lsniffsekunder      pic 9(9).
+       01  lkorvarvsekunder    pic 9(9).
+       01  laliverapp          pic 9(9).
+       01  lparam1             pic 9(9).
+       01  lparam2             pic 9(9).
+       01  lparam3             pic 9(9).
+       01  lversion            pic 9(9) comp.
+       01  lupdatedJN          pic x.
+       01  ltitel              pic x(50).
+       01  lbestnummer         pic 9(9).
+
+       procedure division.
+       a-mode-path section.
+       a010.
+           entry 'sf-taemot-datamode-path' using ldatamode, lpath       .
+           move ldatamode to wdatamode.
+           move lpath     to wpath.
+           string wpath "spadadmi.bin" delimited by space
+             into wadmiselnamn.
+           string wpath "spadbest.bin" delimited by space
+             into wbestselnamn.
+           string wpath "spadbesthist.bin" delimited by space
+             into wbesthistselnamn.
+           string wpath "spadbest.tmp" delimited by space
+             into wbesttmpselnamn.
+           string wpath "spadbest.bak" delimited by space
+             into wbestbakselnamn.
+           string wpath "spadengine.log" delimited by space
+             into wengineselnamn.
+           string wpath "spadadmiaudit.bin" delimited by space
+             into wadmiaudselnamn.
+           string wpath "spadbestseq.bin" delimited by space
+             into wbestseqselnamn.
+           string wpath "spadmessarci.bin" delimited by space
+             into wmessarciselnamn.
+       a999.
+           exit program.
+
+       ab-entry-sf-SkrivEngineLogg section.
+       ab010.
+      * bygger samma str�ng som motorns sniff-sniff-display, men
+      * tidsst�mplad och skriven till en rullande textfil, s� att
+      * motorns status g�r att l�sa �ven utan en inloggad konsol
+           entry "sf-SkrivEngineLogg" using lengdatum, lengklock,
+             lenginetext.
+           move spaces to enginelogg-record.
+           string lengdatum    delimited by size
+             ' '                delimited by size
+             lengklock          delimited by size
+             ' '                delimited by size
+             lenginetext        delimited by size
+             into enginelogg-record.
+           open extend EngineLogg.
+           write enginelogg-record.
+           close EngineLogg.
+       ab999.
+           exit program.
+           
+       k-entry-sf-selectspadadmifunk section.
+       k010.    
+           entry "sf-selectspadadmifunk" using lfunktionsnummer, lsa.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+           move 0 to wfelant.
+           open input sharing with all other Admi.
+       k015.
+           if wadmifskey1 not = '0'
+               add 1 to wfelant
+               if wfelant < wretryantal
+                   call 'c$sleep' using wretrysekunder
+                   open input sharing with all other Admi
+                   go to k015
+           end-if.
+                   
+           move 'N' to w-eof-admi.
+           perform zd-forsta-las-admi.
+
+       k020.
+           if w-eof-admi = 'J'
+      * ingen Admi-post f�r detta FunktionsNummer - samma recoverable
+      * sentinel (AdmiID 999999) som db-selectspadadmifunk anv�nder,
+      * ist�llet f�r att stoppa hela processen
+               initialize lsa
+               move 999999 to lsa-AdmiID
+               go to k999
+           end-if.
+           perform za-fixa-admi.
+           if wsa-FunktionsNummer = lfunktionsnummer
+               move wsa to lsa
+               go to k999
+           end-if.
+           read Admi into wsa at end move 'J' to w-eof-admi.
+           go to k020.
+
+       k999.
+           close Admi.
+           exit program.
+       
+       l-entry-sf-selectspadbestnya section.
+       l010.
+           entry "sf-SelectSpadBestNya" using lfunktionsnummer, lbv.
+           move 'N' to w-eof-best.
+           move 0 to wvx.
+           open input sharing with all other Best.
+           perform ze-forsta-las-best.
+       l020.
+           if w-eof-best = 'J'
+               go to l999
+           end-if.
+           perform zb-fixa-best.   
+           if (wsb-FunktionsNummer = lfunktionsnummer
+           and wsb-Kommando = 1
+           and wsb-ReturKod = 0)
+               add 1 to wvx
+               move wsb to lbv-sb(wvx)
+           end-if.
+           read Best into wsb at end move 'J' to w-eof-best.
+           go to l020.
+       l999.
+           close Best.
+           move wvx to lbv-antal.
+           perform lc-sortera-prioritet.
+           exit program.
+
+       lc-sortera-prioritet section.
+       lc010.
+      * högst Prioritet hämtas först, oavgjort avgörs av BestID
+           if lbv-antal < 2
+               go to lc999
+           end-if.
+           move 1 to lc-i.
+       lc020.
+           if lc-i >= lbv-antal
+               go to lc999
+           end-if.
+           move lc-i to lc-j.
+       lc030.
+           add 1 to lc-j.
+           if lc-j > lbv-antal
+               add 1 to lc-i
+               go to lc020
+           end-if.
+           move lbv-sb(lc-i) to wsb.
+           move wsb-Prioritet to wprio-i.
+           move lbv-sb(lc-j) to wsb.
+           move wsb-Prioritet to wprio-j.
+           if wprio-j > wprio-i
+               move lbv-sb(lc-i) to wsbtmp
+               move lbv-sb(lc-j) to lbv-sb(lc-i)
+               move wsbtmp to lbv-sb(lc-j)
+           end-if.
+           go to lc030.
+       lc999.
+           exit.
+
+       lb-entry-sf-SelectSpadBestAktiv section.
+       lb010.
+           entry "sf-SelectSpadBestAktiv" using lfunktionsnummer, lsb.
+           move 0 to lsb-BestID.
+           move 'N' to w-eof-best.
+           open input sharing with all other Best.
+           perform ze-forsta-las-best.
+       lb020.
+           if w-eof-best = 'J'
+               go to lb999
+           end-if.
+           perform zb-fixa-best.
+           if wsb-FunktionsNummer = lfunktionsnummer
+           and (wsb-Kommando = 2 or wsb-Kommando = 3)
+           and wsb-BestID > lsb-BestID
+               move wsb to lsb
+           end-if.
+           read Best into wsb at end move 'J' to w-eof-best.
+           go to lb020.
+       lb999.
+           close Best.
+           exit program.
+
+       m-entry-sf-InsertSpadBest section.
+       m010.
+           entry "sf-InsertSpadBest" using lsb.
+           call 'sd-HamtaDbParametrar' using
+             wdsn1, wdsn2, wretryantal, wretrysekunder.
+      * n�sta BestID h�mtas fr�n den egna sekvensfilen ist�llet f�r
+      * att skanna hela Best efter det h�gsta v�rdet, s� tv�
+      * samtidiga k�rare inte kan r�kna ut samma "n�sta" nummer
+      * (se zg-hamta-nasta-bestid).
+           perform zg-hamta-nasta-bestid.
+           move 0 to wfelant.
+           open extend Best.
+       m115.
+           if wbestfskey1 not = '0'
+               add 1 to wfelant
+               if wfelant < wretryantal
+                   call 'c$sleep' using wretrysekunder
+                   open extend Best
+                   go to m115
+           end-if.
+           move wid to lsb-BestID.
+           move lsb to wsb.
+           perform zb-fixa-best.
+           write best-record from wsb.
+           close Best.
+       m999.
+           exit program.
+        
+       n-entry-sf-UppdateraSpadBestBestIDReturkod section.
+       n010.
+          entry 'sf-UppdateraSpadBestBestIDReturkod'
+            using lbestid, lreturkod, lclaimatJN.
+           move 'N' to lclaimatJN.
+           move 'N' to w-eof-best.
+           open i-o Best.
+           perform ze-forsta-las-best.
+       n020.
+           if w-eof-best = 'J' *> posten måste finnas
+               move 503 to wzz-felnr
+               perform zz-felsignalera
+           end-if.
+           perform zb-fixa-best.
+           if lbestid = wsb-BestID
+      * villkorad skrivning - bara om posten fortfarande är obesatt,
+      * annars har någon annan kärare redan tagit den
+               if wsb-ReturKod = 0
+                   move lreturkod to wsb-ReturKod
+                   perform zb-fixa-best
+                   rewrite best-record from wsb
+                   move 'J' to lclaimatJN
+               end-if
+               go to n999
+           end-if.
+           read Best into wsb
+             at end move 'J' to w-eof-best.
+           go to n020.
+       n999.
+           close Best.
+           exit program.
+       
+       p-sf-RaknaAdmiFunkKommando section.
+       p010.
+           entry 'sf-RaknaAdmiFunkKommando' 
+             using lfunktionsnummer, lkommando, lantal. 
+           move 0 to lantal.
+           open input Admi.
+           perform zd-forsta-las-admi.
+
+       p020.
+           if w-eof-admi = 'J'
+               go to p999
+           end-if.
+           perform za-fixa-admi.
+           if wsa-FunktionsNummer = lfunktionsnummer
+           and wsa-Kommando = lkommando
+               add 1 to lantal
+           end-if.
+           read Admi into wsa at end move 'J' to w-eof-admi.
+           go to p020.       
+           
+       p999.
+           close Admi.
+           exit program.
+
+       p2-sf-HamtaNastaBestNummer section.
+       p2010.
+      * MAX(BestNummer)+1 - undviker att operat�ren f�r skriva in ett
+      * BestNummer f�r hand i SpadBestallningCbl (se req012-review)
+           entry 'sf-HamtaNastaBestNummer' using lbestnummer.
+           move 0 to lbestnummer.
+           open input sharing with all other Best.
+           perform ze-forsta-las-best.
+       p2020.
+           if w-eof-best = 'J'
+               go to p2999
+           end-if.
+           perform zb-fixa-best.
+           if wsb-BestNummer > lbestnummer
+               move wsb-BestNummer to lbestnummer
+           end-if.
+           read Best into wsb at end move 'J' to w-eof-best.
+           go to p2020.
+       p2999.
+           close Best.
+           add 1 to lbestnummer.
+           exit program.
+
+       q-sf-UpdateAdmiFunkKommando section.
+       q010.
+      * lversion = den radversion anroparen senast l�ste - uppdatering
+      * g�rs bara om posten fortfarande st�r p� den versionen, se
+      * xxxx-Version i admi-bin.cpy och qf-UppdateraAdmiKommandoMedVersion
+      * i SpadDataCbl. lupdatedJN = 'J' om uppdateringen slog igenom.
+           entry 'sf-UpdateAdmiFunkKommando' using
+             lfunktionsnummer, lkommando, lversion, lupdatedJN.
+           move 'N' to lupdatedJN.
+           move 'N' to w-eof-admi.
+           open i-o Admi.
+           perform zd-forsta-las-admi.
+       q020.
+           if w-eof-admi = 'J' *> posten måste finnas
+               move 502 to wzz-felnr
+               perform zz-felsignalera
+           end-if.
+           perform za-fixa-admi.
+           if lfunktionsnummer = wsa-FunktionsNummer
+               if wsa-Version = lversion
+                   move lkommando to wsa-Kommando
+                   add 1 to wsa-Version
+                   perform za-fixa-admi
+                   rewrite admi-record from wsa
+                   move 'J' to lupdatedJN
+               end-if
+               go to q030
+           end-if.
+           read Admi into wsa
+             at end move 'J' to w-eof-admi.
+           go to q020.
+       q030.
+           close Admi.
+       q999.
+           exit program.
+
+       s-entry-sf-LoggaMessArci section.
+       s010.
+      * best�ende h�ndelselogg f�r de status- och meddelandev�xlingar
+      * mellan motor och operat�r som �r v�rda att beh�lla �ven sedan
+      * Best-raden de kom ifr�n arkiverats/rensats, se messarci-bin.cpy
+           entry 'sf-LoggaMessArci' using
+             lfunktionsnummer, lbestid, lkommando, ltitel, ldatum,
+             lklock.
+           move low-value to wmc.
+           move lfunktionsnummer to wmc-FunktionsNummer.
+           move lbestid          to wmc-BestID.
+           move lkommando        to wmc-Kommando.
+           move ltitel           to wmc-Titel.
+           move ldatum           to wmc-Datum.
+           move lklock           to wmc-Klock.
+           perform zf-fixa-messarci.
+           open extend MessArci.
+           write messarci-record from wmc.
+           close MessArci.
+       s999.
+           exit program.
+
+       y-entry-sf-LoggaAdmiKommandoAudit section.
+       y010.
+      * sp�rbarhet f�r vem som satt/nollst�llt Admi.Kommando, se
+      * qb-SattAdmiFunkKommando/q-NollstallBegaran i SpadDataCbl
+           entry 'sf-LoggaAdmiKommandoAudit' using
+             lfunktionsnummer, lkommando, loperator, ldatum, lklock.
+           move low-value to wau.
+           move lfunktionsnummer to wau-FunktionsNummer.
+           move lkommando        to wau-Kommando.
+           move loperator        to wau-Operator.
+           move ldatum           to wau-Datum.
+           move lklock           to wau-Klock.
+           perform zc-fixa-admiaud.
+           open extend AdmiAudit.
+           write admiaudit-record from wau.
+           close AdmiAudit.
+       y999.
+           exit program.
+
+       qc-sf-select-admi-all section.
+       qc010.
+      * lista �ver samtliga Admi-poster, flatfilsmotsvarigheten till
+      * db-select-admi-all
+           entry 'sf-select-admi-all' using vaa.
+           move 0 to vaa-antal.
+           move 'N' to w-eof-admi.
+           open input Admi.
+           perform zd-forsta-las-admi.
+       qc020.
+           if w-eof-admi = 'J' or vaa-antal >= 20
+               go to qc999
+           end-if.
+           perform za-fixa-admi.
+           add 1 to vaa-antal.
+           move wsa to vaa-sa(vaa-antal).
+           read Admi into wsa at end move 'J' to w-eof-admi.
+           go to qc020.
+       qc999.
+           close Admi.
+           exit program.
+
+       qd-sf-UpdateAdmiParametrar section.
+       qd010.
+      * uppdaterar de styrf�lt en operat�r ska kunna justera live,
+      * flatfilsmotsvarigheten till db-UpdateAdmiParametrar. lversion/
+      * lupdatedJN - se q-sf-UpdateAdmiFunkKommando ovan.
+           entry 'sf-UpdateAdmiParametrar' using
+             lfunktionsnummer, lsniffsekunder, lkorvarvsekunder,
+             laliverapp, lparam1, lparam2, lparam3, lversion,
+             lupdatedJN.
+           move 'N' to lupdatedJN.
+           move 'N' to w-eof-admi.
+           open i-o Admi.
+           perform zd-forsta-las-admi.
+       qd020.
+           if w-eof-admi = 'J'
+               move 502 to wzz-felnr
+               perform zz-felsignalera
+           end-if.
+           perform za-fixa-admi.
+           if lfunktionsnummer = wsa-FunktionsNummer
+               if wsa-Version = lversion
+                   move lsniffsekunder   to wsa-SniffSekunder
+                   move lkorvarvsekunder to wsa-KorVarvSekunder
+                   move laliverapp       to wsa-AliveRapp
+                   move lparam1          to wsa-Param1
+                   move lparam2          to wsa-Param2
+                   move lparam3          to wsa-Param3
+                   add 1 to wsa-Version
+                   perform za-fixa-admi
+                   rewrite admi-record from wsa
+                   move 'J' to lupdatedJN
+               end-if
+               go to qd030
+           end-if.
+           read Admi into wsa
+             at end move 'J' to w-eof-admi.
+           go to qd020.
+       qd030.
+           close Admi.
+       qd999.
+           exit program.
+
+       qf-sf-TryClaimAdmiWorker section.
+       qf010.
+      * fr�mst f�rs�k att ta en FunktionsNummer ur poolen - lyckas bara
+      * om den �r ledig eller redan �gs av oss sj�lva, se
+      * sd-KlaimaFunktionsNummer i SpadDataCbl
+           entry 'sf-TryClaimAdmiWorker' using
+             lfunktionsnummer, lworkerid, ldatum, lklock, lclaimatJN,
+             lcurrentowner, lcurrentdatum, lcurrentklock.
+           move 'N' to lclaimatJN.
+           move spaces to lcurrentowner.
+           move 0 to lcurrentdatum.
+           move 0 to lcurrentklock.
+           move 'N' to w-eof-admi.
+           open i-o Admi.
+           perform zd-forsta-las-admi.
+       qf020.
+           if w-eof-admi = 'J'
+               move 504 to wzz-felnr
+               perform zz-felsignalera
+           end-if.
+           perform za-fixa-admi.
+           if lfunktionsnummer = wsa-FunktionsNummer
+               if wsa-WorkerHost = spaces or
+                  wsa-WorkerHost = lworkerid
+                   move lworkerid to wsa-WorkerHost
+                   move ldatum    to wsa-WorkerHjartslagDatum
+                   move lklock    to wsa-WorkerHjartslagKlock
+                   perform za-fixa-admi
+                   rewrite admi-record from wsa
+                   move 'J' to lclaimatJN
+               else
+                   move wsa-WorkerHost           to lcurrentowner
+                   move wsa-WorkerHjartslagDatum to lcurrentdatum
+                   move wsa-WorkerHjartslagKlock to lcurrentklock
+               end-if
+               go to qf030
+           end-if.
+           read Admi into wsa
+             at end move 'J' to w-eof-admi.
+           go to qf020.
+       qf030.
+           close Admi.
+       qf999.
+           exit program.
+
+       qg-sf-ForceClaimAdmiWorker section.
+       qg010.
+      * tar en FunktionsNummer villkorsl�st fr�n en tidigare �gare vars
+      * hj�rtslag bed�mts f�r gammalt (se sd-KlaimaFunktionsNummer)
+           entry 'sf-ForceClaimAdmiWorker' using
+             lfunktionsnummer, lworkerid, ldatum, lklock.
+           move 'N' to w-eof-admi.
+           open i-o Admi.
+           perform zd-forsta-las-admi.
+       qg020.
+           if w-eof-admi = 'J'
+               move 504 to wzz-felnr
+               perform zz-felsignalera
+           end-if.
+           perform za-fixa-admi.
+           if lfunktionsnummer = wsa-FunktionsNummer
+               move lworkerid to wsa-WorkerHost
+               move ldatum    to wsa-WorkerHjartslagDatum
+               move lklock    to wsa-WorkerHjartslagKlock
+               perform za-fixa-admi
+               rewrite admi-record from wsa
+               go to qg030
+           end-if.
+           read Admi into wsa
+             at end move 'J' to w-eof-admi.
+           go to qg020.
+       qg030.
+           close Admi.
+       qg999.
+           exit program.
+
+       qh-sf-FornyaWorkerHjartslag section.
+       qh010.
+      * uppdaterar tidsst�mpeln p� en redan claimad FunktionsNummer,
+      * s� en annan motor inte tror att vi krachat och tar �ver den -
+      * anropas periodiskt fr�n b-OnTimer i SpadFunkCblMain
+           entry 'sf-FornyaWorkerHjartslag' using
+             lfunktionsnummer, lworkerid, ldatum, lklock.
+           move 'N' to w-eof-admi.
+           open i-o Admi.
+           perform zd-forsta-las-admi.
+       qh020.
+           if w-eof-admi = 'J'
+               move 504 to wzz-felnr
+               perform zz-felsignalera
+           end-if.
+           perform za-fixa-admi.
+           if lfunktionsnummer = wsa-FunktionsNummer
+               if wsa-WorkerHost = lworkerid
+                   move ldatum to wsa-WorkerHjartslagDatum
+                   move lklock to wsa-WorkerHjartslagKlock
+                   perform za-fixa-admi
+                   rewrite admi-record from wsa
+               end-if
+               go to qh030
+           end-if.
+           read Admi into wsa
+             at end move 'J' to w-eof-admi.
+           go to qh020.
+       qh030.
+           close Admi.
+       qh999.
+           exit program.
+
+       r-entry-sf-ArkiveraSpadBest section.
+       r010.
+           entry 'sf-ArkiveraSpadBest' using lantal.
+           move 0 to lantal.
+           open input sharing with all other Best.
+           open output BestTmp.
+           write besttmp-record from wheader-best.
+           open extend BestHist.
+           move 'N' to w-eof-best.
+           perform ze-forsta-las-best.
+       r020.
+           if w-eof-best = 'J'
+               go to r100
+           end-if.
+      * l�s upp f�r att komma �t kommando, packa ihop igen till
+      * exakt samma byteordning som st�r p� disk innan skrivning
+           perform zb-fixa-best.
+           move wsb-Kommando to wzz-arkivkommando.
+           perform zb-fixa-best.
+           if wzz-arkivkommando = 4 or wzz-arkivkommando = 7
+               write besthist-record from wsb
+               add 1 to lantal
+           else
+               write besttmp-record from wsb
+           end-if.
+           read Best into wsb at end move 'J' to w-eof-best.
+           go to r020.
+       r100.
+           close Best.
+           close BestTmp.
+           close BestHist.
+      * byt ut spadbest.bin mot den rensade spadbest.tmp, men bara
+      * om n�got faktiskt arkiverades - flytta undan originalet till
+      * ett bak-namn f�rst, s� att spadbest.bin aldrig saknas helt
+      * mellan de tv� RENAME-anropen (krasch/strömavbrott mitt emellan)
+           if lantal > 0
+               call 'CBL_RENAME_FILE' using wbestselnamn
+                 wbestbakselnamn
+               call 'CBL_RENAME_FILE' using wbesttmpselnamn
+                 wbestselnamn
+               call 'CBL_DELETE_FILE' using wbestbakselnamn
+           else
+               call 'CBL_DELETE_FILE' using wbesttmpselnamn
+           end-if.
+       r999.
+           exit program.
+
+       zd-forsta-las-admi Section.
+       zd010.
+      * l�ser f�rsta posten i Admi, hoppar tyst �ver ett
+      * versionshuvud om det finns d�r
+           read Admi into wsa at end move 'J' to w-eof-admi.
+           if w-eof-admi = 'N' and wsa(1:8) = wha-tag
+               read Admi into wsa at end move 'J' to w-eof-admi
+           end-if.
+       zd999.
+           exit.
+
+       ze-forsta-las-best Section.
+       ze010.
+      * l�ser f�rsta posten i Best, hoppar tyst �ver ett
+      * versionshuvud om det finns d�r
+           read Best into wsb at end move 'J' to w-eof-best.
+           if w-eof-best = 'N' and wsb(1:8) = whb-tag
+               read Best into wsb at end move 'J' to w-eof-best
+           end-if.
+       ze999.
+           exit.
+
+       za-fixa-admi Section.
+       za010.
+           move 1 to varv.
+           perform za100 until varv > 9.
+           move 1 to varv.
+           perform za200 until varv > 2.
+           move 1 to varv.
+           perform za300 until varv > 1.
+           go to za999.
+
+       za100.
+           move wsa-ord1(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wsa-ord1(varv).
+           add 1 to varv.
+
+       za200.
+           move wsa-ord2(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wsa-ord2(varv).
+           add 1 to varv.
+
+      * xxxx-Version, tillagd f�r optimistisk l�sning
+       za300.
+           move wsa-ord3(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wsa-ord3(varv).
+           add 1 to varv.
+
+       za999.
+           exit.
+           
+       zb-fixa-best Section.
+       zb010.
+           move zero to wsb-filler.
+           move 1 to varv.
+           perform zb100 until varv > 9.
+           move 1 to varv.
+           perform zb200 until varv > 13.
+           go to zb999.
+           
+       zb100.
+           move wsb-ord1(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).    
+           move w-byte-old(2) to w-byte-new(3).   
+           move w-byte-old(1) to w-byte-new(4).  
+           move w-ord-new to wsb-ord1(varv).
+           add 1 to varv.
+           
+       zb200.
+           move wsb-ord2(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).    
+           move w-byte-old(2) to w-byte-new(3).   
+           move w-byte-old(1) to w-byte-new(4).  
+           move w-ord-new to wsb-ord2(varv).
+           add 1 to varv.
+           
+       zb999.
+           exit.
+           
+       zc-fixa-admiaud Section.
+       zc010.
+           move 1 to varv.
+           perform zc100 until varv > 2.
+           move 1 to varv.
+           perform zc200 until varv > 2.
+           go to zc999.
+
+       zc100.
+           move wau-ord1(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wau-ord1(varv).
+           add 1 to varv.
+
+       zc200.
+           move wau-ord2(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wau-ord2(varv).
+           add 1 to varv.
+
+       zc999.
+           exit.
+
+       zf-fixa-messarci Section.
+       zf010.
+           move 1 to varv.
+           perform zf100 until varv > 3.
+           move 1 to varv.
+           perform zf200 until varv > 2.
+           go to zf999.
+
+       zf100.
+           move wmc-ord1(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wmc-ord1(varv).
+           add 1 to varv.
+
+       zf200.
+           move wmc-ord2(varv) to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wmc-ord2(varv).
+           add 1 to varv.
+
+       zf999.
+           exit.
+
+       zg-hamta-nasta-bestid Section.
+       zg010.
+      * atom�r r�kneverksfil - h�ller senaste utdelade BestID, se
+      * m-entry-sf-InsertSpadBest. Exklusiv OPEN I-O h�ller filen
+      * l�st f�r andra k�rare medan vi l�ser-�kar-skriver tillbaka.
+           move 0 to wfelant.
+           open i-o BestSeq.
+       zg020.
+           if wbestseqfs = '35'
+      * finns �nnu inte - skapa den med startv�rde 0
+               open output BestSeq
+               move 0 to wsq
+               perform zh-fixa-bestseq
+               write bestseq-record from wsq
+               close BestSeq
+               open i-o BestSeq
+               go to zg020
+           end-if.
+           if wbestseqfskey1 not = '0'
+               add 1 to wfelant
+               if wfelant < wretryantal
+                   call 'c$sleep' using wretrysekunder
+                   open i-o BestSeq
+                   go to zg020
+           end-if.
+           move 0 to wsq.
+           read BestSeq into wsq.
+           perform zh-fixa-bestseq.
+           add 1 to wsq giving wid.
+           move wid to wsq.
+           perform zh-fixa-bestseq.
+           rewrite bestseq-record from wsq.
+           close BestSeq.
+       zg999.
+           exit.
+
+       zh-fixa-bestseq Section.
+       zh010.
+           move wsq-ord to w-ord-old.
+           move w-byte-old(4) to w-byte-new(1).
+           move w-byte-old(3) to w-byte-new(2).
+           move w-byte-old(2) to w-byte-new(3).
+           move w-byte-old(1) to w-byte-new(4).
+           move w-ord-new to wsq-ord.
+       zh999.
+           exit.
+
+       zz-felsignalera section.
+       zz010.
+           move wzz-felnr to wdfr-felnr.
+           stop wdispfelrad.
+           stop run.
+           
+       zz999.
+           exit.
        
\ No newline at end of file
