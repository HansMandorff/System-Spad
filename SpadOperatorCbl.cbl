@@ -0,0 +1,85 @@
+       identification division.
+      *
+      *2026-08-08 Ny k�rning: enkel operat�rsmeny f�r att beg�ra
+      *           paus/forts�tt/avbryt k�rning/avbryt motor, ist�llet
+      *           f�r att peta direkt i Admi-tabellen/filen.
+      *
+       program-id. SpadOperatorCbl.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+       01  work.
+           05  wdatamode          pic 9.
+           05  wpath              pic x(80).
+           05  wstyrfunknr        pic 9(9).
+           05  wfunktionsnummer   pic 9(9).
+           05  wval               pic 9.
+           05  wklart             pic x.
+           05  lkommando          pic 9(9).
+           05  woperator          pic x(20).
+           05  wupdatedJN         pic x.
+           05  wdispval.
+               10  filler pic x(29) value 'Admi.Kommando satt till '.
+               10  wd-kommando pic zzz9.
+               10  filler pic x(14) value ' f�r funknr '.
+               10  wd-funknr pic zzzzzzzz9.
+
+       procedure division.
+       main section.
+       main010.
+           call 'sd-hantera-inifil-datamode-path' using
+             wdatamode, wpath, wstyrfunknr.
+           call 'sf-taemot-datamode-path' using wdatamode, wpath.
+           call 'sd-lagradatamode' using wdatamode.
+
+           display 'Operat�r-ID: ' with no advancing.
+           accept woperator.
+
+           move 'N' to wklart.
+       main020.
+           if wklart = 'J'
+               go to main999
+           end-if.
+
+           display ' '.
+           display 'SpadOperator - beg�ra kontroll�tg�rd'.
+           display '1 Pausa   2 Forts�tt (�terst�ll)'.
+           display '3 Avbryt k�rning   4 Avbryt k�raren'.
+           display '0 Avsluta'.
+           display 'FunktionsNummer: ' with no advancing.
+           accept wfunktionsnummer.
+           if wfunktionsnummer = 0
+               move 'J' to wklart
+               go to main020
+           end-if.
+
+           display '�tg�rd (1-4): ' with no advancing.
+           accept wval.
+
+           evaluate wval
+               when 1 move 16 to lkommando
+               when 2 move  0 to lkommando
+               when 3 move  6 to lkommando
+               when 4 move 99 to lkommando
+               when other
+                   display 'Ok�nt val, f�rs�k igen.'
+                   go to main020
+           end-evaluate.
+
+           call 'sd-SattAdmiFunkKommando' using
+             wfunktionsnummer, lkommando, woperator, wupdatedJN.
+
+           if wupdatedJN not = 'J'
+               display 'Beg�ran avvisad, funknr ' wfunktionsnummer
+                 ' �ndrades samtidigt, f�rs�k igen.'
+               go to main020
+           end-if.
+
+           move lkommando        to wd-kommando.
+           move wfunktionsnummer to wd-funknr.
+           display wdispval.
+           go to main020.
+
+       main999.
+           stop run.
