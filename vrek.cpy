@@ -0,0 +1,6 @@
+      *(( vrek.cpy ))
+      * Vektor med upp till 99 avstämningsrader (en per RappTyp) från
+      * db-reconciliera-rapp, alltid kopierad orenad in i sina program.
+       01  vrek.
+           05  vrek-antal  pic 9(9) comp.
+           05  vrek-rek    pic x(20) occurs 99.
