@@ -0,0 +1,95 @@
+       identification division.
+      *
+      *2026-08-08 Ny k�rning: registrera nya best�llningar (Best-poster
+      *           med Kommando=1) fr�n ett enkelt textgr�nssnitt,
+      *           ist�llet f�r att peta direkt i tabellen/filen.
+      *
+       program-id. SpadBestallningCbl.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+       01  work.
+           05  wdatamode        pic 9.
+           05  wpath            pic x(80).
+           05  wstyrfunknr      pic 9(9).
+           05  wfunktionsnummer pic 9(9).
+           05  wbestnummer      pic 9(9).
+           05  wbesttitel       pic x(50).
+           05  wbestantal       pic 9(9).
+           05  wprioritet       pic 9(9).
+           05  wbestallare      pic x(20).
+           05  wklart           pic x.
+           05  wfalt            pic 9(8).
+           05  wdate            pic 9(8).
+           05  wtime            pic 9(6).
+       01  sb.
+           copy "best-bin.cpy" replacing leading ==xxxx== by ==sb==.
+
+       procedure division.
+       main section.
+       main010.
+           call 'sd-hantera-inifil-datamode-path' using
+             wdatamode, wpath, wstyrfunknr.
+           call 'sf-taemot-datamode-path' using wdatamode, wpath.
+           call 'sd-lagradatamode' using wdatamode.
+
+           move 'N' to wklart.
+       main020.
+           if wklart = 'J'
+               go to main999
+           end-if.
+
+           display ' '.
+           display 'SpadBestallning - registrera ny best�llning'.
+           display 'FunktionsNummer (0 avslutar): ' with no advancing.
+           accept wfunktionsnummer.
+           if wfunktionsnummer = 0
+               move 'J' to wklart
+               go to main020
+           end-if.
+
+           call 'sd-HamtaNastaBestNummer' using
+             wfunktionsnummer, wbestnummer.
+           display 'BestNummer: ' wbestnummer.
+           display 'Titel: ' with no advancing.
+           accept wbesttitel.
+           display 'Antal: ' with no advancing.
+           accept wbestantal.
+           display 'Prioritet (0=normal, h�gre g�r f�re): '
+             with no advancing.
+           accept wprioritet.
+           display 'Best�llare: ' with no advancing.
+           accept wbestallare.
+
+           initialize sb.
+           move wfunktionsnummer to sb-FunktionsNummer.
+           move 1                to sb-Kommando.
+           move 0                to sb-ReturKod.
+           move wbestnummer      to sb-BestNummer.
+           move wbesttitel       to sb-BestTitel.
+           move wbestantal       to sb-BestAntal.
+           move wprioritet       to sb-Prioritet.
+           move wbestallare      to sb-Bestallare.
+
+           perform za-hamta-dag-klocka.
+           move wdate to sb-BestDatum, sb-SenasteDatum.
+           move wtime to sb-BestKlock, sb-SenasteKlock.
+
+           call 'sd-InsertSpadBest' using wfunktionsnummer, sb.
+
+           display 'Best�llning registrerad.'.
+           go to main020.
+
+       main999.
+           stop run.
+
+       za-hamta-dag-klocka section.
+       za010.
+      * fyrsiffrigt �rtal, se motsvarande rutin i SpadFunkCblMain
+          accept wfalt from date yyyymmdd.
+          move wfalt to wdate.
+          accept wfalt from time.
+          divide wfalt by 100 giving wtime.
+       za999.
+           exit.
