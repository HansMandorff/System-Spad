@@ -0,0 +1,6 @@
+      *(( vrt.cpy ))
+      * Vektor med upp till 99 rapporttyp-rader (fast namngiven, kopieras
+      * alltid orenad in i sina program).
+       01  vrt.
+           05  vrt-antal  pic 9(9) comp.
+           05  vrt-rt     pic x(38) occurs 99.
