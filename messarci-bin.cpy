@@ -0,0 +1,13 @@
+      *(( messarci-bin.cpy ))
+      * MessArci-post, ett bestående spår av de status- och
+      * meddelandeväxlingar mellan motor och operatör som är värda att
+      * behålla även sedan Best-raden de kom ifrån arkiverats/rensats
+      * (Kommando 526/528/77/16/17/4/7) - se sd-LoggaMessArci i
+      * SpadDataCbl. Bytes vänds vid filläsning/skrivning i datamode 2,
+      * se zf-fixa-messarci i SpadzFileCbl.
+       10  xxxx-FunktionsNummer    pic 9(9) comp.
+       10  xxxx-BestID             pic 9(9) comp.
+       10  xxxx-Kommando           pic 9(9) comp.
+       10  xxxx-Titel              pic x(50).
+       10  xxxx-Datum              pic 9(9) comp.
+       10  xxxx-Klock              pic 9(9) comp.
