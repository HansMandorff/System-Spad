@@ -0,0 +1,5 @@
+      *(( vra.cpy ))
+      * Vektor med upp till 99 rapportrader.
+       01  xxxx.
+           05  xxxx-antal pic 9(9) comp.
+           05  xxxx-ra    pic x(216) occurs 99.
