@@ -0,0 +1,28 @@
+      *(( best-bin.cpy ))
+      * Best-post, binärt fältformat (comp), en post per statusmeddelande.
+      * Bytes vänds vid filläsning/skrivning i datamode 2, se zb-fixa-best.
+       10  xxxx-BestID             pic 9(9) comp.
+       10  xxxx-FunktionsNummer    pic 9(9) comp.
+       10  xxxx-Kommando           pic 9(9) comp.
+       10  xxxx-ReturKod           pic 9(9) comp.
+       10  xxxx-SenasteDatum       pic 9(9) comp.
+       10  xxxx-SenasteKlock       pic 9(9) comp.
+       10  xxxx-BestNummer         pic 9(9) comp.
+       10  xxxx-BestDatum          pic 9(9) comp.
+       10  xxxx-BestKlock          pic 9(9) comp.
+       10  xxxx-BestTitel          pic x(50).
+       10  filler                  pic xx.
+       10  xxxx-BestAntal          pic 9(9) comp.
+       10  xxxx-KorstartDatum      pic 9(9) comp.
+       10  xxxx-KorstartKlock      pic 9(9) comp.
+       10  xxxx-ProgressNummer     pic 9(9) comp.
+       10  xxxx-ProgressDatum      pic 9(9) comp.
+       10  xxxx-ProgressKlock      pic 9(9) comp.
+       10  xxxx-KorslutDatum       pic 9(9) comp.
+       10  xxxx-KorslutKlock       pic 9(9) comp.
+       10  xxxx-KorPostAntal       pic 9(9) comp.
+       10  xxxx-ResultatBelopp1    pic 9(9) comp.
+       10  xxxx-ResultatBelopp2    pic 9(9) comp.
+       10  xxxx-ResultatBelopp3    pic 9(9) comp.
+       10  xxxx-Prioritet          pic 9(9) comp.
+       10  xxxx-Bestallare         pic x(20).
