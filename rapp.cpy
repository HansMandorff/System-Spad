@@ -0,0 +1,7 @@
+      *(( rapp.cpy ))
+      * En rapportrad.
+       10  xxxx-RappID     pic 9(9) comp.
+       10  xxxx-BestNummer pic 9(9) comp.
+       10  xxxx-RappTyp    pic 9(9) comp.
+       10  xxxx-RadNummer  pic 9(9) comp.
+       10  xxxx-Rad        pic x(200).
