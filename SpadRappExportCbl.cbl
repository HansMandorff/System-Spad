@@ -0,0 +1,131 @@
+       identification division.
+      *
+      *2026-08-08 Ny k�rning: obemannad, schemalagd export av
+      *           rapportfiler (RappDivSkapaRappfiler) f�r en lista
+      *           av RappTyp ur spad.ini, utan att n�gon beh�ver
+      *           vara inloggad i Form1 f�r att trycka Printxls.
+      *
+       program-id. SpadRappExportCbl.
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+       01  work.
+           05  wdatamode          pic 9.
+           05  wpath              pic x(80).
+           05  wstyrfunknr        pic 9(9).
+           05  wexportmapp        pic x(73).
+           05  wexportsekunder    pic 9(9).
+           05  wrtantal           pic 9(9).
+           05  wrttab             pic 9(9) occurs 20.
+           05  wrtx               pic s9(4) comp.
+           05  wbestnummer        pic 9(9).
+           05  wfiltyp            pic 9 value 2.
+           05  wantalexporterade  pic 9(9) value 0.
+      * f�rdigt filnamn i den delade mappen, byggs upp per RappTyp
+      * s� att flera typers filer inte skriver �ver varandra
+           05  wmalfil.
+               10  filler pic x(4) value 'RAPP'.
+               10  wmalfil-rapptyp pic 9(9).
+               10  filler pic x value '_'.
+               10  wmalfil-datum pic 9(8).
+               10  filler pic x value '_'.
+               10  wmalfil-klock pic 9(6).
+               10  filler pic x(4) value '.xls'.
+           05  wkallfil           pic x(60) value
+                 '\spadfiler\print.xls'.
+           05  wmalsokvag         pic x(133).
+           05  wfalt              pic 9(8).
+           05  wdate              pic 9(8).
+           05  wtime              pic 9(6).
+           05  wdisprad.
+               10  filler pic x(23) value 'SpadRappExport klar, '.
+               10  wd-antal pic zzzzzzzz9.
+               10  filler pic x(20) value ' filer exporterade.'.
+           05  wkomu. copy "komu.cpy" replacing leading ==xxxx== by
+                 ==wkomu==.
+           05  wra.  copy "rapp.cpy" replacing leading ==xxxx== by
+                 ==wra==.
+       copy "vra.cpy" replacing leading ==xxxx== by ==wvrl==.
+       copy "vra.cpy" replacing leading ==xxxx== by ==wvra==.
+
+       procedure division.
+       main section.
+       main010.
+           call 'sd-hantera-inifil-datamode-path' using
+             wdatamode, wpath, wstyrfunknr.
+           call 'sf-taemot-datamode-path' using wdatamode, wpath.
+           call 'sd-lagradatamode' using wdatamode.
+           call 'sd-HamtaExportParametrar' using
+             wexportmapp, wexportsekunder, wrtantal, wrttab.
+
+           perform x-korRunda.
+
+           move wantalexporterade to wd-antal.
+           display wdisprad.
+           stop run.
+       main999.
+           exit.
+
+      * en schemalagd omg�ng: exportera senaste k�rningen f�r varje
+      * RappTyp i spad.ini:s RT=-rader, sova, och ta om det - samma
+      * "en runda, sedan sova och g�r om" som SpadFunkCblMain
+       x-korRunda section.
+       x010.
+           perform y-exporteraAllaTyper.
+           call 'c$sleep' using wexportsekunder.
+           go to x010.
+       x999.
+           exit.
+
+       y-exporteraAllaTyper section.
+       y010.
+           perform varying wrtx from 1 by 1 until wrtx > wrtantal
+               perform z-exporteraEnTyp
+           end-perform.
+       y999.
+           exit.
+
+      * senaste k�rningen (h�gsta BestNummer) f�r en RappTyp: h�mta
+      * f�rst BestNummer-listan (db-select-rapp-lista, sorterad
+      * fallande p� BestNummer), plocka den f�rsta - som d� �r den
+      * senaste - och h�mta sedan alla dess rapportrader
+       z-exporteraEnTyp section.
+       z010.
+           move 1 to wkomu-KOMMANDO1.
+           move spaces to wvrl.
+           call 'db-select-rapp-lista' using
+             wkomu, wrttab(wrtx), wvrl.
+           if wvrl-antal = 0
+               go to z999
+           end-if.
+           move wvrl-ra(1) to wra.
+           move wra-BestNummer to wbestnummer.
+
+           move 1 to wkomu-KOMMANDO1.
+           move spaces to wvra.
+           call 'db-select-rapp' using wkomu, wbestnummer, wvra.
+           if wvra-antal = 0
+               go to z999
+           end-if.
+
+           call 'RappDivSkapaRappfiler' using wvra, wfiltyp.
+
+      * flytta print.xls till den delade mappen under ett namn som
+      * inneh�ller RappTyp och tidpunkt, s� n�sta typs export inte
+      * skriver �ver den h�r filen
+           accept wfalt from date yyyymmdd.
+           move wfalt to wdate.
+           accept wfalt from time.
+           divide wfalt by 100 giving wtime.
+           move wrttab(wrtx) to wmalfil-rapptyp.
+           move wdate         to wmalfil-datum.
+           move wtime         to wmalfil-klock.
+           move spaces to wmalsokvag.
+           string wexportmapp delimited by space
+                  wmalfil     delimited by size
+                  into wmalsokvag.
+           call 'CBL_RENAME_FILE' using wkallfil, wmalsokvag.
+           add 1 to wantalexporterade.
+       z999.
+           exit.
