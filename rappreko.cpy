@@ -0,0 +1,9 @@
+      *(( rappreko.cpy ))
+      * En rad i avstämningslistan mellan SQL Server- och DB2-
+      * anslutningen för Rapp (antal rader och senaste BestNummer per
+      * RappTyp, jämförda mellan de båda databaserna).
+       10  xxxx-RappTyp      pic 9(9) comp.
+       10  xxxx-AntalSpad    pic 9(9) comp.
+       10  xxxx-AntalDb2     pic 9(9) comp.
+       10  xxxx-MaxBestSpad  pic 9(9) comp.
+       10  xxxx-MaxBestDb2   pic 9(9) comp.
