@@ -0,0 +1,5 @@
+      *(( vak.cpy ))
+      * Vektor med upp till 20 pågående körningar (se aktkor.cpy).
+       01  vak.
+           05  vak-antal pic 9(9) comp.
+           05  vak-ak    pic x(72) occurs 20.
