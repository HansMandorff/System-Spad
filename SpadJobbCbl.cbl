@@ -0,0 +1,41 @@
+       identification division.
+       program-id. SpadJobbCbl.
+      *
+      *2026-08-08 Jobbrutiner per JobbTyp (Admi-Param1 f�r funktionens
+      *           egen Admi-post). SpadFunkCblMain anropar dessa
+      *           dynamiskt per k�rvarv ist�llet f�r att ha en enda
+      *           inb�nd ber�kning f�r alla funktionsnummer.
+      *
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+       linkage section.
+       01  lvarv  pic s9(4) comp.
+       01  lsb.
+           copy "best-bin.cpy" replacing leading ==xxxx== by ==lsb==.
+
+       procedure division.
+       a-jobb00 section.
+       a010.
+      * JobbTyp 0, standard - samma ber�kning som fanns inbyggd i
+      * c-korning-0000 sedan tidigare
+           entry 'SpadJobb00' using lvarv, lsb.
+           multiply lvarv by 1200 giving lsb-ResultatBelopp1.
+           multiply lvarv by 1500 giving lsb-ResultatBelopp2.
+           multiply lvarv by 1800 giving lsb-ResultatBelopp3.
+           multiply lvarv by 900  giving lsb-KorPostAntal.
+       a999.
+           exit program.
+
+       b-jobb01 section.
+       b010.
+      * JobbTyp 1, exempel p� alternativ ber�kning f�r funktionsnummer
+      * som konfigurerats med Param1 = 1 i Admi
+           entry 'SpadJobb01' using lvarv, lsb.
+           multiply lvarv by 2400 giving lsb-ResultatBelopp1.
+           multiply lvarv by 3000 giving lsb-ResultatBelopp2.
+           multiply lvarv by 3600 giving lsb-ResultatBelopp3.
+           multiply lvarv by 450  giving lsb-KorPostAntal.
+       b999.
+           exit program.
